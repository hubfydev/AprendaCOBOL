@@ -0,0 +1,107 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: INCLUIR ITENS NO ESTOQUE DE CONSUMIVEIS - INDEXADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMEST01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTOQUE ASSIGN TO
+           WS-PATH-ARQESTQ
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-ESTQ
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESTOQUE.
+           COPY CPYESTQ.
+
+       WORKING-STORAGE SECTION.
+       77 WS-EXIT            PIC X.
+          88 WS-EXIT-OK      VALUE 'F' FALSE 'N'.
+           COPY CPYFS.
+           COPY CPYPATHS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+           PERFORM P010-INCLUI    THRU P010-FIM UNTIL WS-EXIT-OK
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQESTQ_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQESTQ
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-INCLUI.
+
+            OPEN I-O ESTOQUE
+
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT ESTOQUE
+            END-IF
+
+            IF NOT WS-FS-OK THEN
+               DISPLAY "ERRO CRIAR O ARQUIVO: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+               GOBACK
+            END-IF
+
+            CALL "PGMPROXES" USING ID-ESTQ
+            DISPLAY "ID DO ITEM DE ESTOQUE: " ID-ESTQ
+            DISPLAY "INFORME A DESCRICAO DO ITEM: "
+            ACCEPT DESC-ESTQ
+            DISPLAY "INFORME A QUANTIDADE EM ESTOQUE: "
+            ACCEPT QTD-ESTQ
+            DISPLAY "INFORME O PONTO DE REPOSICAO: "
+            ACCEPT PTO-REP-ESTQ
+            DISPLAY "INFORME O ID DO FORNECEDOR (0 P/ NAO INFORMAR): "
+            ACCEPT ID-FORN-ESTQ
+
+            WRITE REG-ESTQ
+                  INVALID KEY
+                     DISPLAY
+                     "JA EXISTE ITEM COM ESTE ID: " ID-ESTQ
+                  NOT INVALID KEY
+                     DISPLAY "ITEM DE ESTOQUE CADASTRADO COM SUCESSO"
+            END-WRITE
+
+            IF NOT WS-FS-OK AND WS-FS NOT EQUAL 22
+               DISPLAY "ERRO AO GRAVAR O ITEM: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            DISPLAY "<ENTER> CONTINUAR OU <F> PARA FINALIZAR"
+            ACCEPT WS-EXIT
+
+            CLOSE ESTOQUE
+
+            IF NOT WS-FS-OK
+               DISPLAY "ERRO AO FECHAR O ARQUIVO DE ESTOQUE."
+            END-IF
+            .
+       P010-FIM.
+       END PROGRAM PGMEST01.
