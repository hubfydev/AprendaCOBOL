@@ -0,0 +1,111 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: LISTAR OS PEDIDOS NA LISTA DE ESPERA DA AGENDA, PARA A
+      *          RECEPCAO ACOMPANHAR QUEM ESTA AGUARDANDO UM HORARIO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMAGE06.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESPERA ASSIGN TO
+           WS-PATH-ARQESPERA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-ESPERA
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESPERA.
+           COPY CPYESPERA.
+
+       WORKING-STORAGE SECTION.
+       77 WS-EOF              PIC 9      VALUE 0.
+          88 WS-EOF-OK        VALUE 1 FALSE 0.
+       77 WS-TOTAL-LISTADOS   PIC 9(04)  VALUE ZEROS.
+           COPY CPYFS.
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            OPEN INPUT ESPERA
+
+            IF WS-FS EQUAL 35
+               DISPLAY "AINDA NAO HA REGISTROS NA LISTA DE ESPERA."
+               GOBACK
+            END-IF
+
+            IF NOT WS-FS-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE ESPERA: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+               GOBACK
+            END-IF
+
+            DISPLAY "*** LISTA DE ESPERA DA AGENDA ***"
+
+            PERFORM P010-LE-PRIMEIRO THRU P010-FIM
+
+            PERFORM P020-LISTA THRU P020-FIM UNTIL WS-EOF-OK
+
+            DISPLAY "TOTAL DE PEDIDOS NA LISTA: " WS-TOTAL-LISTADOS
+
+            CLOSE ESPERA
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQESPERA_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQESPERA
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-LE-PRIMEIRO.
+
+            READ ESPERA NEXT RECORD
+                 AT END
+                    SET WS-EOF-OK TO TRUE
+            END-READ
+            .
+       P010-FIM.
+       P020-LISTA.
+
+            IF ESPERA-AGUARDANDO OR ESPERA-NOTIFICADO
+               ADD 1                  TO WS-TOTAL-LISTADOS
+               DISPLAY ID-ESPERA " - " DATA-ESPERA " " HORA-ESPERA
+                       " " PROFISSIONAL-ESPERA " - CLIENTE "
+                       ID-CLI-ESPERA
+               IF ESPERA-NOTIFICADO
+                  DISPLAY "   (RECEPCAO JA FOI AVISADA)"
+               ELSE
+                  DISPLAY "   (AGUARDANDO O HORARIO LIBERAR)"
+               END-IF
+            END-IF
+
+            READ ESPERA NEXT RECORD
+                 AT END
+                    SET WS-EOF-OK TO TRUE
+            END-READ
+            .
+       P020-FIM.
+       END PROGRAM PGMAGE06.
