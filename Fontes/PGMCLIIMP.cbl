@@ -0,0 +1,222 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: CARGA (BATCH) QUE IMPORTA CLIENTES DE UM ARQUIVO
+      *          DELIMITADO POR PONTO E VIRGULA (ID;NOME;TELEFONE;
+      *          EMAIL), NO FORMATO ENTREGUE POR SISTEMAS PARCEIROS OU
+      *          EXPORTADO DE PLANILHA, GRAVANDO CADA LINHA NO ARQUIVO
+      *          INDEXADO DE CLIENTES.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMCLIIMP.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLIIMP ASSIGN TO
+           WS-PATH-ARQCLIIMP
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-IMP.
+
+           SELECT CLIENTES ASSIGN TO
+           WS-PATH-ARQCLII
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-CLI
+           ALTERNATE RECORD KEY IS NM-CLI WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLIIMP.
+       01 REG-IMP                 PIC X(90).
+
+       FD CLIENTES.
+           COPY CPYCLI.
+
+       WORKING-STORAGE SECTION.
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-IMP-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-IMP-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-IMP-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-IMP-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-IMP-EOF
+                          WS-FS-OK BY WS-FS-IMP-OK
+                          WS-FS BY WS-FS-IMP.
+
+       01 WS-CAMPOS-IMP.
+          03 WS-ID-IMP            PIC X(04).
+          03 WS-NOME-IMP          PIC X(30).
+          03 WS-TEL-IMP           PIC X(09).
+          03 WS-EMAIL-IMP         PIC X(40).
+       01 WS-INDICES-IMP.
+          03 WS-CT-ID             PIC 9(02).
+          03 WS-CT-NOME           PIC 9(02).
+          03 WS-CT-TEL            PIC 9(02).
+          03 WS-CT-EMAIL          PIC 9(02).
+          03 WS-POINT-IMP         PIC 9(02).
+       77 WS-TEL-DIGITOS          PIC X(08).
+       77 WS-TOTAL-LIDOS          PIC 9(06) VALUE ZEROS.
+       77 WS-TOTAL-IMPORTADOS     PIC 9(06) VALUE ZEROS.
+       77 WS-TOTAL-DUPLICADOS     PIC 9(06) VALUE ZEROS.
+          COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS
+           PERFORM P010-ABRIR-ARQUIVOS
+           PERFORM P020-LER-REGISTRO-IMPORTACAO
+           PERFORM P030-IMPORTA-CLIENTE UNTIL WS-FS-IMP-EOF
+           PERFORM P040-IMPRIME-RESUMO
+           PERFORM P050-FECHAR-ARQUIVOS
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR OS CAMINHOS DOS ARQUIVOS POR VARIAVEIS DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+      *----------------------------------------------------------------
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLIIMP_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQCLIIMP
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLII_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQCLII
+           END-IF
+           .
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+           IF NOT WS-FS-IMP-OK AND NOT WS-FS-IMP-EOF
+              CALL "PGMFSMSG" USING WS-FS-IMP, WS-FS-IMP-MSG
+              DISPLAY WS-FS-IMP-MSG
+           END-IF
+           IF NOT WS-FS-OK
+              CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+              DISPLAY WS-FS-MSG
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P010-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------
+           OPEN INPUT ARQCLIIMP
+
+           IF NOT WS-FS-IMP-OK
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE IMPORTACAO."
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+           END-IF
+
+           OPEN I-O CLIENTES
+
+           IF WS-FS EQUAL 35
+              OPEN OUTPUT CLIENTES
+              CLOSE CLIENTES
+              OPEN I-O CLIENTES
+           END-IF
+
+           IF NOT WS-FS-OK
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQCLII.DAT."
+              PERFORM P002-EXIBE-ERRO-FS
+              CLOSE ARQCLIIMP
+              GOBACK
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P020-LER-REGISTRO-IMPORTACAO.
+      *----------------------------------------------------------------
+           READ ARQCLIIMP
+               AT END
+                  MOVE 10             TO WS-FS-IMP
+               NOT AT END
+                  ADD 1               TO WS-TOTAL-LIDOS
+           END-READ
+           .
+      *----------------------------------------------------------------
+      *   QUEBRA A LINHA IMPORTADA EM ID/NOME/TELEFONE/EMAIL, NO MESMO
+      *   FORMATO JA DEMONSTRADO EM PGMSTRING, E GRAVA O CLIENTE
+      *----------------------------------------------------------------
+       P030-IMPORTA-CLIENTE.
+      *----------------------------------------------------------------
+           MOVE ZEROS               TO WS-INDICES-IMP
+           MOVE 1                   TO WS-POINT-IMP
+
+           UNSTRING REG-IMP DELIMITED BY ALL ";"
+              INTO WS-ID-IMP        COUNT IN WS-CT-ID
+                   WS-NOME-IMP      COUNT IN WS-CT-NOME
+                   WS-TEL-IMP       COUNT IN WS-CT-TEL
+                   WS-EMAIL-IMP     COUNT IN WS-CT-EMAIL
+              WITH POINTER WS-POINT-IMP
+              ON OVERFLOW
+                 DISPLAY
+                 "LINHA FORA DO FORMATO, IGNORADA: " REG-IMP
+              NOT OVERFLOW
+                 PERFORM P031-GRAVA-CLIENTE
+           END-UNSTRING
+
+           PERFORM P020-LER-REGISTRO-IMPORTACAO
+           .
+      *----------------------------------------------------------------
+      *   MONTA O REGISTRO NO LAYOUT DO ARQUIVO INDEXADO A PARTIR DOS
+      *   CAMPOS IMPORTADOS, PREENCHENDO COM VALORES PADRAO OS CAMPOS
+      *   QUE O LAYOUT DE IMPORTACAO NAO TRAZ
+      *----------------------------------------------------------------
+       P031-GRAVA-CLIENTE.
+      *----------------------------------------------------------------
+           INITIALIZE REG-CLI
+
+           MOVE WS-ID-IMP            TO ID-CLI
+           MOVE WS-NOME-IMP          TO NM-CLI
+           MOVE ZEROS                TO DDD-CLI
+
+           MOVE SPACES               TO WS-TEL-DIGITOS
+           STRING WS-TEL-IMP(1:4) WS-TEL-IMP(6:4)
+               DELIMITED BY SIZE INTO WS-TEL-DIGITOS
+           MOVE WS-TEL-DIGITOS       TO TEL-CLI
+
+           MOVE WS-EMAIL-IMP         TO EMAIL-CLI
+           MOVE ZEROS                TO CPF-CLI
+           MOVE ZEROS                TO DT-NASC-CLI
+           MOVE SPACES               TO ENDER-CLI
+           SET CLI-ATIVO             TO TRUE
+
+           WRITE REG-CLI
+               INVALID KEY
+                  DISPLAY "CLIENTE JA EXISTE, IGNORADO: " ID-CLI
+                  ADD 1              TO WS-TOTAL-DUPLICADOS
+               NOT INVALID KEY
+                  ADD 1              TO WS-TOTAL-IMPORTADOS
+           END-WRITE
+
+           IF NOT WS-FS-OK AND WS-FS NOT EQUAL 22
+              DISPLAY "ERRO AO GRAVAR O CLIENTE: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P040-IMPRIME-RESUMO.
+      *----------------------------------------------------------------
+           DISPLAY "REGISTROS LIDOS NO ARQUIVO DE IMPORTACAO: "
+                   WS-TOTAL-LIDOS
+           DISPLAY "CLIENTES IMPORTADOS COM SUCESSO.........: "
+                   WS-TOTAL-IMPORTADOS
+           DISPLAY "CLIENTES JA EXISTENTES (IGNORADOS)......: "
+                   WS-TOTAL-DUPLICADOS
+           .
+      *----------------------------------------------------------------
+       P050-FECHAR-ARQUIVOS.
+      *----------------------------------------------------------------
+           CLOSE ARQCLIIMP
+           CLOSE CLIENTES
+           .
+       END PROGRAM PGMCLIIMP.
