@@ -0,0 +1,117 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: SOMAR DIAS OU MESES A UMA DATA NO FORMATO AAMMDD,
+      *          RESPEITANDO O ULTIMO DIA DE CADA MES E OS ANOS
+      *          BISSEXTOS. USADO PELA GERACAO DE AGENDAMENTOS
+      *          RECORRENTES (VEJA PGMAGE01).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMDATADD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-BISSEXTO         PIC X(01) VALUE 'N'.
+          88 ANO-BISSEXTO     VALUE 'S'.
+       77 WS-DIV              PIC 9(04).
+       77 WS-RESTO            PIC 9(04).
+       77 WS-ULT-DIA-MES      PIC 9(02).
+       LINKAGE SECTION.
+       01 LK-DATA             PIC 9(06).
+       01 LK-DATA-TAB REDEFINES LK-DATA.
+          03 LK-ANO           PIC 9(02).
+          03 LK-MES           PIC 9(02).
+          03 LK-DIA           PIC 9(02).
+       01 LK-TIPO             PIC X(01).
+          88 SOMA-DIAS        VALUE 'D' 'd'.
+          88 SOMA-MESES       VALUE 'M' 'm'.
+       01 LK-QTD              PIC 9(03).
+
+       PROCEDURE DIVISION USING LK-DATA, LK-TIPO, LK-QTD.
+       MAIN-PROCEDURE.
+
+           EVALUATE TRUE
+               WHEN SOMA-DIAS
+                  PERFORM P010-SOMA-UM-DIA THRU P010-FIM
+                     LK-QTD TIMES
+               WHEN SOMA-MESES
+                  PERFORM P020-SOMA-UM-MES THRU P020-FIM
+                     LK-QTD TIMES
+           END-EVALUATE
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   SOMA UM DIA, AVANCANDO PARA O PROXIMO MES/ANO QUANDO O DIA
+      *   ULTRAPASSAR O ULTIMO DIA DO MES ATUAL
+      *----------------------------------------------------------------
+       P010-SOMA-UM-DIA.
+
+           PERFORM P030-VERIFICA-BISSEXTO THRU P030-FIM
+           PERFORM P040-ULTIMO-DIA-MES    THRU P040-FIM
+
+           ADD 1                   TO LK-DIA
+
+           IF LK-DIA GREATER WS-ULT-DIA-MES
+              MOVE 1               TO LK-DIA
+              ADD 1                TO LK-MES
+              IF LK-MES GREATER 12
+                 MOVE 1            TO LK-MES
+                 ADD 1             TO LK-ANO
+              END-IF
+           END-IF
+           .
+       P010-FIM.
+      *----------------------------------------------------------------
+      *   SOMA UM MES, MANTENDO O MESMO DIA OU AJUSTANDO PARA O ULTIMO
+      *   DIA DO NOVO MES QUANDO ELE NAO EXISTIR (EX.: 31 DE ABRIL)
+      *----------------------------------------------------------------
+       P020-SOMA-UM-MES.
+
+           ADD 1                   TO LK-MES
+           IF LK-MES GREATER 12
+              MOVE 1               TO LK-MES
+              ADD 1                TO LK-ANO
+           END-IF
+
+           PERFORM P030-VERIFICA-BISSEXTO THRU P030-FIM
+           PERFORM P040-ULTIMO-DIA-MES    THRU P040-FIM
+
+           IF LK-DIA GREATER WS-ULT-DIA-MES
+              MOVE WS-ULT-DIA-MES  TO LK-DIA
+           END-IF
+           .
+       P020-FIM.
+      *----------------------------------------------------------------
+      *   CONSIDERA BISSEXTO QUANDO O ANO DE DOIS DIGITOS FOR DIVISIVEL
+      *   POR 4 (SUFICIENTE PARA O INTERVALO REPRESENTAVEL EM AAMMDD)
+      *----------------------------------------------------------------
+       P030-VERIFICA-BISSEXTO.
+
+           DIVIDE LK-ANO BY 4 GIVING WS-DIV REMAINDER WS-RESTO
+           IF WS-RESTO EQUAL ZERO
+              SET ANO-BISSEXTO     TO TRUE
+           ELSE
+              MOVE 'N'             TO WS-BISSEXTO
+           END-IF
+           .
+       P030-FIM.
+       P040-ULTIMO-DIA-MES.
+
+           EVALUATE LK-MES
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                  MOVE 30           TO WS-ULT-DIA-MES
+               WHEN 2
+                  IF ANO-BISSEXTO
+                     MOVE 29        TO WS-ULT-DIA-MES
+                  ELSE
+                     MOVE 28        TO WS-ULT-DIA-MES
+                  END-IF
+               WHEN OTHER
+                  MOVE 31           TO WS-ULT-DIA-MES
+           END-EVALUATE
+           .
+       P040-FIM.
+       END PROGRAM PGMDATADD.
