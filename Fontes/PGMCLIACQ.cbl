@@ -0,0 +1,271 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: EMITIR O RELATORIO DE CLIENTES NOVOS EM UM PERIODO
+      *          (DATA DE CADASTRO ENTRE DUAS DATAS INFORMADAS), COM A
+      *          QUANTIDADE E A LISTA DOS CLIENTES CADASTRADOS NA
+      *          JANELA, PARA A REVISAO MENSAL DE CAPTACAO DO
+      *          PROPRIETARIO DA CLINICA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMCLIACQ.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+           WS-PATH-ARQCLII
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-CLI
+           ALTERNATE RECORD KEY IS NM-CLI WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+
+           SELECT RELACQ ASSIGN TO
+           WS-PATH-RELACQ
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CPYCLI.
+
+       FD RELACQ
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01 REL-LINHA               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 WS-EOF                  PIC 9      VALUE ZEROS.
+          88 WS-EOF-OK            VALUE 1 FALSE 0.
+       77 WS-DATA-INI              PIC 9(06) VALUE ZEROS.
+       77 WS-DATA-INI-OK           PIC X(01) VALUE 'N'.
+          88 DATA-INI-OK           VALUE 'S'.
+       77 WS-DATA-FIM              PIC 9(06) VALUE ZEROS.
+       77 WS-DATA-FIM-OK           PIC X(01) VALUE 'N'.
+          88 DATA-FIM-OK           VALUE 'S'.
+       77 WS-TOTAL-CLI-NOVOS       PIC 9(06) VALUE ZEROS.
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-REL-MSG
+                                 WS-FS-NAO-ENCONTRADO
+                                    BY WS-FS-REL-NAO-ENCONTRADO
+                                 WS-FS-DUPLICADO BY WS-FS-REL-DUPLICADO
+                                 WS-FS-NAO-EXISTE BY WS-FS-REL-NAO-EXISTE
+                                 WS-FS-EOF BY WS-FS-REL-EOF
+                                 WS-FS-OK BY WS-FS-REL-OK
+                                 WS-FS BY WS-FS-REL.
+
+       01 WS-DATA                  PIC 9(06) VALUE ZEROS.
+       01 REDEFINES WS-DATA.
+          03 WS-ANO                PIC 99.
+          03 WS-MES                PIC 99.
+          03 WS-DIA                PIC 99.
+
+       01 WS-CAB-01.
+          03 FILLER               PIC X(20)  VALUE SPACES.
+          03 FILLER               PIC X(35)  VALUE
+             "NOVOS CLIENTES POR PERIODO".
+
+       01 WS-CAB-02.
+          03 FILLER               PIC X(06)  VALUE "DATA: ".
+          03 WS-CAB-DIA            PIC 99.
+          03 FILLER               PIC X(01)  VALUE "/".
+          03 WS-CAB-MES            PIC 99.
+          03 FILLER               PIC X(01)  VALUE "/".
+          03 WS-CAB-ANO            PIC 99.
+          03 FILLER               PIC X(10)  VALUE SPACES.
+          03 FILLER               PIC X(09)  VALUE "PERIODO: ".
+          03 WS-CAB-DE             PIC 9(06).
+          03 FILLER               PIC X(04)  VALUE " AT ".
+          03 WS-CAB-ATE            PIC 9(06).
+
+       01 WS-CAB-03.
+          03 FILLER               PIC X(06)  VALUE "ID".
+          03 FILLER               PIC X(22)  VALUE "NOME".
+          03 FILLER               PIC X(10)  VALUE "CADASTRO".
+
+       01 WS-DETALHE.
+          03 WS-DET-ID             PIC ZZZ9.
+          03 FILLER               PIC X(02)  VALUE SPACES.
+          03 WS-DET-NOME           PIC X(20).
+          03 FILLER               PIC X(02)  VALUE SPACES.
+          03 WS-DET-CAD            PIC 9(06).
+
+       01 WS-TOTAL-LINHA.
+          03 FILLER               PIC X(30)  VALUE
+             "TOTAL DE CLIENTES NOVOS: ".
+          03 WS-TOT-CLI-NOVOS      PIC ZZZ.ZZ9.
+
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS
+           PERFORM P005-ACEITA-PERIODO THRU P005-FIM
+           PERFORM P010-ABRIR-ARQUIVOS
+           PERFORM P020-LER-CLIENTE
+           PERFORM UNTIL WS-EOF-OK
+               IF DT-CAD-CLI NOT LESS WS-DATA-INI
+                  AND DT-CAD-CLI NOT GREATER WS-DATA-FIM
+                  PERFORM P030-IMPRIME-CLIENTE
+               END-IF
+               PERFORM P020-LER-CLIENTE
+           END-PERFORM
+           PERFORM P040-IMPRIME-TOTAL
+           PERFORM P050-FECHAR-ARQUIVOS
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR OS CAMINHOS DOS ARQUIVOS POR VARIAVEIS DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+      *----------------------------------------------------------------
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLII_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQCLII
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "RELACQ_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-RELACQ
+           END-IF
+           .
+      *----------------------------------------------------------------
+      *   PEDE A DATA INICIAL E FINAL DO PERIODO E SO SEGUE QUANDO
+      *   AMBAS FOREM VALIDAS
+      *----------------------------------------------------------------
+       P005-ACEITA-PERIODO.
+
+           MOVE 'N'                   TO WS-DATA-INI-OK
+           PERFORM P006-PEDE-DATA-INI THRU P006-FIM UNTIL DATA-INI-OK
+
+           MOVE 'N'                   TO WS-DATA-FIM-OK
+           PERFORM P007-PEDE-DATA-FIM THRU P007-FIM UNTIL DATA-FIM-OK
+           .
+       P005-FIM.
+       P006-PEDE-DATA-INI.
+
+           DISPLAY "INFORME A DATA INICIAL DO PERIODO (AAMMDD): "
+           ACCEPT WS-DATA-INI
+           CALL "PGMVALDT" USING WS-DATA-INI, WS-DATA-INI-OK
+           IF NOT DATA-INI-OK
+              DISPLAY "DATA INVALIDA"
+           END-IF
+           .
+       P006-FIM.
+       P007-PEDE-DATA-FIM.
+
+           DISPLAY "INFORME A DATA FINAL DO PERIODO (AAMMDD): "
+           ACCEPT WS-DATA-FIM
+           CALL "PGMVALDT" USING WS-DATA-FIM, WS-DATA-FIM-OK
+           IF NOT DATA-FIM-OK
+              DISPLAY "DATA INVALIDA"
+           ELSE
+              IF WS-DATA-FIM LESS WS-DATA-INI
+                 DISPLAY "DATA FINAL NAO PODE SER ANTERIOR A INICIAL."
+                 MOVE 'N'             TO WS-DATA-FIM-OK
+              END-IF
+           END-IF
+           .
+       P007-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+           IF NOT WS-FS-OK
+              CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+              DISPLAY WS-FS-MSG
+           END-IF
+           IF NOT WS-FS-REL-OK
+              CALL "PGMFSMSG" USING WS-FS-REL, WS-FS-REL-MSG
+              DISPLAY WS-FS-REL-MSG
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P010-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------
+           OPEN INPUT  CLIENTES
+           OPEN OUTPUT RELACQ
+
+           IF NOT WS-FS-OK OR NOT WS-FS-REL-OK
+              DISPLAY "ERRO NA ABERTURA DOS ARQUIVOS DO RELATORIO."
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+           END-IF
+
+           ACCEPT WS-DATA               FROM DATE
+           MOVE WS-DIA                  TO WS-CAB-DIA
+           MOVE WS-MES                  TO WS-CAB-MES
+           MOVE WS-ANO                  TO WS-CAB-ANO
+           MOVE WS-DATA-INI              TO WS-CAB-DE
+           MOVE WS-DATA-FIM              TO WS-CAB-ATE
+
+           PERFORM P060-IMPRIME-CABECALHO
+           .
+      *----------------------------------------------------------------
+       P020-LER-CLIENTE.
+      *----------------------------------------------------------------
+           READ CLIENTES NEXT RECORD
+               AT END
+                  SET WS-EOF-OK       TO TRUE
+           END-READ
+           .
+      *----------------------------------------------------------------
+       P030-IMPRIME-CLIENTE.
+      *----------------------------------------------------------------
+           MOVE ID-CLI                TO WS-DET-ID
+           MOVE NM-CLI                TO WS-DET-NOME
+           MOVE DT-CAD-CLI            TO WS-DET-CAD
+
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-DETALHE            TO REL-LINHA
+           WRITE REL-LINHA
+
+           ADD 1                      TO WS-TOTAL-CLI-NOVOS
+           .
+      *----------------------------------------------------------------
+       P040-IMPRIME-TOTAL.
+      *----------------------------------------------------------------
+           MOVE WS-TOTAL-CLI-NOVOS     TO WS-TOT-CLI-NOVOS
+
+           MOVE SPACES                 TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                 TO REL-LINHA
+           MOVE WS-TOTAL-LINHA         TO REL-LINHA
+           WRITE REL-LINHA
+           .
+      *----------------------------------------------------------------
+       P050-FECHAR-ARQUIVOS.
+      *----------------------------------------------------------------
+           CLOSE CLIENTES
+           CLOSE RELACQ
+
+           DISPLAY "CLIENTES NOVOS NO PERIODO: " WS-TOTAL-CLI-NOVOS
+           .
+      *----------------------------------------------------------------
+       P060-IMPRIME-CABECALHO.
+      *----------------------------------------------------------------
+           MOVE SPACES                 TO REL-LINHA
+           MOVE WS-CAB-01              TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                 TO REL-LINHA
+           MOVE WS-CAB-02              TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                 TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                 TO REL-LINHA
+           MOVE WS-CAB-03              TO REL-LINHA
+           WRITE REL-LINHA
+           .
+       END PROGRAM PGMCLIACQ.
