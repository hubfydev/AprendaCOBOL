@@ -0,0 +1,85 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: VALIDAR UMA DATA NO FORMATO AAMMDD (ANO/MES/DIA COM
+      *          DOIS DIGITOS CADA), REJEITANDO MES OU DIA IMPOSSIVEL E
+      *          CONSIDERANDO ANOS BISSEXTOS NO CALCULO DE FEVEREIRO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMVALDT.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77 WS-BISSEXTO         PIC X(01)  VALUE 'N'.
+          88 ANO-BISSEXTO     VALUE 'S'.
+       77 WS-ULT-DIA-MES      PIC 9(02)  VALUE ZEROS.
+       77 WS-DIV              PIC 9(02)  COMP.
+       77 WS-RESTO            PIC 9(02)  COMP.
+       LINKAGE SECTION.
+       01 LK-DATA             PIC 9(06).
+       01 LK-DATA-TAB REDEFINES LK-DATA.
+          03 LK-ANO           PIC 9(02).
+          03 LK-MES           PIC 9(02).
+          03 LK-DIA           PIC 9(02).
+       01 LK-DATA-OK          PIC X(01).
+          88 DATA-VALIDA      VALUE 'S'.
+          88 DATA-INVALIDA    VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-DATA, LK-DATA-OK.
+       MAIN-PROCEDURE.
+
+            SET DATA-VALIDA           TO TRUE
+
+            IF LK-MES < 1 OR LK-MES > 12
+               SET DATA-INVALIDA      TO TRUE
+            END-IF
+
+            IF DATA-VALIDA
+               PERFORM P010-VERIFICA-BISSEXTO   THRU P010-FIM
+               PERFORM P020-ULTIMO-DIA-MES      THRU P020-FIM
+
+               IF LK-DIA < 1 OR LK-DIA > WS-ULT-DIA-MES
+                  SET DATA-INVALIDA   TO TRUE
+               END-IF
+            END-IF
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   ANO BISSEXTO QUANDO DIVISIVEL POR 4 (SUFICIENTE PARA O ANO
+      *   COM DOIS DIGITOS USADO NAS DATAS DO SISTEMA)
+      *----------------------------------------------------------------
+       P010-VERIFICA-BISSEXTO.
+
+            DIVIDE LK-ANO BY 4 GIVING WS-DIV REMAINDER WS-RESTO
+
+            IF WS-RESTO EQUAL ZERO
+               SET ANO-BISSEXTO       TO TRUE
+            ELSE
+               MOVE 'N'               TO WS-BISSEXTO
+            END-IF
+            .
+       P010-FIM.
+      *----------------------------------------------------------------
+      *   DEVOLVE O ULTIMO DIA VALIDO DO MES INFORMADO
+      *----------------------------------------------------------------
+       P020-ULTIMO-DIA-MES.
+
+            EVALUATE LK-MES
+                WHEN 4
+                WHEN 6
+                WHEN 9
+                WHEN 11
+                   MOVE 30            TO WS-ULT-DIA-MES
+                WHEN 2
+                   IF ANO-BISSEXTO
+                      MOVE 29         TO WS-ULT-DIA-MES
+                   ELSE
+                      MOVE 28         TO WS-ULT-DIA-MES
+                   END-IF
+                WHEN OTHER
+                   MOVE 31            TO WS-ULT-DIA-MES
+            END-EVALUATE
+            .
+       P020-FIM.
+       END PROGRAM PGMVALDT.
