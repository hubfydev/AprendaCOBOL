@@ -0,0 +1,165 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: REGISTRAR NO PRONTUARIO O QUE ACONTECEU EM UM
+      *          ATENDIMENTO JA REALIZADO (DIAGNOSTICO, NOTAS E
+      *          RETORNO), A PARTIR DO ID DO AGENDAMENTO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMPRONT01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENDA ASSIGN TO
+           WS-PATH-ARQAGE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-AGE
+           ALTERNATE RECORD KEY IS DATA-AGE WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+           SELECT PRONTUARIO ASSIGN TO
+           WS-PATH-ARQPRONT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS CHAVE-PRONT
+           FILE STATUS  IS WS-FS-PRO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AGENDA.
+           COPY CPYAGE.
+       FD PRONTUARIO.
+           COPY CPYPRONT.
+
+       WORKING-STORAGE SECTION.
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-PRO-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-PRO-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-PRO-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-PRO-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-PRO-EOF
+                          WS-FS-OK BY WS-FS-PRO-OK
+                          WS-FS BY WS-FS-PRO.
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            OPEN INPUT AGENDA
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+              DISPLAY
+              "ERRO NA ABERTURA DO ARQUIVO DE AGENDA: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+            END-IF
+
+            OPEN I-O PRONTUARIO
+
+            IF WS-FS-PRO EQUAL 35
+               OPEN OUTPUT PRONTUARIO
+               CLOSE PRONTUARIO
+               OPEN I-O PRONTUARIO
+            END-IF
+
+            IF NOT WS-FS-PRO-OK THEN
+               DISPLAY
+               "ERRO NA ABERTURA DO ARQUIVO DE PRONTUARIO: " WS-FS-PRO
+               CLOSE AGENDA
+               GOBACK
+            END-IF
+
+            DISPLAY "INFORME O ID DO AGENDAMENTO: "
+            ACCEPT ID-AGE
+
+            READ AGENDA KEY IS ID-AGE
+                 INVALID KEY
+                   DISPLAY "AGENDAMENTO NAO ENCONTRADO."
+                 NOT INVALID KEY
+                   IF NOT AGE-REALIZADO
+                      DISPLAY "AGENDAMENTO AINDA NAO FOI REALIZADO."
+                   ELSE
+                      PERFORM P010-REGISTRA-PRONT THRU P010-FIM
+                   END-IF
+            END-READ
+
+            CLOSE AGENDA
+
+            CLOSE PRONTUARIO
+
+            IF NOT WS-FS-PRO-OK
+               DISPLAY "ERRO AO FECHAR O ARQUIVO DE PRONTUARIO."
+            END-IF
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQAGE_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQAGE
+            END-IF
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQPRONT_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQPRONT
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            IF NOT WS-FS-OK
+               CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+               DISPLAY WS-FS-MSG
+            END-IF
+            IF NOT WS-FS-PRO-OK
+               CALL "PGMFSMSG" USING WS-FS-PRO, WS-FS-PRO-MSG
+               DISPLAY WS-FS-PRO-MSG
+            END-IF
+            .
+       P002-FIM.
+      *----------------------------------------------------------------
+      *   PEDE OS DADOS DO ATENDIMENTO E GRAVA O PRONTUARIO, CHAVEADO
+      *   PELO CLIENTE E PELA DATA DO AGENDAMENTO
+      *----------------------------------------------------------------
+       P010-REGISTRA-PRONT.
+
+            MOVE ID-CLI-AGE           TO ID-CLI-PRONT
+            MOVE DATA-AGE             TO DATA-PRONT
+            MOVE ID-AGE               TO ID-AGE-PRONT
+            MOVE ID-PROF-AGE          TO ID-PROF-PRONT
+
+            DISPLAY "DIAGNOSTICO: "
+            ACCEPT DIAGNOSTICO-PRONT
+            DISPLAY "NOTAS DO ATENDIMENTO: "
+            ACCEPT NOTAS-PRONT
+            DISPLAY "ORIENTACOES DE RETORNO: "
+            ACCEPT RETORNO-PRONT
+
+            WRITE REG-PRONT
+                  INVALID KEY
+                     DISPLAY
+                     "JA EXISTE PRONTUARIO PARA ESTE CLIENTE NESTA "
+                     "DATA."
+                  NOT INVALID KEY
+                     DISPLAY "PRONTUARIO REGISTRADO COM SUCESSO!"
+            END-WRITE
+
+            IF NOT WS-FS-PRO-OK AND WS-FS-PRO NOT EQUAL 22
+               DISPLAY "ERRO AO GRAVAR O PRONTUARIO: " WS-FS-PRO
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+            .
+       P010-FIM.
+       END PROGRAM PGMPRONT01.
