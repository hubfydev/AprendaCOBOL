@@ -0,0 +1,115 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: ATUALIZAR FORNECEDORES - INDEXADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMFOR02.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORNECED ASSIGN TO
+           WS-PATH-ARQFORN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-FORN
+           ALTERNATE RECORD KEY IS NM-FORN WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FORNECED.
+           COPY CPYFORN.
+
+       WORKING-STORAGE SECTION.
+           COPY CPYFS.
+       01 WS-REG-FORN.
+          03 WS-ID-FORN      PIC 9(04).
+          03 WS-NM-FORN      PIC X(30).
+           COPY CPYPATHS.
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            INITIALIZE  WS-REG-FORN
+
+            OPEN I-O FORNECED
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+              DISPLAY
+              "ERRO NA ABERTURA DO ARQUIVO DE FORNECEDORES: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+            END-IF
+
+            DISPLAY "INFORME O ID DO FORNECEDOR: "
+            ACCEPT ID-FORN
+
+            READ FORNECED KEY IS ID-FORN
+                INVALID KEY
+                   DISPLAY "FORNECEDOR NAO ENCONTRADO."
+                NOT INVALID KEY
+                    PERFORM P010-ATUALIZA THRU P010-FIM
+            END-READ
+
+            CLOSE FORNECED
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO FECHAR O ARQUIVO DE FORNECEDORES: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQFORN_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQFORN
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-ATUALIZA.
+
+            MOVE SPACES            TO WS-NM-FORN
+
+            DISPLAY "NOME ATUAL DO FORNECEDOR: " ID-FORN " - " NM-FORN
+            DISPLAY "INFORME A NOVA RAZAO SOCIAL: "
+            ACCEPT WS-NM-FORN
+
+            MOVE   WS-NM-FORN      TO NM-FORN
+
+            REWRITE REG-FORN
+                    INVALID KEY
+                       DISPLAY "FORNECEDOR JA EXISTE"
+                    NOT INVALID KEY
+                       DISPLAY "FORNECEDOR ATUALIZADO COM SUCESSO!"
+            END-REWRITE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO GRAVAR O ARQUIVO DE FORNECEDORES: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+            .
+       P010-FIM.
+
+       END PROGRAM PGMFOR02.
