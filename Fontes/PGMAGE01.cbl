@@ -0,0 +1,656 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: INCLUIR AGENDAMENTOS - INDEXADO
+      * Manutencao: 09 AGO 2026 - PASSA A PEDIR O PROCEDIMENTO DO
+      *             ATENDIMENTO, USADO PELO PGMFATURA PARA FATURAR.
+      * Manutencao: 09 AGO 2026 - A DATA DO AGENDAMENTO PASSA POR
+      *             VALIDACAO (PGMVALDT) ANTES DE SEGUIR.
+      * Manutencao: 09 AGO 2026 - PASSA A CONFERIR SE O PROFISSIONAL JA
+      *             TEM AGENDAMENTO NA MESMA DATA/HORA, E OFERECE
+      *             REPETICAO SEMANAL/MENSAL DO AGENDAMENTO ATE UMA
+      *             DATA INFORMADA, GERANDO UMA OCORRENCIA POR DATA E
+      *             APLICANDO A MESMA CONFERENCIA DE CONFLITO EM CADA
+      *             UMA (VEJA PGMDATADD).
+      * Manutencao: 09 AGO 2026 - QUANDO O CONFLITO IMPEDE UM
+      *             AGENDAMENTO (OU UMA OCORRENCIA DA SERIE), O PEDIDO
+      *             CAI NA LISTA DE ESPERA (ARQESPERA.DAT) EM VEZ DE
+      *             SER SIMPLESMENTE DESCARTADO (VEJA PGMAGE04, QUE
+      *             REOFERECE O HORARIO SE O AGENDAMENTO CONFLITANTE
+      *             FOR CANCELADO).
+      * Manutencao: 09 AGO 2026 - PASSA A PEDIR A FILIAL DO
+      *             AGENDAMENTO, VALIDADA CONTRA O ARQUIVO DE FILIAIS.
+      * Manutencao: 09 AGO 2026 - O PROFISSIONAL PASSA A SER INFORMADO
+      *             PELO ID E VALIDADO CONTRA O CADASTRO DE
+      *             PROFISSIONAIS (ATIVO E DENTRO DO EXPEDIENTE
+      *             CADASTRADO) ANTES DE ACEITAR O AGENDAMENTO.
+      * Manutencao: 09 AGO 2026 - PASSA A PEDIR A SALA DO ATENDIMENTO,
+      *             VALIDADA CONTRA O CADASTRO DE SALAS, E A CONFERENCIA
+      *             DE CONFLITO NA MESMA DATA/HORA PASSA A CONSIDERAR
+      *             TAMBEM A SALA, ALEM DO PROFISSIONAL.
+      * Manutencao: 09 AGO 2026 - SELECT ESPERA PASSA A DECLARAR A CHAVE
+      *             ALTERNATIVA SLOT-ESPERA (JA USADA PELO PGMAGE04 PARA
+      *             LOCALIZAR A LISTA DE ESPERA POR DATA/HORA/SALA), JA
+      *             QUE ESTE PROGRAMA E QUEM CRIA O ARQUIVO NA PRIMEIRA
+      *             GRAVACAO E O INDICE PRECISA EXISTIR DESDE A CRIACAO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMAGE01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENDA ASSIGN TO
+           WS-PATH-ARQAGE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS ID-AGE
+           ALTERNATE RECORD KEY IS DATA-AGE WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+           SELECT ESPERA ASSIGN TO
+           WS-PATH-ARQESPERA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-ESPERA
+           ALTERNATE RECORD KEY IS SLOT-ESPERA WITH DUPLICATES
+           FILE STATUS  IS WS-FS-ESP.
+           SELECT FILIAIS ASSIGN TO
+           WS-PATH-ARQFILIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-FILIAL
+           ALTERNATE RECORD KEY IS NM-FILIAL WITH DUPLICATES
+           FILE STATUS  IS WS-FS-FIL.
+           SELECT PROFISSIONAIS ASSIGN TO
+           WS-PATH-ARQPROF
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-PROF
+           ALTERNATE RECORD KEY IS NM-PROF WITH DUPLICATES
+           FILE STATUS  IS WS-FS-PROF.
+           SELECT SALAS ASSIGN TO
+           WS-PATH-ARQSALA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-SALA
+           ALTERNATE RECORD KEY IS NM-SALA WITH DUPLICATES
+           FILE STATUS  IS WS-FS-SAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AGENDA.
+           COPY CPYAGE.
+       FD ESPERA.
+           COPY CPYESPERA.
+       FD FILIAIS.
+           COPY CPYFILIAL.
+       FD PROFISSIONAIS.
+           COPY CPYPROF.
+       FD SALAS.
+           COPY CPYSALA.
+
+       WORKING-STORAGE SECTION.
+       77 WS-EXIT            PIC X.
+          88 WS-EXIT-OK      VALUE 'F' FALSE 'N'.
+       77 WS-DATA-OK          PIC X(01) VALUE 'N'.
+          88 DATA-OK          VALUE 'S'.
+       77 WS-CAND-ID-AGE      PIC 9(04).
+       77 WS-CAND-DATA        PIC 9(06).
+       77 WS-CAND-HORA        PIC 9(04).
+       77 WS-CAND-CLI         PIC 9(04).
+       77 WS-CAND-PROF        PIC X(20).
+       77 WS-CAND-ID-PROF     PIC 9(04).
+       77 WS-CAND-ID-SALA     PIC 9(02).
+       77 WS-CAND-FILIAL      PIC 9(02).
+       77 WS-CAND-OBS         PIC X(40).
+       77 WS-CAND-PROC        PIC 9(04).
+       77 WS-CONFLITO         PIC X(01) VALUE 'N'.
+          88 HA-CONFLITO      VALUE 'S'.
+       77 WS-EOF-CONF         PIC 9      VALUE 0.
+          88 WS-EOF-CONF-OK   VALUE 1 FALSE 0.
+       77 WS-REPETE           PIC X(01) VALUE 'N'.
+          88 REPETE-SEMANAL   VALUE 'S' 's'.
+          88 REPETE-MENSAL    VALUE 'M' 'm'.
+          88 REPETE-NAO       VALUE 'N' 'n'.
+       77 WS-DATA-FIM-REP     PIC 9(06) VALUE ZEROS.
+       77 WS-DATA-FIM-OK      PIC X(01) VALUE 'N'.
+          88 DATA-FIM-OK      VALUE 'S'.
+       77 WS-TOTAL-GERADOS    PIC 9(03) VALUE ZEROS.
+       77 WS-TOTAL-CONFLITOS  PIC 9(03) VALUE ZEROS.
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-ESP-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-ESP-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-ESP-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-ESP-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-ESP-EOF
+                          WS-FS-OK BY WS-FS-ESP-OK
+                          WS-FS BY WS-FS-ESP.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-FIL-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-FIL-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-FIL-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-FIL-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-FIL-EOF
+                          WS-FS-OK BY WS-FS-FIL-OK
+                          WS-FS BY WS-FS-FIL.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-PROF-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-PROF-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-PROF-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-PROF-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-PROF-EOF
+                          WS-FS-OK BY WS-FS-PROF-OK
+                          WS-FS BY WS-FS-PROF.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-SAL-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-SAL-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-SAL-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-SAL-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-SAL-EOF
+                          WS-FS-OK BY WS-FS-SAL-OK
+                          WS-FS BY WS-FS-SAL.
+       77 WS-FILIAL-OK        PIC X(01) VALUE 'N'.
+          88 FILIAL-VALIDA    VALUE 'S'.
+       77 WS-PROF-OK          PIC X(01) VALUE 'N'.
+          88 PROF-VALIDO      VALUE 'S'.
+       77 WS-SALA-OK          PIC X(01) VALUE 'N'.
+          88 SALA-VALIDA      VALUE 'S'.
+           COPY CPYPATHS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+           PERFORM P010-INCLUI    THRU P010-FIM UNTIL WS-EXIT-OK
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQAGE_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQAGE
+            END-IF
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQFILIAL_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQFILIAL
+            END-IF
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQPROF_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQPROF
+            END-IF
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQSALA_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQSALA
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-INCLUI.
+
+            OPEN I-O AGENDA
+
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT AGENDA
+            END-IF
+
+            IF NOT WS-FS-OK THEN
+               DISPLAY "ERRO CRIAR O ARQUIVO: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+               GOBACK
+            END-IF
+
+            OPEN I-O ESPERA
+
+            IF WS-FS-ESP EQUAL 35
+               OPEN OUTPUT ESPERA
+               CLOSE ESPERA
+               OPEN I-O ESPERA
+            END-IF
+
+            IF NOT WS-FS-ESP-OK THEN
+               DISPLAY "ERRO CRIAR O ARQUIVO DE ESPERA: " WS-FS-ESP
+               CLOSE AGENDA
+               GOBACK
+            END-IF
+
+            OPEN I-O FILIAIS
+
+            IF WS-FS-FIL EQUAL 35
+               OPEN OUTPUT FILIAIS
+               CLOSE FILIAIS
+               OPEN I-O FILIAIS
+            END-IF
+
+            IF NOT WS-FS-FIL-OK THEN
+               DISPLAY
+               "ERRO NA ABERTURA DO ARQUIVO DE FILIAIS: " WS-FS-FIL
+               CLOSE AGENDA
+               CLOSE ESPERA
+               GOBACK
+            END-IF
+
+            OPEN I-O PROFISSIONAIS
+
+            IF WS-FS-PROF EQUAL 35
+               OPEN OUTPUT PROFISSIONAIS
+               CLOSE PROFISSIONAIS
+               OPEN I-O PROFISSIONAIS
+            END-IF
+
+            IF NOT WS-FS-PROF-OK THEN
+               DISPLAY
+               "ERRO NA ABERTURA DO ARQUIVO DE PROFISSIONAIS: "
+               WS-FS-PROF
+               CLOSE AGENDA
+               CLOSE ESPERA
+               CLOSE FILIAIS
+               GOBACK
+            END-IF
+
+            OPEN I-O SALAS
+
+            IF WS-FS-SAL EQUAL 35
+               OPEN OUTPUT SALAS
+               CLOSE SALAS
+               OPEN I-O SALAS
+            END-IF
+
+            IF NOT WS-FS-SAL-OK THEN
+               DISPLAY
+               "ERRO NA ABERTURA DO ARQUIVO DE SALAS: " WS-FS-SAL
+               CLOSE AGENDA
+               CLOSE ESPERA
+               CLOSE FILIAIS
+               CLOSE PROFISSIONAIS
+               GOBACK
+            END-IF
+
+            MOVE ZEROS               TO WS-TOTAL-GERADOS
+                                         WS-TOTAL-CONFLITOS
+
+            CALL "PGMPROXAG" USING ID-AGE
+            DISPLAY "ID DO AGENDAMENTO: " ID-AGE
+            PERFORM P015-ACEITA-DATA THRU P015-FIM
+            DISPLAY "INFORME A HORA DO AGENDAMENTO (HHMM): "
+            ACCEPT HORA-AGE
+            DISPLAY "INFORME O ID DO CLIENTE: "
+            ACCEPT ID-CLI-AGE
+            PERFORM P023-ACEITA-PROFISSIONAL THRU P023-FIM
+            DISPLAY "OBSERVACOES: "
+            ACCEPT OBS-AGE
+            DISPLAY "INFORME O ID DO PROCEDIMENTO (0 P/ NAO INFORMAR):"
+            ACCEPT ID-PROC-AGE
+            PERFORM P021-ACEITA-FILIAL THRU P021-FIM
+            PERFORM P025-ACEITA-SALA THRU P025-FIM
+
+            MOVE ID-AGE               TO WS-CAND-ID-AGE
+            MOVE DATA-AGE             TO WS-CAND-DATA
+            MOVE HORA-AGE             TO WS-CAND-HORA
+            MOVE ID-CLI-AGE           TO WS-CAND-CLI
+            MOVE PROFISSIONAL-AGE     TO WS-CAND-PROF
+            MOVE ID-PROF-AGE          TO WS-CAND-ID-PROF
+            MOVE ID-SALA-AGE          TO WS-CAND-ID-SALA
+            MOVE FILIAL-AGE           TO WS-CAND-FILIAL
+            MOVE OBS-AGE              TO WS-CAND-OBS
+            MOVE ID-PROC-AGE          TO WS-CAND-PROC
+
+            PERFORM P017-VERIFICA-CONFLITO THRU P017-FIM
+
+            IF HA-CONFLITO
+               ADD 1                  TO WS-TOTAL-CONFLITOS
+               DISPLAY "PROFISSIONAL OU SALA JA TEM AGENDAMENTO NESTA "
+                       "DATA E HORA. AGENDAMENTO NAO CADASTRADO."
+               PERFORM P020-REGISTRA-ESPERA THRU P020-FIM
+            ELSE
+               MOVE WS-CAND-ID-AGE    TO ID-AGE
+               MOVE WS-CAND-DATA      TO DATA-AGE
+               MOVE WS-CAND-HORA      TO HORA-AGE
+               MOVE WS-CAND-CLI       TO ID-CLI-AGE
+               MOVE WS-CAND-PROF      TO PROFISSIONAL-AGE
+               MOVE WS-CAND-ID-PROF   TO ID-PROF-AGE
+               MOVE WS-CAND-ID-SALA   TO ID-SALA-AGE
+               MOVE WS-CAND-FILIAL    TO FILIAL-AGE
+               MOVE WS-CAND-OBS       TO OBS-AGE
+               MOVE WS-CAND-PROC      TO ID-PROC-AGE
+               SET AGE-AGENDADO       TO TRUE
+               SET AGE-NAO-FATURADO   TO TRUE
+
+               WRITE REG-AGE
+                     INVALID KEY
+                        DISPLAY
+                        "JA EXISTE AGENDAMENTO COM ESTE ID: " ID-AGE
+                     NOT INVALID KEY
+                        ADD 1         TO WS-TOTAL-GERADOS
+                        DISPLAY "AGENDAMENTO CADASTRADO COM SUCESSO"
+               END-WRITE
+
+               IF NOT WS-FS-OK AND WS-FS NOT EQUAL 22
+                  DISPLAY "ERRO AO GRAVAR O AGENDAMENTO: " WS-FS
+                  PERFORM P002-EXIBE-ERRO-FS
+               END-IF
+            END-IF
+
+            PERFORM P018-PERGUNTA-REPETICAO THRU P018-FIM
+
+            IF NOT REPETE-NAO
+               PERFORM P019-GERA-SERIE THRU P019-FIM
+               DISPLAY "OCORRENCIAS GERADAS: " WS-TOTAL-GERADOS
+               DISPLAY "OCORRENCIAS COM CONFLITO (NAO GERADAS): "
+                       WS-TOTAL-CONFLITOS
+            END-IF
+
+            DISPLAY "<ENTER> CONTINUAR OU <F> PARA FINALIZAR"
+            ACCEPT WS-EXIT
+
+            CLOSE AGENDA
+
+            IF NOT WS-FS-OK
+               DISPLAY "ERRO AO FECHAR O ARQUIVO DE AGENDA."
+            END-IF
+
+            CLOSE ESPERA
+
+            IF NOT WS-FS-ESP-OK
+               DISPLAY "ERRO AO FECHAR O ARQUIVO DE ESPERA."
+            END-IF
+
+            CLOSE FILIAIS
+
+            IF NOT WS-FS-FIL-OK
+               DISPLAY "ERRO AO FECHAR O ARQUIVO DE FILIAIS."
+            END-IF
+
+            CLOSE PROFISSIONAIS
+
+            IF NOT WS-FS-PROF-OK
+               DISPLAY "ERRO AO FECHAR O ARQUIVO DE PROFISSIONAIS."
+            END-IF
+
+            CLOSE SALAS
+
+            IF NOT WS-FS-SAL-OK
+               DISPLAY "ERRO AO FECHAR O ARQUIVO DE SALAS."
+            END-IF
+            .
+       P010-FIM.
+      *----------------------------------------------------------------
+      *   PEDE A DATA DO AGENDAMENTO E SO SEGUE QUANDO FOR VALIDA
+      *----------------------------------------------------------------
+       P015-ACEITA-DATA.
+
+            MOVE 'N'                  TO WS-DATA-OK
+            PERFORM P016-PEDE-DATA THRU P016-FIM UNTIL DATA-OK
+            .
+       P015-FIM.
+       P016-PEDE-DATA.
+
+            DISPLAY "INFORME A DATA DO AGENDAMENTO (AAMMDD): "
+            ACCEPT DATA-AGE
+            CALL "PGMVALDT" USING DATA-AGE, WS-DATA-OK
+            IF NOT DATA-OK
+               DISPLAY "DATA INVALIDA"
+            END-IF
+            .
+       P016-FIM.
+      *----------------------------------------------------------------
+      *   CONFERE SE O PROFISSIONAL OU A SALA JA TEM AGENDAMENTO NA
+      *   MESMA DATA E HORA DE WS-CAND-*, VARRENDO A AGENDA PELA CHAVE
+      *   ALTERNATIVA DE DATA. AGENDAMENTOS CANCELADOS NAO CONTAM COMO
+      *   CONFLITO.
+      *----------------------------------------------------------------
+       P017-VERIFICA-CONFLITO.
+
+            MOVE 'N'                  TO WS-CONFLITO
+            SET WS-EOF-CONF-OK        TO FALSE
+            MOVE WS-CAND-DATA         TO DATA-AGE
+
+            START AGENDA KEY IS = DATA-AGE
+                  INVALID KEY
+                     SET WS-EOF-CONF-OK TO TRUE
+            END-START
+
+            PERFORM P0171-LE-PROXIMO THRU P0171-FIM
+               UNTIL WS-EOF-CONF-OK OR HA-CONFLITO
+            .
+       P017-FIM.
+       P0171-LE-PROXIMO.
+
+            READ AGENDA NEXT RECORD
+                 AT END
+                    SET WS-EOF-CONF-OK TO TRUE
+                 NOT AT END
+                    IF DATA-AGE NOT EQUAL WS-CAND-DATA
+                       SET WS-EOF-CONF-OK TO TRUE
+                    ELSE
+                       IF HORA-AGE EQUAL WS-CAND-HORA
+                          AND NOT AGE-CANCELADO
+                          AND (ID-PROF-AGE EQUAL WS-CAND-ID-PROF
+                               OR ID-SALA-AGE EQUAL WS-CAND-ID-SALA)
+                          SET HA-CONFLITO TO TRUE
+                       END-IF
+                    END-IF
+            END-READ
+            .
+       P0171-FIM.
+      *----------------------------------------------------------------
+      *   PERGUNTA SE O AGENDAMENTO DEVE SE REPETIR E, EM CASO
+      *   AFIRMATIVO, ATE QUE DATA
+      *----------------------------------------------------------------
+       P018-PERGUNTA-REPETICAO.
+
+            MOVE 'N'                  TO WS-REPETE
+            DISPLAY
+               "REPETIR ESTE AGENDAMENTO? <N>AO/<S>EMANAL/<M>ENSAL: "
+            ACCEPT WS-REPETE
+
+            IF NOT REPETE-NAO
+               PERFORM P0181-ACEITA-DATA-FIM THRU P0181-FIM
+            END-IF
+            .
+       P018-FIM.
+       P0181-ACEITA-DATA-FIM.
+
+            MOVE 'N'                  TO WS-DATA-FIM-OK
+            PERFORM P0182-PEDE-DATA-FIM THRU P0182-FIM
+               UNTIL DATA-FIM-OK
+            .
+       P0181-FIM.
+       P0182-PEDE-DATA-FIM.
+
+            DISPLAY "REPETIR ATE QUANDO (AAMMDD): "
+            ACCEPT WS-DATA-FIM-REP
+            CALL "PGMVALDT" USING WS-DATA-FIM-REP, WS-DATA-FIM-OK
+            IF NOT DATA-FIM-OK
+               DISPLAY "DATA INVALIDA"
+            END-IF
+            .
+       P0182-FIM.
+      *----------------------------------------------------------------
+      *   GERA UMA OCORRENCIA POR DATA, SOMANDO 7 DIAS (SEMANAL) OU 1
+      *   MES (MENSAL) A PARTIR DA ULTIMA DATA GERADA, ATE ULTRAPASSAR
+      *   A DATA LIMITE INFORMADA PELO OPERADOR
+      *----------------------------------------------------------------
+       P019-GERA-SERIE.
+
+            PERFORM P0191-GERA-PROXIMA THRU P0191-FIM
+               UNTIL WS-CAND-DATA GREATER WS-DATA-FIM-REP
+            .
+       P019-FIM.
+       P0191-GERA-PROXIMA.
+
+            EVALUATE TRUE
+                WHEN REPETE-SEMANAL
+                   CALL "PGMDATADD" USING WS-CAND-DATA, "D", 7
+                WHEN REPETE-MENSAL
+                   CALL "PGMDATADD" USING WS-CAND-DATA, "M", 1
+            END-EVALUATE
+
+            IF WS-CAND-DATA NOT GREATER WS-DATA-FIM-REP
+               PERFORM P017-VERIFICA-CONFLITO THRU P017-FIM
+               IF HA-CONFLITO
+                  ADD 1              TO WS-TOTAL-CONFLITOS
+                  DISPLAY "CONFLITO EM " WS-CAND-DATA
+                          ", OCORRENCIA NAO GERADA."
+                  PERFORM P020-REGISTRA-ESPERA THRU P020-FIM
+               ELSE
+                  CALL "PGMPROXAG" USING ID-AGE
+                  MOVE WS-CAND-DATA  TO DATA-AGE
+                  MOVE WS-CAND-HORA  TO HORA-AGE
+                  MOVE WS-CAND-CLI   TO ID-CLI-AGE
+                  MOVE WS-CAND-PROF  TO PROFISSIONAL-AGE
+                  MOVE WS-CAND-ID-PROF TO ID-PROF-AGE
+                  MOVE WS-CAND-ID-SALA TO ID-SALA-AGE
+                  MOVE WS-CAND-FILIAL TO FILIAL-AGE
+                  MOVE WS-CAND-OBS   TO OBS-AGE
+                  MOVE WS-CAND-PROC  TO ID-PROC-AGE
+                  SET AGE-AGENDADO   TO TRUE
+                  SET AGE-NAO-FATURADO TO TRUE
+
+                  WRITE REG-AGE
+                        INVALID KEY
+                           DISPLAY
+                           "JA EXISTE AGENDAMENTO COM ESTE ID: " ID-AGE
+                        NOT INVALID KEY
+                           ADD 1     TO WS-TOTAL-GERADOS
+                  END-WRITE
+               END-IF
+            END-IF
+            .
+       P0191-FIM.
+      *----------------------------------------------------------------
+      *   GRAVA NA LISTA DE ESPERA O PEDIDO QUE NAO PODE SER ATENDIDO
+      *   POR CONFLITO DE HORARIO, PARA SER REOFERECIDO SE O
+      *   AGENDAMENTO CONFLITANTE VIER A SER CANCELADO
+      *----------------------------------------------------------------
+       P020-REGISTRA-ESPERA.
+
+            CALL "PGMPROXEP" USING ID-ESPERA
+            MOVE WS-CAND-DATA         TO DATA-ESPERA
+            MOVE WS-CAND-HORA         TO HORA-ESPERA
+            MOVE WS-CAND-PROF         TO PROFISSIONAL-ESPERA
+            MOVE WS-CAND-CLI          TO ID-CLI-ESPERA
+            MOVE WS-CAND-PROC         TO ID-PROC-ESPERA
+            MOVE WS-CAND-ID-SALA      TO ID-SALA-ESPERA
+            MOVE WS-CAND-OBS          TO OBS-ESPERA
+            SET ESPERA-AGUARDANDO     TO TRUE
+            ACCEPT DATA-INCLUSAO-ESPERA FROM DATE
+
+            WRITE REG-ESPERA
+                  INVALID KEY
+                     DISPLAY "ERRO AO GRAVAR NA LISTA DE ESPERA."
+                  NOT INVALID KEY
+                     DISPLAY "CLIENTE COLOCADO NA LISTA DE ESPERA."
+            END-WRITE
+            .
+       P020-FIM.
+      *----------------------------------------------------------------
+      *   PEDE A FILIAL E SO SEGUE QUANDO FOR UMA FILIAL ATIVA
+      *   CADASTRADA NO ARQUIVO DE FILIAIS
+      *----------------------------------------------------------------
+       P021-ACEITA-FILIAL.
+
+            MOVE 'N'                  TO WS-FILIAL-OK
+            PERFORM P022-PEDE-FILIAL THRU P022-FIM UNTIL FILIAL-VALIDA
+            .
+       P021-FIM.
+       P022-PEDE-FILIAL.
+
+            DISPLAY "INFORME A FILIAL DO AGENDAMENTO: "
+            ACCEPT FILIAL-AGE
+
+            MOVE FILIAL-AGE           TO ID-FILIAL
+            READ FILIAIS KEY IS ID-FILIAL
+                INVALID KEY
+                   DISPLAY "FILIAL NAO ENCONTRADA."
+                NOT INVALID KEY
+                   IF FILIAL-INATIVA
+                      DISPLAY "FILIAL INATIVA."
+                   ELSE
+                      MOVE 'S'        TO WS-FILIAL-OK
+                   END-IF
+            END-READ
+            .
+       P022-FIM.
+      *----------------------------------------------------------------
+      *   PEDE O PROFISSIONAL E SO SEGUE QUANDO FOR UM PROFISSIONAL
+      *   ATIVO, CADASTRADO NO ARQUIVO DE PROFISSIONAIS, E COM O
+      *   HORARIO DO AGENDAMENTO DENTRO DO SEU EXPEDIENTE
+      *----------------------------------------------------------------
+       P023-ACEITA-PROFISSIONAL.
+
+            MOVE 'N'                  TO WS-PROF-OK
+            PERFORM P024-PEDE-PROFISSIONAL THRU P024-FIM
+               UNTIL PROF-VALIDO
+            .
+       P023-FIM.
+       P024-PEDE-PROFISSIONAL.
+
+            DISPLAY "INFORME O ID DO PROFISSIONAL: "
+            ACCEPT ID-PROF
+
+            READ PROFISSIONAIS KEY IS ID-PROF
+                INVALID KEY
+                   DISPLAY "PROFISSIONAL NAO ENCONTRADO."
+                NOT INVALID KEY
+                   IF PROF-INATIVO
+                      DISPLAY "PROFISSIONAL INATIVO."
+                   ELSE
+                      IF HORA-AGE < HORA-INICIO-PROF OR
+                         HORA-AGE > HORA-FIM-PROF
+                         DISPLAY
+                         "HORARIO FORA DO EXPEDIENTE DO PROFISSIONAL."
+                      ELSE
+                         MOVE 'S'      TO WS-PROF-OK
+                         MOVE NM-PROF  TO PROFISSIONAL-AGE
+                         MOVE ID-PROF  TO ID-PROF-AGE
+                      END-IF
+                   END-IF
+            END-READ
+            .
+       P024-FIM.
+      *----------------------------------------------------------------
+      *   PEDE A SALA E SO SEGUE QUANDO FOR UMA SALA ATIVA CADASTRADA
+      *   NO ARQUIVO DE SALAS
+      *----------------------------------------------------------------
+       P025-ACEITA-SALA.
+
+            MOVE 'N'                  TO WS-SALA-OK
+            PERFORM P026-PEDE-SALA THRU P026-FIM UNTIL SALA-VALIDA
+            .
+       P025-FIM.
+       P026-PEDE-SALA.
+
+            DISPLAY "INFORME A SALA DO ATENDIMENTO: "
+            ACCEPT ID-SALA-AGE
+
+            MOVE ID-SALA-AGE          TO ID-SALA
+            READ SALAS KEY IS ID-SALA
+                INVALID KEY
+                   DISPLAY "SALA NAO ENCONTRADA."
+                NOT INVALID KEY
+                   IF SALA-INATIVA
+                      DISPLAY "SALA INATIVA."
+                   ELSE
+                      MOVE 'S'        TO WS-SALA-OK
+                   END-IF
+            END-READ
+            .
+       P026-FIM.
+       END PROGRAM PGMAGE01.
