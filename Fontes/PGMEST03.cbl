@@ -0,0 +1,204 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: CONSULTAR O ESTOQUE DE CONSUMIVEIS - NAVEGACAO
+      *          PAGINADA, CONSULTA DIRETA POR ID-ESTQ OU LISTAGEM DOS
+      *          ITENS NO PONTO DE REPOSICAO OU ABAIXO DELE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMEST03.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTOQUE ASSIGN TO
+           WS-PATH-ARQESTQ
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS ID-ESTQ
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESTOQUE.
+           COPY CPYESTQ.
+
+       WORKING-STORAGE SECTION.
+       77 WS-EOF             PIC 9.
+          88 WS-EOF-OK       VALUE 0 FALSE 1.
+           COPY CPYFS.
+       77 WS-OPCAO           PIC 9      VALUE ZEROS.
+       77 WS-CONT-PAG        PIC 9(02)  VALUE ZEROS.
+       77 WS-TAM-PAG         PIC 9(02)  VALUE 10.
+       77 WS-CONTINUA        PIC X(01)  VALUE 'S'.
+          88 WS-CONTINUA-OK  VALUE 'S' 's'.
+       77 WS-ID-BUSCA        PIC 9(04)  VALUE ZEROS.
+       77 WS-TOTAL-BAIXOS    PIC 9(04)  VALUE ZEROS.
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            PERFORM P005-MENU  THRU P005-FIM UNTIL WS-OPCAO EQUAL 4
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQESTQ_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQESTQ
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+      *----------------------------------------------------------------
+      *             MENU DA TELA DE CONSULTA
+      *----------------------------------------------------------------
+       P005-MENU.
+
+            DISPLAY "--------- CONSULTA DE ESTOQUE --------------------"
+            DISPLAY "1 - NAVEGAR PELA LISTA (PAGINADO)"
+            DISPLAY "2 - CONSULTAR UM ITEM PELO ID"
+            DISPLAY "3 - LISTAR ITENS NO PONTO DE REPOSICAO OU ABAIXO"
+            DISPLAY "4 - VOLTAR"
+            DISPLAY "ESCOLHA UMA DAS OPCOES: "
+            ACCEPT WS-OPCAO
+
+            EVALUATE WS-OPCAO
+                WHEN 1
+                   PERFORM P010-NAVEGA-LISTA   THRU P010-FIM
+                WHEN 2
+                   PERFORM P020-CONSULTA-ID    THRU P020-FIM
+                WHEN 3
+                   PERFORM P030-LISTA-BAIXOS   THRU P030-FIM
+                WHEN 4
+                   CONTINUE
+                WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+            END-EVALUATE
+            .
+       P005-FIM.
+      *----------------------------------------------------------------
+      *             NAVEGACAO SEQUENCIAL PAGINADA
+      *----------------------------------------------------------------
+       P010-NAVEGA-LISTA.
+
+            OPEN INPUT ESTOQUE
+
+            IF WS-FS EQUAL ZEROS THEN
+               MOVE ZEROS             TO WS-CONT-PAG
+               MOVE 'S'                TO WS-CONTINUA
+               SET WS-EOF-OK           TO FALSE
+               PERFORM P011-LE-E-EXIBE THRU P011-FIM
+                  UNTIL WS-EOF-OK OR NOT WS-CONTINUA-OK
+            ELSE
+               DISPLAY
+               "ERRO NA ABERTURA DO ARQUIVO DE ESTOQUE: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            CLOSE ESTOQUE
+            .
+       P010-FIM.
+       P011-LE-E-EXIBE.
+
+            READ ESTOQUE NEXT RECORD
+                AT END
+                   SET WS-EOF-OK     TO TRUE
+                NOT AT END
+                   DISPLAY ID-ESTQ " - " DESC-ESTQ
+                           " - SALDO: " QTD-ESTQ
+                           " - REPOSICAO: " PTO-REP-ESTQ
+                   ADD 1             TO WS-CONT-PAG
+                   IF WS-CONT-PAG >= WS-TAM-PAG
+                      MOVE ZEROS     TO WS-CONT-PAG
+                      DISPLAY "CONTINUAR? <S/N>"
+                      ACCEPT WS-CONTINUA
+                   END-IF
+            END-READ
+            .
+       P011-FIM.
+      *----------------------------------------------------------------
+      *             CONSULTA DIRETA POR ID-ESTQ
+      *----------------------------------------------------------------
+       P020-CONSULTA-ID.
+
+            OPEN INPUT ESTOQUE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO NA ABERTURA DO ARQUIVO DE ESTOQUE: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            ELSE
+               DISPLAY "INFORME O ID DO ITEM: "
+               ACCEPT WS-ID-BUSCA
+               MOVE WS-ID-BUSCA      TO ID-ESTQ
+
+               READ ESTOQUE KEY IS ID-ESTQ
+                   INVALID KEY
+                      DISPLAY "ITEM NAO ENCONTRADO."
+                   NOT INVALID KEY
+                      DISPLAY ID-ESTQ " - " DESC-ESTQ
+                              " - SALDO: " QTD-ESTQ
+                              " - REPOSICAO: " PTO-REP-ESTQ
+                              " - FORNECEDOR: " ID-FORN-ESTQ
+               END-READ
+            END-IF
+
+            CLOSE ESTOQUE
+            .
+       P020-FIM.
+      *----------------------------------------------------------------
+      *   LISTA OS ITENS CUJO SALDO JA ATINGIU O PONTO DE REPOSICAO
+      *----------------------------------------------------------------
+       P030-LISTA-BAIXOS.
+
+            OPEN INPUT ESTOQUE
+
+            IF WS-FS EQUAL ZEROS THEN
+               MOVE ZEROS              TO WS-TOTAL-BAIXOS
+               SET WS-EOF-OK           TO FALSE
+               PERFORM P031-LE-E-FILTRA THRU P031-FIM UNTIL WS-EOF-OK
+               DISPLAY "TOTAL DE ITENS ABAIXO DO PONTO DE REPOSICAO: "
+                       WS-TOTAL-BAIXOS
+            ELSE
+               DISPLAY
+               "ERRO NA ABERTURA DO ARQUIVO DE ESTOQUE: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            CLOSE ESTOQUE
+            .
+       P030-FIM.
+       P031-LE-E-FILTRA.
+
+            READ ESTOQUE NEXT RECORD
+                AT END
+                   SET WS-EOF-OK     TO TRUE
+                NOT AT END
+                   IF QTD-ESTQ <= PTO-REP-ESTQ
+                      DISPLAY ID-ESTQ " - " DESC-ESTQ
+                              " - SALDO: " QTD-ESTQ
+                              " - REPOSICAO: " PTO-REP-ESTQ
+                              " - FORNECEDOR: " ID-FORN-ESTQ
+                      ADD 1          TO WS-TOTAL-BAIXOS
+                   END-IF
+            END-READ
+            .
+       P031-FIM.
+       END PROGRAM PGMEST03.
