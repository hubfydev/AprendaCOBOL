@@ -0,0 +1,147 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: CHAMDAS CRUD DE AGENDAMENTOS
+      * Manutencao: 09 AGO 2026 - ACRESCENTADA A OPCAO DE ATUALIZAR A
+      *             SITUACAO DO AGENDAMENTO (CONFIRMAR/REALIZADO/
+      *             FALTOU); VOLTAR PASSOU DE 5 PARA 6.
+      * Manutencao: 09 AGO 2026 - ACRESCENTADA A OPCAO DE EMITIR A
+      *             AGENDA DO DIA POR PROFISSIONAL; VOLTAR PASSOU DE
+      *             6 PARA 7.
+      * Manutencao: 09 AGO 2026 - ACRESCENTADA A OPCAO DE FATURAR OS
+      *             ATENDIMENTOS REALIZADOS; VOLTAR PASSOU DE 7 PARA 8.
+      * Manutencao: 09 AGO 2026 - ACRESCENTADA A OPCAO DE CONSULTAR A
+      *             LISTA DE ESPERA; VOLTAR PASSOU DE 8 PARA 9.
+      * Manutencao: 09 AGO 2026 - ACRESCENTADA A OPCAO DE REGISTRAR O
+      *             PRONTUARIO DE UM ATENDIMENTO REALIZADO; VOLTAR
+      *             PASSOU DE 9 PARA 10.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMAGENDA.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO              PIC 9(02).
+       LINKAGE SECTION.
+       01 LK-PARMS.
+          03 LK-OPCAO              PIC 9.
+       PROCEDURE DIVISION USING LK-PARMS.
+
+       MAIN-PROCEDURE.
+
+            PERFORM UNTIL WS-OPCAO EQUAL 10
+               PERFORM P010-DISPLAY-MENU      THRU  P010-FIM
+               PERFORM P020-VALIDA            THRU  P020-FIM
+            END-PERFORM
+
+            GOBACK
+            .
+       P010-DISPLAY-MENU.
+
+            DISPLAY "************************************************"
+            DISPLAY "*********     SISTEMA DE CLINICA    ************"
+            DISPLAY "************************************************"
+            DISPLAY "*********     MODULO DE AGENDA      ************"
+            DISPLAY "************************************************"
+            DISPLAY "* 1 - INCLUIR"
+            DISPLAY "* 2 - REMARCAR"
+            DISPLAY "* 3 - CONSULTAR"
+            DISPLAY "* 4 - CANCELAR"
+            DISPLAY "* 5 - ATUALIZAR SITUACAO"
+            DISPLAY "* 6 - AGENDA DO DIA POR PROFISSIONAL"
+            DISPLAY "* 7 - FATURAR ATENDIMENTOS REALIZADOS"
+            DISPLAY "* 8 - CONSULTAR LISTA DE ESPERA"
+            DISPLAY "* 9 - REGISTRAR PRONTUARIO"
+            DISPLAY "* 10 - VOLTAR"
+            DISPLAY " "
+            DISPLAY "ESCOLHA UMA DAS OPCOES: "
+
+            ACCEPT WS-OPCAO
+            .
+       P010-FIM.
+
+       P020-VALIDA.
+
+            EVALUATE WS-OPCAO
+                WHEN 1
+                   PERFORM P021-INCLUSAO      THRU P021-FIM
+               WHEN 2
+                   PERFORM P022-ALTERACAO     THRU P022-FIM
+               WHEN 3
+                   PERFORM P023-CONSULTA      THRU P023-FIM
+               WHEN 4
+                   PERFORM P024-EXCLUSAO      THRU P024-FIM
+               WHEN 5
+                   PERFORM P027-STATUS        THRU P027-FIM
+               WHEN 6
+                   PERFORM P028-AGENDA-DIA    THRU P028-FIM
+               WHEN 7
+                   PERFORM P029-FATURAR       THRU P029-FIM
+               WHEN 8
+                   PERFORM P030-LISTA-ESPERA  THRU P030-FIM
+               WHEN 9
+                   PERFORM P031-PRONTUARIO    THRU P031-FIM
+               WHEN 10
+                   PERFORM P025-PROC-FIM      THRU P025-FIM
+               WHEN OTHER
+                   PERFORM P026-TRATA-ERRO    THRU P026-FIM
+            END-EVALUATE
+            .
+       P020-FIM.
+       P021-INCLUSAO.
+
+             CALL "PGMAGE01"
+            .
+       P021-FIM.
+       P022-ALTERACAO.
+
+             CALL "PGMAGE02"
+            .
+       P022-FIM.
+       P023-CONSULTA.
+
+             CALL "PGMAGE03"
+            .
+       P023-FIM.
+       P024-EXCLUSAO.
+
+             CALL "PGMAGE04"
+            .
+       P024-FIM.
+       P025-PROC-FIM.
+
+            DISPLAY "TECLE <ENTER> PARA VOLTAR AO MENU PRINCIPAL."
+            .
+       P025-FIM.
+       P026-TRATA-ERRO.
+
+            DISPLAY "OPCAO INVALIDA.  TECLE <ENTER> PARA CONTINUAR"
+            ACCEPT WS-OPCAO
+            .
+       P026-FIM.
+       P027-STATUS.
+
+             CALL "PGMAGE05"
+            .
+       P027-FIM.
+       P028-AGENDA-DIA.
+
+             CALL "PGMAGEREL"
+            .
+       P028-FIM.
+       P029-FATURAR.
+
+             CALL "PGMFATURA"
+            .
+       P029-FIM.
+       P030-LISTA-ESPERA.
+
+             CALL "PGMAGE06"
+            .
+       P030-FIM.
+       P031-PRONTUARIO.
+
+             CALL "PGMPRONT01"
+            .
+       P031-FIM.
+       END PROGRAM PGMAGENDA.
