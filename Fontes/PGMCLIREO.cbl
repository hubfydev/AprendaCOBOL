@@ -0,0 +1,220 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: REORGANIZAR (COMPACTAR) O ARQUIVO INDEXADO DE CLIENTES,
+      *          DESCARREGANDO OS REGISTROS PARA UM ARQUIVO SEQUENCIAL
+      *          TEMPORARIO E RECARREGANDO-OS EM SEGUIDA NUM ARQUIVO
+      *          INDEXADO RECEM-CRIADO, ELIMINANDO O ESPACO FRAGMENTADO
+      *          DEIXADO POR ANOS DE INCLUSOES E ATUALIZACOES.
+      * Manutencao: 09 AGO 2026 - ACOMPANHA O NOVO CAMPO DT-CAD-CLI NA
+      *             COPIA DE IDA E VOLTA PARA O ARQUIVO TEMPORARIO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMCLIREO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+           WS-PATH-ARQCLII
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-CLI
+           ALTERNATE RECORD KEY IS NM-CLI WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+
+           SELECT TMPCLI ASSIGN TO
+           WS-PATH-ARQCLITMP
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-TMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CPYCLI.
+
+       FD TMPCLI.
+           COPY CPYCLI REPLACING REG-CLI       BY REG-CLI-TMP
+                                  ID-CLI        BY ID-CLI-TMP
+                                  NM-CLI        BY NM-CLI-TMP
+                                  CPF-CLI       BY CPF-CLI-TMP
+                                  DDD-CLI       BY DDD-CLI-TMP
+                                  TEL-CLI       BY TEL-CLI-TMP
+                                  EMAIL-CLI     BY EMAIL-CLI-TMP
+                                  DT-NASC-CLI   BY DT-NASC-CLI-TMP
+                                  ENDER-CLI     BY ENDER-CLI-TMP
+                                  INATIVO-CLI   BY INATIVO-CLI-TMP
+                                  CLI-INATIVO   BY CLI-INATIVO-TMP
+                                  CLI-ATIVO     BY CLI-ATIVO-TMP
+                                  CONVENIO-CLI  BY CONVENIO-CLI-TMP
+                                  CLI-PARTICULAR BY CLI-PARTICULAR-TMP
+                                  FILIAL-CLI    BY FILIAL-CLI-TMP
+                                  DT-CAD-CLI    BY DT-CAD-CLI-TMP.
+
+       WORKING-STORAGE SECTION.
+       77 WS-EOF                  PIC 9      VALUE ZEROS.
+          88 WS-EOF-OK            VALUE 1 FALSE 0.
+       77 WS-TOTAL-DESCARREGADOS   PIC 9(06) VALUE ZEROS.
+       77 WS-TOTAL-RECARREGADOS    PIC 9(06) VALUE ZEROS.
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-TMP-MSG
+                                 WS-FS-NAO-ENCONTRADO
+                                    BY WS-FS-TMP-NAO-ENCONTRADO
+                                 WS-FS-DUPLICADO BY WS-FS-TMP-DUPLICADO
+                                 WS-FS-NAO-EXISTE
+                                    BY WS-FS-TMP-NAO-EXISTE
+                                 WS-FS-EOF BY WS-FS-TMP-EOF
+                                 WS-FS-OK BY WS-FS-TMP-OK
+                                 WS-FS BY WS-FS-TMP.
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS
+           PERFORM P010-DESCARREGA-CLIENTES
+           PERFORM P030-RECARREGA-CLIENTES
+           PERFORM P040-IMPRIME-RESUMO
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR OS CAMINHOS DOS ARQUIVOS POR VARIAVEIS DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+      *----------------------------------------------------------------
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLII_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQCLII
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLITMP_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQCLITMP
+           END-IF
+           .
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+           IF NOT WS-FS-OK
+              CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+              DISPLAY WS-FS-MSG
+           END-IF
+           IF NOT WS-FS-TMP-OK
+              CALL "PGMFSMSG" USING WS-FS-TMP, WS-FS-TMP-MSG
+              DISPLAY WS-FS-TMP-MSG
+           END-IF
+           .
+      *----------------------------------------------------------------
+      *   COPIA TODOS OS REGISTROS DO ARQUIVO INDEXADO PARA UM ARQUIVO
+      *   SEQUENCIAL TEMPORARIO, NA ORDEM DA CHAVE PRIMARIA
+      *----------------------------------------------------------------
+       P010-DESCARREGA-CLIENTES.
+      *----------------------------------------------------------------
+           OPEN INPUT  CLIENTES
+           OPEN OUTPUT TMPCLI
+
+           IF NOT WS-FS-OK OR NOT WS-FS-TMP-OK
+              DISPLAY "ERRO NA ABERTURA DOS ARQUIVOS DA REORGANIZACAO."
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+           END-IF
+
+           SET WS-EOF-OK              TO FALSE
+           PERFORM P020-COPIA-PARA-TMP THRU P020-FIM UNTIL WS-EOF-OK
+
+           CLOSE CLIENTES
+           CLOSE TMPCLI
+           .
+       P020-COPIA-PARA-TMP.
+
+           READ CLIENTES NEXT RECORD
+               AT END
+                  SET WS-EOF-OK       TO TRUE
+               NOT AT END
+                  MOVE ID-CLI            TO ID-CLI-TMP
+                  MOVE NM-CLI            TO NM-CLI-TMP
+                  MOVE CPF-CLI           TO CPF-CLI-TMP
+                  MOVE DDD-CLI           TO DDD-CLI-TMP
+                  MOVE TEL-CLI           TO TEL-CLI-TMP
+                  MOVE EMAIL-CLI         TO EMAIL-CLI-TMP
+                  MOVE DT-NASC-CLI       TO DT-NASC-CLI-TMP
+                  MOVE ENDER-CLI         TO ENDER-CLI-TMP
+                  MOVE INATIVO-CLI       TO INATIVO-CLI-TMP
+                  MOVE CONVENIO-CLI      TO CONVENIO-CLI-TMP
+                  MOVE FILIAL-CLI        TO FILIAL-CLI-TMP
+                  MOVE DT-CAD-CLI        TO DT-CAD-CLI-TMP
+
+                  WRITE REG-CLI-TMP
+                  ADD 1                  TO WS-TOTAL-DESCARREGADOS
+           END-READ
+           .
+       P020-FIM.
+      *----------------------------------------------------------------
+      *   RECRIA O ARQUIVO INDEXADO VAZIO E RECARREGA OS REGISTROS A
+      *   PARTIR DO ARQUIVO SEQUENCIAL TEMPORARIO
+      *----------------------------------------------------------------
+       P030-RECARREGA-CLIENTES.
+      *----------------------------------------------------------------
+           OPEN INPUT  TMPCLI
+           OPEN OUTPUT CLIENTES
+
+           IF NOT WS-FS-OK OR NOT WS-FS-TMP-OK
+              DISPLAY "ERRO NA RECRIACAO DO ARQUIVO INDEXADO."
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+           END-IF
+
+           SET WS-EOF-OK              TO FALSE
+           PERFORM P035-COPIA-PARA-INDEXADO THRU P035-FIM
+              UNTIL WS-EOF-OK
+
+           CLOSE TMPCLI
+           CLOSE CLIENTES
+           .
+       P035-COPIA-PARA-INDEXADO.
+
+           READ TMPCLI
+               AT END
+                  SET WS-EOF-OK       TO TRUE
+               NOT AT END
+                  MOVE ID-CLI-TMP        TO ID-CLI
+                  MOVE NM-CLI-TMP        TO NM-CLI
+                  MOVE CPF-CLI-TMP       TO CPF-CLI
+                  MOVE DDD-CLI-TMP       TO DDD-CLI
+                  MOVE TEL-CLI-TMP       TO TEL-CLI
+                  MOVE EMAIL-CLI-TMP     TO EMAIL-CLI
+                  MOVE DT-NASC-CLI-TMP   TO DT-NASC-CLI
+                  MOVE ENDER-CLI-TMP     TO ENDER-CLI
+                  MOVE INATIVO-CLI-TMP   TO INATIVO-CLI
+                  MOVE CONVENIO-CLI-TMP  TO CONVENIO-CLI
+                  MOVE FILIAL-CLI-TMP    TO FILIAL-CLI
+                  MOVE DT-CAD-CLI-TMP    TO DT-CAD-CLI
+
+                  WRITE REG-CLI
+                      INVALID KEY
+                         DISPLAY "ERRO AO RECARREGAR O CLIENTE "
+                                 ID-CLI-TMP
+                      NOT INVALID KEY
+                         ADD 1            TO WS-TOTAL-RECARREGADOS
+                  END-WRITE
+           END-READ
+           .
+       P035-FIM.
+      *----------------------------------------------------------------
+       P040-IMPRIME-RESUMO.
+      *----------------------------------------------------------------
+           DISPLAY "CLIENTES DESCARREGADOS: " WS-TOTAL-DESCARREGADOS
+           DISPLAY "CLIENTES RECARREGADOS: " WS-TOTAL-RECARREGADOS
+
+           IF WS-TOTAL-RECARREGADOS NOT EQUAL WS-TOTAL-DESCARREGADOS
+              DISPLAY "ATENCAO: A QUANTIDADE RECARREGADA DIVERGE DA "
+                      "DESCARREGADA. VERIFIQUE O ARQUIVO TEMPORARIO."
+           END-IF
+           .
+       END PROGRAM PGMCLIREO.
