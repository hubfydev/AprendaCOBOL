@@ -69,21 +69,17 @@
        P021-FIM.
        P022-ALTERACAO.
 
-            DISPLAY
-            "CHAMAR ALTERACAO. TECLE <ENTER> PARA CONTINUAR"
-            ACCEPT WS-OPCAO
-           .
+             CALL "PGMCLII3"
+            .
        P022-FIM.
        P023-CONSULTA.
 
-            DISPLAY "CHAMAR CONSULTA. TECLE <ENTER> PARA CONTINUAR"
-            ACCEPT WS-OPCAO
+             CALL "PGMCLII5"
             .
        P023-FIM.
        P024-EXCLUSAO.
 
-            DISPLAY "CHAMAR EXCLUSAO. TECLE <ENTER> PARA CONTINUAR"
-            ACCEPT WS-OPCAO
+             CALL "PGMCLII4"
             .
        P024-FIM.
        P025-PROC-FIM.
