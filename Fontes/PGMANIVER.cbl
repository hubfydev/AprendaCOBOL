@@ -0,0 +1,257 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: EMITIR O RELATORIO DE ANIVERSARIANTES DO MES, VARRENDO
+      *          O ARQUIVO DE CLIENTES E LISTANDO NOME E CONTATO DE
+      *          QUEM FAZ ANIVERSARIO NO MES INFORMADO, PARA A RECEPCAO
+      *          ENVIAR OS PARABENS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMANIVER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+           WS-PATH-ARQCLII
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-CLI
+           ALTERNATE RECORD KEY IS NM-CLI WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+
+           SELECT RELANIV ASSIGN TO
+           WS-PATH-RELANIV
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CPYCLI.
+
+       FD RELANIV
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01 REL-LINHA               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 WS-EOF                  PIC 9      VALUE ZEROS.
+          88 WS-EOF-OK            VALUE 1 FALSE 0.
+       77 WS-MES-BUSCA             PIC 99    VALUE ZEROS.
+       01 WS-NASC                  PIC 9(06) VALUE ZEROS.
+       01 REDEFINES WS-NASC.
+          03 WS-NASC-ANO           PIC 99.
+          03 WS-NASC-MES           PIC 99.
+          03 WS-NASC-DIA           PIC 99.
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-REL-MSG
+                                 WS-FS-NAO-ENCONTRADO
+                                    BY WS-FS-REL-NAO-ENCONTRADO
+                                 WS-FS-DUPLICADO BY WS-FS-REL-DUPLICADO
+                                 WS-FS-NAO-EXISTE BY WS-FS-REL-NAO-EXISTE
+                                 WS-FS-EOF BY WS-FS-REL-EOF
+                                 WS-FS-OK BY WS-FS-REL-OK
+                                 WS-FS BY WS-FS-REL.
+       77 WS-LINHAS-PAG            PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-LINHAS            PIC 9(02) VALUE 40.
+       77 WS-PAGINA                PIC 9(04) VALUE ZEROS.
+       77 WS-TOTAL-CLI             PIC 9(06) VALUE ZEROS.
+       01 WS-DATA                  PIC 9(06) VALUE ZEROS.
+       01 REDEFINES WS-DATA.
+          03 WS-ANO                PIC 99.
+          03 WS-MES                PIC 99.
+          03 WS-DIA                PIC 99.
+
+       01 WS-CAB-01.
+          03 FILLER               PIC X(20)  VALUE SPACES.
+          03 FILLER               PIC X(35)  VALUE
+             "RELATORIO DE ANIVERSARIANTES DO MES".
+
+       01 WS-CAB-02.
+          03 FILLER               PIC X(10)  VALUE "DATA: ".
+          03 WS-CAB-DIA            PIC 99.
+          03 FILLER               PIC X(01)  VALUE "/".
+          03 WS-CAB-MES            PIC 99.
+          03 FILLER               PIC X(01)  VALUE "/".
+          03 WS-CAB-ANO            PIC 99.
+          03 FILLER               PIC X(10)  VALUE SPACES.
+          03 FILLER               PIC X(06)  VALUE "MES: ".
+          03 WS-CAB-MES-BUSCA      PIC 99.
+          03 FILLER               PIC X(10)  VALUE SPACES.
+          03 FILLER               PIC X(08)  VALUE "PAGINA: ".
+          03 WS-CAB-PAGINA         PIC ZZZ9.
+
+       01 WS-CAB-03.
+          03 FILLER               PIC X(06)  VALUE "ID".
+          03 FILLER               PIC X(22)  VALUE "NOME".
+          03 FILLER               PIC X(08)  VALUE "NASC.".
+          03 FILLER               PIC X(15)  VALUE "TELEFONE".
+          03 FILLER               PIC X(30)  VALUE "EMAIL".
+
+       01 WS-DETALHE.
+          03 WS-DET-ID             PIC ZZZ9.
+          03 FILLER               PIC X(02)  VALUE SPACES.
+          03 WS-DET-NOME           PIC X(20).
+          03 FILLER               PIC X(02)  VALUE SPACES.
+          03 WS-DET-DIA            PIC 99.
+          03 FILLER               PIC X(01)  VALUE "/".
+          03 WS-DET-MES            PIC 99.
+          03 FILLER               PIC X(02)  VALUE SPACES.
+          03 WS-DET-DDD            PIC X(02).
+          03 FILLER               PIC X(01)  VALUE SPACES.
+          03 WS-DET-TEL            PIC 9(09).
+          03 FILLER               PIC X(02)  VALUE SPACES.
+          03 WS-DET-EMAIL          PIC X(30).
+
+       01 WS-TOTAL-LINHA.
+          03 FILLER               PIC X(28)  VALUE
+             "TOTAL DE ANIVERSARIANTES: ".
+          03 WS-TOT-CLI            PIC ZZZ.ZZ9.
+
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS
+           PERFORM P010-ABRIR-ARQUIVOS
+           PERFORM P020-LER-CLIENTE
+           PERFORM UNTIL WS-EOF-OK
+               MOVE DT-NASC-CLI        TO WS-NASC
+               IF CLI-ATIVO AND WS-NASC-MES EQUAL WS-MES-BUSCA
+                  PERFORM P030-IMPRIME-CLIENTE
+               END-IF
+               PERFORM P020-LER-CLIENTE
+           END-PERFORM
+           PERFORM P040-IMPRIME-TOTAL
+           PERFORM P050-FECHAR-ARQUIVOS
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR OS CAMINHOS DOS ARQUIVOS POR VARIAVEIS DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+      *----------------------------------------------------------------
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLII_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQCLII
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "RELANIV_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-RELANIV
+           END-IF
+           .
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+           IF NOT WS-FS-OK
+              CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+              DISPLAY WS-FS-MSG
+           END-IF
+           IF NOT WS-FS-REL-OK
+              CALL "PGMFSMSG" USING WS-FS-REL, WS-FS-REL-MSG
+              DISPLAY WS-FS-REL-MSG
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P010-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------
+           DISPLAY "INFORME O MES DE ANIVERSARIO A PESQUISAR (01-12): "
+           ACCEPT WS-MES-BUSCA
+
+           OPEN INPUT  CLIENTES
+           OPEN OUTPUT RELANIV
+
+           IF NOT WS-FS-OK OR NOT WS-FS-REL-OK
+              DISPLAY "ERRO NA ABERTURA DOS ARQUIVOS DO RELATORIO."
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+           END-IF
+
+           ACCEPT WS-DATA FROM DATE
+           MOVE WS-DIA               TO WS-CAB-DIA
+           MOVE WS-MES               TO WS-CAB-MES
+           MOVE WS-ANO               TO WS-CAB-ANO
+           MOVE WS-MES-BUSCA         TO WS-CAB-MES-BUSCA
+
+           PERFORM P060-IMPRIME-CABECALHO
+           .
+      *----------------------------------------------------------------
+       P020-LER-CLIENTE.
+      *----------------------------------------------------------------
+           READ CLIENTES NEXT RECORD
+               AT END
+                  SET WS-EOF-OK       TO TRUE
+           END-READ
+           .
+      *----------------------------------------------------------------
+       P030-IMPRIME-CLIENTE.
+      *----------------------------------------------------------------
+           IF WS-LINHAS-PAG >= WS-MAX-LINHAS
+              PERFORM P060-IMPRIME-CABECALHO
+           END-IF
+
+           MOVE ID-CLI                TO WS-DET-ID
+           MOVE NM-CLI                TO WS-DET-NOME
+           MOVE WS-NASC-DIA           TO WS-DET-DIA
+           MOVE WS-NASC-MES           TO WS-DET-MES
+           MOVE DDD-CLI               TO WS-DET-DDD
+           MOVE TEL-CLI               TO WS-DET-TEL
+           MOVE EMAIL-CLI             TO WS-DET-EMAIL
+
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-DETALHE            TO REL-LINHA
+           WRITE REL-LINHA
+
+           ADD 1                      TO WS-LINHAS-PAG
+           ADD 1                      TO WS-TOTAL-CLI
+           .
+      *----------------------------------------------------------------
+       P040-IMPRIME-TOTAL.
+      *----------------------------------------------------------------
+           MOVE WS-TOTAL-CLI           TO WS-TOT-CLI
+
+           MOVE SPACES                 TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                 TO REL-LINHA
+           MOVE WS-TOTAL-LINHA         TO REL-LINHA
+           WRITE REL-LINHA
+           .
+      *----------------------------------------------------------------
+       P050-FECHAR-ARQUIVOS.
+      *----------------------------------------------------------------
+           CLOSE CLIENTES
+           CLOSE RELANIV
+           .
+      *----------------------------------------------------------------
+       P060-IMPRIME-CABECALHO.
+      *----------------------------------------------------------------
+           ADD 1                       TO WS-PAGINA
+           MOVE WS-PAGINA              TO WS-CAB-PAGINA
+           MOVE ZEROS                  TO WS-LINHAS-PAG
+
+           MOVE SPACES                 TO REL-LINHA
+           MOVE WS-CAB-01              TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                 TO REL-LINHA
+           MOVE WS-CAB-02              TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                 TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                 TO REL-LINHA
+           MOVE WS-CAB-03              TO REL-LINHA
+           WRITE REL-LINHA
+           .
+       END PROGRAM PGMANIVER.
