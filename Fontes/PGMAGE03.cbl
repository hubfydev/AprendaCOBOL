@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: CONSULTAR AGENDAMENTOS - NAVEGACAO PAGINADA OU CONSULTA
+      *          DIRETA POR ID-AGE.
+      * Manutencao: 09 AGO 2026 - PASSA A EXIBIR O STATUS DO
+      *             AGENDAMENTO.
+      * Manutencao: 09 AGO 2026 - A NAVEGACAO PAGINADA PASSA A PERMITIR
+      *             FILTRAR POR FILIAL (0 = TODAS AS FILIAIS).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMAGE03.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENDA ASSIGN TO
+           WS-PATH-ARQAGE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS ID-AGE
+           ALTERNATE RECORD KEY IS DATA-AGE WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AGENDA.
+           COPY CPYAGE.
+
+       WORKING-STORAGE SECTION.
+       77 WS-EOF             PIC 9.
+          88 WS-EOF-OK       VALUE 0 FALSE 1.
+           COPY CPYFS.
+       77 WS-OPCAO           PIC 9      VALUE ZEROS.
+       77 WS-CONT-PAG        PIC 9(02)  VALUE ZEROS.
+       77 WS-TAM-PAG         PIC 9(02)  VALUE 10.
+       77 WS-CONTINUA        PIC X(01)  VALUE 'S'.
+          88 WS-CONTINUA-OK  VALUE 'S' 's'.
+       77 WS-ID-BUSCA        PIC 9(04)  VALUE ZEROS.
+       77 WS-FILTRO-FILIAL   PIC 9(02)  VALUE ZEROS.
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            PERFORM P005-MENU  THRU P005-FIM UNTIL WS-OPCAO EQUAL 3
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQAGE_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQAGE
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+      *----------------------------------------------------------------
+      *             MENU DA TELA DE CONSULTA
+      *----------------------------------------------------------------
+       P005-MENU.
+
+            DISPLAY "----------- CONSULTA DE AGENDAMENTOS -----------"
+            DISPLAY "1 - NAVEGAR PELA LISTA (PAGINADO)"
+            DISPLAY "2 - CONSULTAR UM AGENDAMENTO PELO ID"
+            DISPLAY "3 - VOLTAR"
+            DISPLAY "ESCOLHA UMA DAS OPCOES: "
+            ACCEPT WS-OPCAO
+
+            EVALUATE WS-OPCAO
+                WHEN 1
+                   PERFORM P010-NAVEGA-LISTA   THRU P010-FIM
+                WHEN 2
+                   PERFORM P020-CONSULTA-ID    THRU P020-FIM
+                WHEN 3
+                   CONTINUE
+                WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+            END-EVALUATE
+            .
+       P005-FIM.
+      *----------------------------------------------------------------
+      *             NAVEGACAO SEQUENCIAL PAGINADA
+      *----------------------------------------------------------------
+       P010-NAVEGA-LISTA.
+
+            DISPLAY "FILTRAR POR FILIAL (0 = TODAS): "
+            ACCEPT WS-FILTRO-FILIAL
+
+            OPEN INPUT AGENDA
+
+            IF WS-FS EQUAL ZEROS THEN
+               MOVE ZEROS             TO WS-CONT-PAG
+               MOVE 'S'                TO WS-CONTINUA
+               SET WS-EOF-OK           TO FALSE
+               PERFORM P011-LE-E-EXIBE THRU P011-FIM
+                  UNTIL WS-EOF-OK OR NOT WS-CONTINUA-OK
+            ELSE
+               DISPLAY
+               "ERRO NA ABERTURA DO ARQUIVO DE AGENDA: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            CLOSE AGENDA
+            .
+       P010-FIM.
+       P011-LE-E-EXIBE.
+
+            READ AGENDA NEXT RECORD
+                AT END
+                   SET WS-EOF-OK     TO TRUE
+                NOT AT END
+                   IF WS-FILTRO-FILIAL EQUAL ZEROS
+                      OR FILIAL-AGE EQUAL WS-FILTRO-FILIAL
+                      DISPLAY ID-AGE " - " DATA-AGE " " HORA-AGE
+                              " - CLIENTE: " ID-CLI-AGE
+                              " - PROFISSIONAL: " PROFISSIONAL-AGE
+                              " - STATUS: " STATUS-AGE
+                              " - FILIAL: " FILIAL-AGE
+                              " - " OBS-AGE
+                      ADD 1             TO WS-CONT-PAG
+                      IF WS-CONT-PAG >= WS-TAM-PAG
+                         MOVE ZEROS     TO WS-CONT-PAG
+                         DISPLAY "CONTINUAR? <S/N>"
+                         ACCEPT WS-CONTINUA
+                      END-IF
+                   END-IF
+            END-READ
+            .
+       P011-FIM.
+      *----------------------------------------------------------------
+      *             CONSULTA DIRETA POR ID-AGE
+      *----------------------------------------------------------------
+       P020-CONSULTA-ID.
+
+            OPEN INPUT AGENDA
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO NA ABERTURA DO ARQUIVO DE AGENDA: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            ELSE
+               DISPLAY "INFORME O ID DO AGENDAMENTO: "
+               ACCEPT WS-ID-BUSCA
+               MOVE WS-ID-BUSCA      TO ID-AGE
+
+               READ AGENDA KEY IS ID-AGE
+                   INVALID KEY
+                      DISPLAY "AGENDAMENTO NAO ENCONTRADO."
+                   NOT INVALID KEY
+                      DISPLAY ID-AGE " - " DATA-AGE " " HORA-AGE
+                              " - CLIENTE: " ID-CLI-AGE
+                              " - PROFISSIONAL: " PROFISSIONAL-AGE
+                              " - STATUS: " STATUS-AGE
+                              " - " OBS-AGE
+               END-READ
+            END-IF
+
+            CLOSE AGENDA
+            .
+       P020-FIM.
+       END PROGRAM PGMAGE03.
