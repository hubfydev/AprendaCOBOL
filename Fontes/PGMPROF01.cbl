@@ -0,0 +1,111 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: INCLUIR PROFISSIONAIS - INDEXADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMPROF01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROFISSIONAIS ASSIGN TO
+           WS-PATH-ARQPROF
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-PROF
+           ALTERNATE RECORD KEY IS NM-PROF WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PROFISSIONAIS.
+           COPY CPYPROF.
+
+       WORKING-STORAGE SECTION.
+       77 WS-EXIT            PIC X.
+          88 WS-EXIT-OK      VALUE 'F' FALSE 'N'.
+           COPY CPYFS.
+           COPY CPYPATHS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+           PERFORM P010-INCLUI    THRU P010-FIM UNTIL WS-EXIT-OK
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQPROF_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQPROF
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-INCLUI.
+
+            OPEN I-O PROFISSIONAIS
+
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT PROFISSIONAIS
+            END-IF
+
+            IF NOT WS-FS-OK THEN
+               DISPLAY "ERRO CRIAR O ARQUIVO: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+               GOBACK
+            END-IF
+
+            CALL "PGMPROXPF" USING ID-PROF
+            DISPLAY "ID DO PROFISSIONAL: " ID-PROF
+            DISPLAY "INFORME O NOME DO PROFISSIONAL: "
+            ACCEPT NM-PROF
+            DISPLAY "INFORME A ESPECIALIDADE: "
+            ACCEPT ESPECIALIDADE-PROF
+            DISPLAY "INFORME O INICIO DO EXPEDIENTE (HHMM): "
+            ACCEPT HORA-INICIO-PROF
+            DISPLAY "INFORME O FIM DO EXPEDIENTE (HHMM): "
+            ACCEPT HORA-FIM-PROF
+            DISPLAY "DIAS DE ATENDIMENTO (DOM SEG TER QUA QUI SEX SAB,"
+            DISPLAY "7 POSICOES, S OU N EM CADA UMA): "
+            ACCEPT DIAS-ATEND-PROF
+
+            WRITE REG-PROF
+                  INVALID KEY
+                     DISPLAY
+                     "JA EXISTE PROFISSIONAL COM ESTE ID: " ID-PROF
+                  NOT INVALID KEY
+                     DISPLAY "PROFISSIONAL CADASTRADO COM SUCESSO"
+            END-WRITE
+
+            IF NOT WS-FS-OK AND WS-FS NOT EQUAL 22
+               DISPLAY "ERRO AO GRAVAR O PROFISSIONAL: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            DISPLAY "<ENTER> CONTINUAR OU <F> PARA FINALIZAR"
+            ACCEPT WS-EXIT
+
+            CLOSE PROFISSIONAIS
+
+            IF NOT WS-FS-OK
+               DISPLAY "ERRO AO FECHAR O ARQUIVO DE PROFISSIONAIS."
+            END-IF
+            .
+       P010-FIM.
+       END PROGRAM PGMPROF01.
