@@ -0,0 +1,258 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: MANTER O VINCULO ENTRE PROCEDIMENTOS DO CATALOGO E OS
+      *          FORNECEDORES QUE ABASTECEM OS MATERIAIS USADOS EM CADA
+      *          UM, PARA QUE UM RELATORIO DE COMPRAS FUTURO SAIBA A
+      *          QUEM RECORRER QUANDO O ESTOQUE DE UM SERVICO ACABAR.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMPRCFOR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROCFOR ASSIGN TO
+           WS-PATH-ARQPROCFOR
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS CHAVE-PROCFOR
+           ALTERNATE RECORD KEY IS ID-FORN-PF WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+
+           SELECT PROCEDS ASSIGN TO
+           WS-PATH-ARQPROC
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-PROC
+           ALTERNATE RECORD KEY IS NM-PROC WITH DUPLICATES
+           FILE STATUS  IS WS-FS-PRC.
+
+           SELECT FORNECED ASSIGN TO
+           WS-PATH-ARQFORN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-FORN
+           ALTERNATE RECORD KEY IS NM-FORN WITH DUPLICATES
+           FILE STATUS  IS WS-FS-FRN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PROCFOR.
+           COPY CPYPROCFOR.
+
+       FD PROCEDS.
+           COPY CPYPROC.
+
+       FD FORNECED.
+           COPY CPYFORN.
+
+       WORKING-STORAGE SECTION.
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-PRC-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-PRC-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-PRC-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-PRC-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-PRC-EOF
+                          WS-FS-OK BY WS-FS-PRC-OK
+                          WS-FS BY WS-FS-PRC.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-FRN-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-FRN-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-FRN-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-FRN-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-FRN-EOF
+                          WS-FS-OK BY WS-FS-FRN-OK
+                          WS-FS BY WS-FS-FRN.
+
+       77 WS-OPCAO           PIC 9      VALUE ZEROS.
+       77 WS-EOF             PIC 9      VALUE ZEROS.
+          88 WS-EOF-OK       VALUE 1 FALSE 0.
+       77 WS-ID-PROC-BUSCA   PIC 9(04)  VALUE ZEROS.
+       77 WS-ID-FORN-BUSCA   PIC 9(04)  VALUE ZEROS.
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+           OPEN I-O PROCFOR
+
+           IF WS-FS EQUAL 35
+              OPEN OUTPUT PROCFOR
+              CLOSE PROCFOR
+              OPEN I-O PROCFOR
+           END-IF
+
+           IF NOT WS-FS-OK
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE VINCULOS: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+           END-IF
+
+           PERFORM P005-MENU THRU P005-FIM UNTIL WS-OPCAO EQUAL 4
+
+           CLOSE PROCFOR
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR OS CAMINHOS DOS ARQUIVOS POR VARIAVEIS DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQPROCFOR_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQPROCFOR
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQPROC_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQPROC
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQFORN_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQFORN
+           END-IF
+           .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+           CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+           DISPLAY WS-FS-MSG
+           .
+       P002-FIM.
+      *----------------------------------------------------------------
+      *             MENU DA TELA DE VINCULOS
+      *----------------------------------------------------------------
+       P005-MENU.
+
+           DISPLAY "-------- FORNECEDOR X PROCEDIMENTO --------------"
+           DISPLAY "1 - VINCULAR FORNECEDOR A UM PROCEDIMENTO"
+           DISPLAY "2 - CONSULTAR FORNECEDORES DE UM PROCEDIMENTO"
+           DISPLAY "3 - DESVINCULAR FORNECEDOR DE UM PROCEDIMENTO"
+           DISPLAY "4 - VOLTAR"
+           DISPLAY "ESCOLHA UMA DAS OPCOES: "
+           ACCEPT WS-OPCAO
+
+           EVALUATE WS-OPCAO
+               WHEN 1
+                  PERFORM P010-VINCULA        THRU P010-FIM
+               WHEN 2
+                  PERFORM P020-CONSULTA       THRU P020-FIM
+               WHEN 3
+                  PERFORM P030-DESVINCULA     THRU P030-FIM
+               WHEN 4
+                  CONTINUE
+               WHEN OTHER
+                  DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE
+           .
+       P005-FIM.
+      *----------------------------------------------------------------
+      *   CONFERE SE O PROCEDIMENTO E O FORNECEDOR INFORMADOS EXISTEM
+      *   E, SE SIM, GRAVA O VINCULO ENTRE ELES
+      *----------------------------------------------------------------
+       P010-VINCULA.
+
+           DISPLAY "INFORME O ID DO PROCEDIMENTO: "
+           ACCEPT ID-PROC-PF
+           MOVE ID-PROC-PF          TO ID-PROC
+
+           READ PROCEDS
+               INVALID KEY
+                  DISPLAY "PROCEDIMENTO NAO ENCONTRADO."
+           END-READ
+
+           IF WS-FS-PRC-OK
+              DISPLAY "INFORME O ID DO FORNECEDOR: "
+              ACCEPT ID-FORN-PF
+              MOVE ID-FORN-PF       TO ID-FORN
+
+              READ FORNECED
+                  INVALID KEY
+                     DISPLAY "FORNECEDOR NAO ENCONTRADO."
+              END-READ
+
+              IF WS-FS-FRN-OK
+                 ACCEPT DATA-VINCULO-PF FROM DATE
+
+                 WRITE REG-PROCFOR
+                     INVALID KEY
+                        DISPLAY "VINCULO JA EXISTE."
+                     NOT INVALID KEY
+                        DISPLAY "VINCULO CADASTRADO COM SUCESSO."
+                 END-WRITE
+              END-IF
+           END-IF
+           .
+       P010-FIM.
+      *----------------------------------------------------------------
+      *   LISTA OS FORNECEDORES VINCULADOS AO PROCEDIMENTO INFORMADO
+      *----------------------------------------------------------------
+       P020-CONSULTA.
+
+           DISPLAY "INFORME O ID DO PROCEDIMENTO: "
+           ACCEPT WS-ID-PROC-BUSCA
+           MOVE WS-ID-PROC-BUSCA    TO ID-PROC-PF
+           MOVE ZEROS               TO ID-FORN-PF
+
+           SET WS-EOF-OK            TO FALSE
+
+           START PROCFOR KEY IS >= CHAVE-PROCFOR
+               INVALID KEY
+                  SET WS-EOF-OK     TO TRUE
+                  DISPLAY "NENHUM FORNECEDOR VINCULADO."
+           END-START
+
+           PERFORM P021-LE-E-EXIBE THRU P021-FIM UNTIL WS-EOF-OK
+           .
+       P020-FIM.
+       P021-LE-E-EXIBE.
+
+           READ PROCFOR NEXT RECORD
+               AT END
+                  SET WS-EOF-OK     TO TRUE
+               NOT AT END
+                  IF ID-PROC-PF NOT EQUAL WS-ID-PROC-BUSCA
+                     SET WS-EOF-OK  TO TRUE
+                  ELSE
+                     MOVE ID-FORN-PF     TO ID-FORN
+                     READ FORNECED
+                         INVALID KEY
+                            MOVE SPACES  TO NM-FORN
+                     END-READ
+                     DISPLAY "FORNECEDOR " ID-FORN-PF " - " NM-FORN
+                             " - VINCULADO EM " DATA-VINCULO-PF
+                  END-IF
+           END-READ
+           .
+       P021-FIM.
+      *----------------------------------------------------------------
+      *   REMOVE O VINCULO ENTRE O PROCEDIMENTO E O FORNECEDOR
+      *   INFORMADOS
+      *----------------------------------------------------------------
+       P030-DESVINCULA.
+
+           DISPLAY "INFORME O ID DO PROCEDIMENTO: "
+           ACCEPT ID-PROC-PF
+           DISPLAY "INFORME O ID DO FORNECEDOR: "
+           ACCEPT ID-FORN-PF
+
+           DELETE PROCFOR RECORD
+               INVALID KEY
+                  DISPLAY "VINCULO NAO ENCONTRADO."
+               NOT INVALID KEY
+                  DISPLAY "VINCULO REMOVIDO COM SUCESSO."
+           END-DELETE
+           .
+       P030-FIM.
+       END PROGRAM PGMPRCFOR.
