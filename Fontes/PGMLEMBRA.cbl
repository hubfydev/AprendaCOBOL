@@ -0,0 +1,211 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: GERAR O ARQUIVO DE LEMBRETES DE AGENDAMENTO (SMS/EMAIL)
+      *          DOS ATENDIMENTOS MARCADOS PARA O DIA SEGUINTE, PARA SER
+      *          RODADO TODA NOITE E ENVIADO AO GATEWAY DE MENSAGENS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMLEMBRA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENDA ASSIGN TO
+           WS-PATH-ARQAGE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS ID-AGE
+           ALTERNATE RECORD KEY IS DATA-AGE WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+
+           SELECT CLIENTES ASSIGN TO
+           WS-PATH-ARQCLII
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-CLI
+           ALTERNATE RECORD KEY IS NM-CLI WITH DUPLICATES
+           FILE STATUS  IS WS-FS-CLI.
+
+           SELECT RELLEMB ASSIGN TO
+           WS-PATH-RELLEMB
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AGENDA.
+           COPY CPYAGE.
+
+       FD CLIENTES.
+           COPY CPYCLI.
+
+       FD RELLEMB
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01 REL-LINHA               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 WS-EOF                  PIC 9      VALUE ZEROS.
+          88 WS-EOF-OK            VALUE 1 FALSE 0.
+       77 WS-TOTAL-LEMB            PIC 9(06) VALUE ZEROS.
+       01 WS-DATA                  PIC 9(06) VALUE ZEROS.
+       01 WS-DATA-AMANHA           PIC 9(06) VALUE ZEROS.
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-CLI-MSG
+                                 WS-FS-NAO-ENCONTRADO
+                                    BY WS-FS-CLI-NAO-ENCONTRADO
+                                 WS-FS-DUPLICADO BY WS-FS-CLI-DUPLICADO
+                                 WS-FS-NAO-EXISTE BY WS-FS-CLI-NAO-EXISTE
+                                 WS-FS-EOF BY WS-FS-CLI-EOF
+                                 WS-FS-OK BY WS-FS-CLI-OK
+                                 WS-FS BY WS-FS-CLI.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-REL-MSG
+                                 WS-FS-NAO-ENCONTRADO
+                                    BY WS-FS-REL-NAO-ENCONTRADO
+                                 WS-FS-DUPLICADO BY WS-FS-REL-DUPLICADO
+                                 WS-FS-NAO-EXISTE BY WS-FS-REL-NAO-EXISTE
+                                 WS-FS-EOF BY WS-FS-REL-EOF
+                                 WS-FS-OK BY WS-FS-REL-OK
+                                 WS-FS BY WS-FS-REL.
+
+       01 WS-LINHA-LEMB.
+          03 WS-LEMB-DDD          PIC 9(02).
+          03 FILLER               PIC X(01)  VALUE ";".
+          03 WS-LEMB-TEL          PIC 9(09).
+          03 FILLER               PIC X(01)  VALUE ";".
+          03 WS-LEMB-EMAIL        PIC X(40).
+          03 FILLER               PIC X(01)  VALUE ";".
+          03 WS-LEMB-NOME         PIC X(20).
+          03 FILLER               PIC X(01)  VALUE ";".
+          03 WS-LEMB-DATA         PIC 9(06).
+          03 FILLER               PIC X(01)  VALUE ";".
+          03 WS-LEMB-HORA         PIC 9(04).
+
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS
+           PERFORM P010-ABRIR-ARQUIVOS
+           PERFORM P020-LER-AGENDAMENTO
+           PERFORM UNTIL WS-EOF-OK
+               IF DATA-AGE EQUAL WS-DATA-AMANHA
+                  AND (AGE-AGENDADO OR AGE-CONFIRMADO)
+                  PERFORM P030-GRAVA-LEMBRETE
+               END-IF
+               PERFORM P020-LER-AGENDAMENTO
+           END-PERFORM
+           PERFORM P050-FECHAR-ARQUIVOS
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR OS CAMINHOS DOS ARQUIVOS POR VARIAVEIS DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+      *----------------------------------------------------------------
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQAGE_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQAGE
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLII_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQCLII
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "RELLEMB_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-RELLEMB
+           END-IF
+           .
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+           IF NOT WS-FS-OK
+              CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+              DISPLAY WS-FS-MSG
+           END-IF
+           IF NOT WS-FS-CLI-OK
+              CALL "PGMFSMSG" USING WS-FS-CLI, WS-FS-CLI-MSG
+              DISPLAY WS-FS-CLI-MSG
+           END-IF
+           IF NOT WS-FS-REL-OK
+              CALL "PGMFSMSG" USING WS-FS-REL, WS-FS-REL-MSG
+              DISPLAY WS-FS-REL-MSG
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P010-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------
+           OPEN INPUT  AGENDA
+           OPEN INPUT  CLIENTES
+           OPEN OUTPUT RELLEMB
+
+           IF NOT WS-FS-OK OR NOT WS-FS-CLI-OK OR NOT WS-FS-REL-OK
+              DISPLAY "ERRO NA ABERTURA DOS ARQUIVOS DE LEMBRETE."
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+           END-IF
+
+           ACCEPT WS-DATA FROM DATE
+           MOVE WS-DATA               TO WS-DATA-AMANHA
+           CALL "PGMDATADD" USING WS-DATA-AMANHA, "D", 1
+
+           MOVE ZEROS                 TO ID-AGE
+           START AGENDA KEY IS NOT LESS THAN ID-AGE
+               INVALID KEY
+                  SET WS-EOF-OK       TO TRUE
+           END-START
+           .
+      *----------------------------------------------------------------
+       P020-LER-AGENDAMENTO.
+      *----------------------------------------------------------------
+           READ AGENDA NEXT RECORD
+               AT END
+                  SET WS-EOF-OK       TO TRUE
+           END-READ
+           .
+      *----------------------------------------------------------------
+      *   BUSCA O CLIENTE DO AGENDAMENTO E GRAVA UMA LINHA NO LAYOUT DO
+      *   GATEWAY DE SMS/EMAIL
+      *----------------------------------------------------------------
+       P030-GRAVA-LEMBRETE.
+      *----------------------------------------------------------------
+           MOVE ID-CLI-AGE            TO ID-CLI
+           READ CLIENTES KEY IS ID-CLI
+               INVALID KEY
+                  DISPLAY "CLIENTE NAO ENCONTRADO PARA O AGENDAMENTO "
+                          ID-AGE
+               NOT INVALID KEY
+                  MOVE DDD-CLI        TO WS-LEMB-DDD
+                  MOVE TEL-CLI        TO WS-LEMB-TEL
+                  MOVE EMAIL-CLI      TO WS-LEMB-EMAIL
+                  MOVE NM-CLI         TO WS-LEMB-NOME
+                  MOVE DATA-AGE       TO WS-LEMB-DATA
+                  MOVE HORA-AGE       TO WS-LEMB-HORA
+
+                  MOVE SPACES         TO REL-LINHA
+                  MOVE WS-LINHA-LEMB  TO REL-LINHA
+                  WRITE REL-LINHA
+
+                  ADD 1               TO WS-TOTAL-LEMB
+           END-READ
+           .
+      *----------------------------------------------------------------
+       P050-FECHAR-ARQUIVOS.
+      *----------------------------------------------------------------
+           CLOSE AGENDA
+           CLOSE CLIENTES
+           CLOSE RELLEMB
+
+           DISPLAY "LEMBRETES GERADOS: " WS-TOTAL-LEMB
+           .
+       END PROGRAM PGMLEMBRA.
