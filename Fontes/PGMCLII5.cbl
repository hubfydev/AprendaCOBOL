@@ -2,6 +2,18 @@
       * Author: ANDRE COSTA
       * Date: 04 FEV 2026
       * Purpose: LISTAR CLIENTES - INDEXADO
+      * Manutencao: 09 AGO 2026 - VIROU UMA TELA DE CONSULTA: NAVEGACAO
+      *             PAGINADA OU CONSULTA DIRETA POR ID-CLI, AO INVES DE
+      *             UM DESPEJO SEQUENCIAL UNICO.
+      * Manutencao: 09 AGO 2026 - A NAVEGACAO PAGINADA PASSA A PERMITIR
+      *             FILTRAR POR FILIAL (0 = TODAS AS FILIAIS).
+      * Manutencao: 09 AGO 2026 - FILE STATUS DE CLIENTES PASSA A TER UM
+      *             SEGUNDO CAMPO (WS-FS2), PARA CAPTURAR O STATUS
+      *             ESTENDIDO REPORTADO PELO RUNTIME (POR EXEMPLO,
+      *             CONFLITOS DE TRAVA DE REGISTRO EM AMBIENTE
+      *             MULTIUSUARIO).
+      * Manutencao: 09 AGO 2026 - A CONSULTA POR ID PASSA A EXIBIR
+      *             TAMBEM O HISTORICO DE PRONTUARIO DO CLIENTE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGMCLII5.
@@ -11,49 +23,241 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO
-           'C:\COBOL\Aulas\Fontes\Arquivo\ARQCLII.DAT'
+           WS-PATH-ARQCLII
            ORGANIZATION IS INDEXED
-           ACCESS MODE  IS SEQUENTIAL
+           ACCESS MODE  IS DYNAMIC
            RECORD KEY   IS ID-CLI
-           FILE STATUS  IS WS-FS.
+           ALTERNATE RECORD KEY IS NM-CLI WITH DUPLICATES
+           FILE STATUS  IS WS-FS WS-FS2.
+           SELECT PRONTUARIO ASSIGN TO
+           WS-PATH-ARQPRONT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS CHAVE-PRONT
+           FILE STATUS  IS WS-FS-PRO.
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
-       01 REG-CLI.
-          03 ID-CLI          PIC 9(04).
-          03 NM-CLI          PIC X(20).
+           COPY CPYCLI.
+       FD PRONTUARIO.
+           COPY CPYPRONT.
 
        WORKING-STORAGE SECTION.
        77 WS-EOF             PIC 9.
           88 WS-EOF-OK       VALUE 0 FALSE 1.
-       77 WS-FS              PIC 9(02)  VALUE ZEROS.
+           COPY CPYFS.
+       77 WS-FS2             PIC X(02)  VALUE SPACES.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-PRO-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-PRO-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-PRO-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-PRO-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-PRO-EOF
+                          WS-FS-OK BY WS-FS-PRO-OK
+                          WS-FS BY WS-FS-PRO.
+       77 WS-EOF-PRONT        PIC 9      VALUE 0.
+          88 WS-EOF-PRONT-OK  VALUE 1 FALSE 0.
+       77 WS-OPCAO           PIC 9      VALUE ZEROS.
+       77 WS-CONT-PAG        PIC 9(02)  VALUE ZEROS.
+       77 WS-TAM-PAG         PIC 9(02)  VALUE 10.
+       77 WS-CONTINUA        PIC X(01)  VALUE 'S'.
+          88 WS-CONTINUA-OK  VALUE 'S' 's'.
+       77 WS-ID-BUSCA        PIC 9(04)  VALUE ZEROS.
+       77 WS-PAGINA          PIC 9(04)  VALUE ZEROS.
+       77 WS-FILTRO-FILIAL   PIC 9(02)  VALUE ZEROS.
+           COPY CPYPATHS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           OPEN INPUT CLIENTES
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
 
-           IF WS-FS EQUAL ZEROS THEN
-              SET WS-EOF-OK          TO FALSE
-              PERFORM UNTIL WS-EOF-OK
-                READ CLIENTES
-                    AT END
-                       SET WS-EOF-OK     TO TRUE
-                NOT AT END
-                    DISPLAY ID-CLI " - " NM-CLI
-                END-READ
-              END-PERFORM
-           ELSE
-              DISPLAY
-              "ERRO NA ABERTURA DO ARQUIVO DE CLIENTES: " WS-FS
-           END-IF
+            PERFORM P005-MENU  THRU P005-FIM UNTIL WS-OPCAO EQUAL 3
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLII_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQCLII
+            END-IF
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQPRONT_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQPRONT
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            IF WS-FS2 NOT EQUAL SPACES AND WS-FS2 NOT EQUAL "00"
+               DISPLAY "STATUS ESTENDIDO: " WS-FS2
+            END-IF
+            .
+       P002-FIM.
+      *----------------------------------------------------------------
+      *             MENU DA TELA DE CONSULTA
+      *----------------------------------------------------------------
+       P005-MENU.
+
+            DISPLAY "----------- CONSULTA DE CLIENTES -----------"
+            DISPLAY "1 - NAVEGAR PELA LISTA (PAGINADO)"
+            DISPLAY "2 - CONSULTAR UM CLIENTE PELO ID"
+            DISPLAY "3 - VOLTAR"
+            DISPLAY "ESCOLHA UMA DAS OPCOES: "
+            ACCEPT WS-OPCAO
+
+            EVALUATE WS-OPCAO
+                WHEN 1
+                   PERFORM P010-NAVEGA-LISTA   THRU P010-FIM
+                WHEN 2
+                   PERFORM P020-CONSULTA-ID    THRU P020-FIM
+                WHEN 3
+                   CONTINUE
+                WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+            END-EVALUATE
+            .
+       P005-FIM.
+      *----------------------------------------------------------------
+      *             NAVEGACAO SEQUENCIAL PAGINADA
+      *----------------------------------------------------------------
+       P010-NAVEGA-LISTA.
+
+            DISPLAY "FILTRAR POR FILIAL (0 = TODAS): "
+            ACCEPT WS-FILTRO-FILIAL
+
+            OPEN INPUT CLIENTES
+
+            IF WS-FS EQUAL ZEROS THEN
+               MOVE ZEROS             TO WS-CONT-PAG
+               MOVE 1                  TO WS-PAGINA
+               MOVE 'S'                TO WS-CONTINUA
+               SET WS-EOF-OK           TO FALSE
+               DISPLAY "--- PAGINA " WS-PAGINA " ---"
+               PERFORM P011-LE-E-EXIBE THRU P011-FIM
+                  UNTIL WS-EOF-OK OR NOT WS-CONTINUA-OK
+            ELSE
+               DISPLAY
+               "ERRO NA ABERTURA DO ARQUIVO DE CLIENTES: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
 
             CLOSE CLIENTES
+            .
+       P010-FIM.
+       P011-LE-E-EXIBE.
+
+            READ CLIENTES NEXT RECORD
+                AT END
+                   SET WS-EOF-OK     TO TRUE
+                NOT AT END
+                   IF WS-FILTRO-FILIAL EQUAL ZEROS
+                      OR FILIAL-CLI EQUAL WS-FILTRO-FILIAL
+                      DISPLAY ID-CLI " - " NM-CLI
+                              " - CPF: " CPF-CLI
+                              " - TEL: (" DDD-CLI ") " TEL-CLI
+                              " - EMAIL: " EMAIL-CLI
+                              " - NASC: " DT-NASC-CLI
+                              " - FILIAL: " FILIAL-CLI
+                              " - " ENDER-CLI
+                      ADD 1             TO WS-CONT-PAG
+                      IF WS-CONT-PAG >= WS-TAM-PAG
+                         MOVE ZEROS     TO WS-CONT-PAG
+                         DISPLAY "CONTINUAR? <S/N>"
+                         ACCEPT WS-CONTINUA
+                         IF WS-CONTINUA-OK
+                            ADD 1          TO WS-PAGINA
+                            DISPLAY "--- PAGINA " WS-PAGINA " ---"
+                         END-IF
+                      END-IF
+                   END-IF
+            END-READ
+            .
+       P011-FIM.
+      *----------------------------------------------------------------
+      *             CONSULTA DIRETA POR ID-CLI
+      *----------------------------------------------------------------
+       P020-CONSULTA-ID.
+
+            OPEN INPUT CLIENTES
 
             IF WS-FS NOT EQUAL ZEROS THEN
-               DISPLAY "ERRO AO FECHAR O ARQUIVO DE CLIENTES: " WS-FS
+               DISPLAY
+               "ERRO NA ABERTURA DO ARQUIVO DE CLIENTES: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            ELSE
+               DISPLAY "INFORME O ID DO CLIENTE: "
+               ACCEPT WS-ID-BUSCA
+               MOVE WS-ID-BUSCA      TO ID-CLI
+
+               READ CLIENTES KEY IS ID-CLI
+                   INVALID KEY
+                      DISPLAY "CLIENTE NAO ENCONTRADO."
+                   NOT INVALID KEY
+                      DISPLAY ID-CLI " - " NM-CLI
+                              " - CPF: " CPF-CLI
+                              " - TEL: (" DDD-CLI ") " TEL-CLI
+                              " - EMAIL: " EMAIL-CLI
+                              " - NASC: " DT-NASC-CLI
+                              " - " ENDER-CLI
+                      PERFORM P030-EXIBE-PRONTUARIO THRU P030-FIM
+               END-READ
             END-IF
 
-            GOBACK
+            CLOSE CLIENTES
+            .
+       P020-FIM.
+      *----------------------------------------------------------------
+      *   EXIBE O HISTORICO DE PRONTUARIO DO CLIENTE CONSULTADO
+      *----------------------------------------------------------------
+       P030-EXIBE-PRONTUARIO.
+
+            OPEN INPUT PRONTUARIO
+
+            IF WS-FS-PRO EQUAL ZEROS THEN
+               MOVE ID-CLI            TO ID-CLI-PRONT
+               MOVE ZEROS             TO DATA-PRONT
+               SET WS-EOF-PRONT-OK    TO FALSE
+               DISPLAY "   --- PRONTUARIO ---"
+
+               START PRONTUARIO KEY IS NOT LESS THAN CHAVE-PRONT
+                     INVALID KEY
+                        SET WS-EOF-PRONT-OK TO TRUE
+               END-START
+
+               PERFORM P031-LE-E-EXIBE-PRONT THRU P031-FIM
+                  UNTIL WS-EOF-PRONT-OK
+            END-IF
+
+            CLOSE PRONTUARIO
+            .
+       P030-FIM.
+       P031-LE-E-EXIBE-PRONT.
+
+            READ PRONTUARIO NEXT RECORD
+                AT END
+                   SET WS-EOF-PRONT-OK TO TRUE
+                NOT AT END
+                   IF ID-CLI-PRONT NOT EQUAL ID-CLI
+                      SET WS-EOF-PRONT-OK TO TRUE
+                   ELSE
+                      DISPLAY "   " DATA-PRONT
+                              " - DIAGNOSTICO: " DIAGNOSTICO-PRONT
+                      DISPLAY "     NOTAS: " NOTAS-PRONT
+                      DISPLAY "     RETORNO: " RETORNO-PRONT
+                   END-IF
+            END-READ
             .
+       P031-FIM.
        END PROGRAM PGMCLII5.
