@@ -0,0 +1,98 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: GRAVAR UMA LINHA NA TRILHA DE AUDITORIA DO MODULO DE
+      *          CLIENTES (QUEM MEXEU, QUANDO, E O QUE MUDOU)
+      * Manutencao: 09 AGO 2026 - REG-LOG GANHA LOG-LOGIN, O LOGIN DO
+      *             OPERADOR QUE FEZ A ALTERACAO (LIDO PELA CHAMADORA NA
+      *             SESSAO GRAVADA PELO PGMLOGIN), JA QUE UMA TRILHA DE
+      *             AUDITORIA SEM SABER QUEM MEXEU NAO SERVE PARA NADA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMCLILOG.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLILOG ASSIGN TO
+           WS-PATH-ARQCLILOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLILOG.
+       01 REG-LOG.
+          03 LOG-DATA         PIC 9(06).
+          03 LOG-HORA         PIC 9(08).
+          03 LOG-LOGIN        PIC X(10).
+          03 LOG-OPERACAO     PIC X(01).
+          03 LOG-ID-CLI       PIC 9(04).
+          03 LOG-NM-ANTES     PIC X(20).
+          03 LOG-NM-DEPOIS    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+           COPY CPYFS.
+           COPY CPYPATHS.
+       LINKAGE SECTION.
+       01 LK-LOGIN            PIC X(10).
+       01 LK-OPERACAO         PIC X(01).
+       01 LK-ID-CLI           PIC 9(04).
+       01 LK-NM-ANTES         PIC X(20).
+       01 LK-NM-DEPOIS        PIC X(20).
+
+       PROCEDURE DIVISION USING LK-LOGIN, LK-OPERACAO, LK-ID-CLI,
+                                LK-NM-ANTES, LK-NM-DEPOIS.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            OPEN EXTEND CLILOG
+
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT CLILOG
+            END-IF
+
+            IF NOT WS-FS-OK
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE LOG: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+               GOBACK
+            END-IF
+
+            ACCEPT LOG-DATA        FROM DATE
+            ACCEPT LOG-HORA        FROM TIME
+            MOVE LK-LOGIN          TO LOG-LOGIN
+            MOVE LK-OPERACAO       TO LOG-OPERACAO
+            MOVE LK-ID-CLI         TO LOG-ID-CLI
+            MOVE LK-NM-ANTES       TO LOG-NM-ANTES
+            MOVE LK-NM-DEPOIS      TO LOG-NM-DEPOIS
+
+            WRITE REG-LOG
+
+            CLOSE CLILOG
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLILOG_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQCLILOG
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       END PROGRAM PGMCLILOG.
