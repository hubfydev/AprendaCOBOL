@@ -0,0 +1,168 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: EXCLUI PROFISSIONAIS - INDEXADO (EXCLUSAO LOGICA, COM
+      *          OPCAO DE REATIVAR UM PROFISSIONAL INATIVO)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMPROF04.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROFISSIONAIS ASSIGN TO
+           WS-PATH-ARQPROF
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-PROF
+           ALTERNATE RECORD KEY IS NM-PROF WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PROFISSIONAIS.
+           COPY CPYPROF.
+
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO           PIC 9      VALUE ZEROS.
+       77 WS-CONFIRMA        PIC A      VALUE SPACES.
+           COPY CPYFS.
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            DISPLAY "1 - EXCLUIR PROFISSIONAL"
+            DISPLAY "2 - REATIVAR PROFISSIONAL"
+            DISPLAY "ESCOLHA UMA DAS OPCOES: "
+            ACCEPT WS-OPCAO
+
+            OPEN I-O PROFISSIONAIS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+              DISPLAY
+              "ERRO NA ABERTURA DO ARQUIVO DE PROFISSIONAIS: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+            END-IF
+
+            DISPLAY "INFORME O ID DO PROFISSIONAL: "
+            ACCEPT ID-PROF
+
+            READ PROFISSIONAIS KEY IS ID-PROF
+                 INVALID KEY
+                   DISPLAY "PROFISSIONAL NAO ENCONTRADO."
+                 NOT INVALID KEY
+                   EVALUATE WS-OPCAO
+                       WHEN 1
+                          PERFORM P010-CONFIRMA-EXCLUI THRU P010-FIM
+                       WHEN 2
+                          PERFORM P020-CONFIRMA-REATIVA THRU P020-FIM
+                       WHEN OTHER
+                          DISPLAY "OPCAO INVALIDA."
+                   END-EVALUATE
+            END-READ
+
+            CLOSE PROFISSIONAIS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO FECHAR O ARQUIVO DE PROFISSIONAIS: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQPROF_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQPROF
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-CONFIRMA-EXCLUI.
+
+            IF PROF-INATIVO
+               DISPLAY "PROFISSIONAL JA ESTA INATIVO."
+            ELSE
+               DISPLAY "EXCLUIR O PROFISSIONAL: " ID-PROF " - "
+                       NM-PROF
+               DISPLAY "CONFIRMA? <S/N>"
+               ACCEPT WS-CONFIRMA
+               IF WS-CONFIRMA EQUAL "S" OR WS-CONFIRMA EQUAL "s" THEN
+                  PERFORM P011-EXCLUI THRU P011-FIM
+               ELSE
+                  DISPLAY "REGISTRO NAO EXCLUIDO!"
+               END-IF
+            END-IF
+            .
+       P010-FIM.
+       P011-EXCLUI.
+
+            SET PROF-INATIVO        TO TRUE
+
+            REWRITE REG-PROF
+                    INVALID KEY
+                       DISPLAY "ERRO AO EXCLUIR O PROFISSIONAL."
+                    NOT INVALID KEY
+                       DISPLAY "PROFISSIONAL EXCLUIDO COM SUCESSO!"
+            END-REWRITE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY "ERRO AO EXCLUIR O PROFISSIONAL: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+            .
+       P011-FIM.
+       P020-CONFIRMA-REATIVA.
+
+            IF PROF-ATIVO
+               DISPLAY "PROFISSIONAL JA ESTA ATIVO."
+            ELSE
+               DISPLAY "REATIVAR O PROFISSIONAL: " ID-PROF " - "
+                       NM-PROF
+               DISPLAY "CONFIRMA? <S/N>"
+               ACCEPT WS-CONFIRMA
+               IF WS-CONFIRMA EQUAL "S" OR WS-CONFIRMA EQUAL "s" THEN
+                  PERFORM P021-REATIVA THRU P021-FIM
+               ELSE
+                  DISPLAY "REGISTRO NAO REATIVADO!"
+               END-IF
+            END-IF
+            .
+       P020-FIM.
+       P021-REATIVA.
+
+            SET PROF-ATIVO           TO TRUE
+
+            REWRITE REG-PROF
+                    INVALID KEY
+                       DISPLAY "ERRO AO REATIVAR O PROFISSIONAL."
+                    NOT INVALID KEY
+                       DISPLAY "PROFISSIONAL REATIVADO COM SUCESSO!"
+            END-REWRITE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY "ERRO AO REATIVAR O PROFISSIONAL: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+            .
+       P021-FIM.
+
+       END PROGRAM PGMPROF04.
