@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: VALIDAR O DIGITO VERIFICADOR DE UM CPF
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMVALCPF.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77 WS-SOMA             PIC 9(04)  COMP.
+       77 WS-DIV              PIC 9(04)  COMP.
+       77 WS-RESTO            PIC 9(02)  COMP.
+       77 WS-DV1              PIC 9(01)  COMP.
+       77 WS-DV2              PIC 9(01)  COMP.
+       77 WS-IND              PIC 9(02)  COMP.
+       77 WS-PESO             PIC 9(02)  COMP.
+       77 WS-CNT-IGUAIS       PIC 9(02)  COMP.
+       LINKAGE SECTION.
+       01 LK-CPF              PIC 9(11).
+       01 LK-CPF-TAB REDEFINES LK-CPF.
+          03 LK-CPF-DIG       PIC 9(01)  OCCURS 11.
+       01 LK-CPF-OK           PIC X(01).
+          88 CPF-VALIDO       VALUE 'S'.
+          88 CPF-INVALIDO     VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-CPF, LK-CPF-OK.
+       MAIN-PROCEDURE.
+
+            SET CPF-VALIDO         TO TRUE
+
+            PERFORM P010-VERIFICA-REPETIDO   THRU P010-FIM
+
+            IF CPF-VALIDO
+               PERFORM P020-CALCULA-DV1      THRU P020-FIM
+               PERFORM P030-CALCULA-DV2      THRU P030-FIM
+               IF WS-DV1 NOT EQUAL LK-CPF-DIG(10) OR
+                  WS-DV2 NOT EQUAL LK-CPF-DIG(11)
+                  SET CPF-INVALIDO   TO TRUE
+               END-IF
+            END-IF
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   REJEITA CPF COM OS 11 DIGITOS IGUAIS (000..., 111..., ETC)
+      *----------------------------------------------------------------
+       P010-VERIFICA-REPETIDO.
+
+            MOVE 0                 TO WS-CNT-IGUAIS
+            PERFORM P011-CONTA-IGUAIS THRU P011-FIM
+               VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 11
+
+            IF WS-CNT-IGUAIS EQUAL 11
+               SET CPF-INVALIDO    TO TRUE
+            END-IF
+            .
+       P010-FIM.
+       P011-CONTA-IGUAIS.
+
+            IF LK-CPF-DIG(WS-IND) EQUAL LK-CPF-DIG(1)
+               ADD 1               TO WS-CNT-IGUAIS
+            END-IF
+            .
+       P011-FIM.
+      *----------------------------------------------------------------
+      *   CALCULA O 1o DIGITO VERIFICADOR (PESOS 10 A 2)
+      *----------------------------------------------------------------
+       P020-CALCULA-DV1.
+
+            MOVE 0                 TO WS-SOMA
+            MOVE 10                TO WS-PESO
+            PERFORM P021-SOMA-DV1  THRU P021-FIM
+               VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 9
+
+            DIVIDE WS-SOMA BY 11 GIVING WS-DIV REMAINDER WS-RESTO
+
+            IF WS-RESTO < 2
+               MOVE 0              TO WS-DV1
+            ELSE
+               COMPUTE WS-DV1 = 11 - WS-RESTO
+            END-IF
+            .
+       P020-FIM.
+       P021-SOMA-DV1.
+
+            COMPUTE WS-SOMA = WS-SOMA + (LK-CPF-DIG(WS-IND) * WS-PESO)
+            SUBTRACT 1             FROM WS-PESO
+            .
+       P021-FIM.
+      *----------------------------------------------------------------
+      *   CALCULA O 2o DIGITO VERIFICADOR (PESOS 11 A 2)
+      *----------------------------------------------------------------
+       P030-CALCULA-DV2.
+
+            MOVE 0                 TO WS-SOMA
+            MOVE 11                TO WS-PESO
+            PERFORM P031-SOMA-DV2  THRU P031-FIM
+               VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 10
+
+            DIVIDE WS-SOMA BY 11 GIVING WS-DIV REMAINDER WS-RESTO
+
+            IF WS-RESTO < 2
+               MOVE 0              TO WS-DV2
+            ELSE
+               COMPUTE WS-DV2 = 11 - WS-RESTO
+            END-IF
+            .
+       P030-FIM.
+       P031-SOMA-DV2.
+
+            COMPUTE WS-SOMA = WS-SOMA + (LK-CPF-DIG(WS-IND) * WS-PESO)
+            SUBTRACT 1             FROM WS-PESO
+            .
+       P031-FIM.
+       END PROGRAM PGMVALCPF.
