@@ -0,0 +1,206 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: EXPORTAR AS FATURAS DE UMA COMPETENCIA (MES/ANO) NO
+      *          LAYOUT FIXO ESPERADO PELO SISTEMA DE CONTABILIDADE
+      *          (DATA, NUMERO DO DOCUMENTO, VALOR E NOME DO CLIENTE),
+      *          PARA RODAR MENSALMENTE E EVITAR O LANCAMENTO MANUAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMFATEXP.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FATURA ASSIGN TO
+           WS-PATH-ARQFATURA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-FATURA
+           FILE STATUS  IS WS-FS.
+
+           SELECT CLIENTES ASSIGN TO
+           WS-PATH-ARQCLII
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-CLI
+           ALTERNATE RECORD KEY IS NM-CLI WITH DUPLICATES
+           FILE STATUS  IS WS-FS-CLI.
+
+           SELECT RELCTB ASSIGN TO
+           WS-PATH-RELCTB
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FATURA.
+           COPY CPYFATURA.
+
+       FD CLIENTES.
+           COPY CPYCLI.
+
+       FD RELCTB
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01 REL-LINHA               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 WS-EOF                  PIC 9      VALUE ZEROS.
+          88 WS-EOF-OK            VALUE 1 FALSE 0.
+       77 WS-COMPETENCIA           PIC 9(04) VALUE ZEROS.
+       01 WS-DATA-FAT-TAB          PIC 9(06) VALUE ZEROS.
+       01 REDEFINES WS-DATA-FAT-TAB.
+          03 WS-FAT-ANO            PIC 99.
+          03 WS-FAT-MES            PIC 99.
+          03 WS-FAT-DIA            PIC 99.
+       77 WS-TOTAL-FAT             PIC 9(06) VALUE ZEROS.
+       77 WS-TOTAL-VLR             PIC 9(08)V99 VALUE ZEROS.
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-CLI-MSG
+                                 WS-FS-NAO-ENCONTRADO
+                                    BY WS-FS-CLI-NAO-ENCONTRADO
+                                 WS-FS-DUPLICADO BY WS-FS-CLI-DUPLICADO
+                                 WS-FS-NAO-EXISTE BY WS-FS-CLI-NAO-EXISTE
+                                 WS-FS-EOF BY WS-FS-CLI-EOF
+                                 WS-FS-OK BY WS-FS-CLI-OK
+                                 WS-FS BY WS-FS-CLI.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-REL-MSG
+                                 WS-FS-NAO-ENCONTRADO
+                                    BY WS-FS-REL-NAO-ENCONTRADO
+                                 WS-FS-DUPLICADO BY WS-FS-REL-DUPLICADO
+                                 WS-FS-NAO-EXISTE BY WS-FS-REL-NAO-EXISTE
+                                 WS-FS-EOF BY WS-FS-REL-EOF
+                                 WS-FS-OK BY WS-FS-REL-OK
+                                 WS-FS BY WS-FS-REL.
+
+       01 WS-LINHA-CTB.
+          03 WS-CTB-DATA          PIC 9(06).
+          03 FILLER               PIC X(01)  VALUE SPACES.
+          03 WS-CTB-DOC           PIC 9(04).
+          03 FILLER               PIC X(01)  VALUE SPACES.
+          03 WS-CTB-VALOR         PIC 9(08)V99.
+          03 FILLER               PIC X(01)  VALUE SPACES.
+          03 WS-CTB-NOME          PIC X(20).
+
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS
+           PERFORM P010-ABRIR-ARQUIVOS
+           PERFORM P020-LER-FATURA
+           PERFORM UNTIL WS-EOF-OK
+               MOVE DATA-FAT           TO WS-DATA-FAT-TAB
+               IF WS-FAT-ANO EQUAL WS-COMPETENCIA(1:2)
+                  AND WS-FAT-MES EQUAL WS-COMPETENCIA(3:2)
+                  PERFORM P030-GRAVA-LINHA
+               END-IF
+               PERFORM P020-LER-FATURA
+           END-PERFORM
+           PERFORM P050-FECHAR-ARQUIVOS
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR OS CAMINHOS DOS ARQUIVOS POR VARIAVEIS DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+      *----------------------------------------------------------------
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQFATURA_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQFATURA
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLII_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQCLII
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "RELCTB_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-RELCTB
+           END-IF
+           .
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+           IF NOT WS-FS-OK
+              CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+              DISPLAY WS-FS-MSG
+           END-IF
+           IF NOT WS-FS-CLI-OK
+              CALL "PGMFSMSG" USING WS-FS-CLI, WS-FS-CLI-MSG
+              DISPLAY WS-FS-CLI-MSG
+           END-IF
+           IF NOT WS-FS-REL-OK
+              CALL "PGMFSMSG" USING WS-FS-REL, WS-FS-REL-MSG
+              DISPLAY WS-FS-REL-MSG
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P010-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------
+           DISPLAY "INFORME A COMPETENCIA A EXPORTAR (AAMM): "
+           ACCEPT WS-COMPETENCIA
+
+           OPEN INPUT  FATURA
+           OPEN INPUT  CLIENTES
+           OPEN OUTPUT RELCTB
+
+           IF NOT WS-FS-OK OR NOT WS-FS-CLI-OK OR NOT WS-FS-REL-OK
+              DISPLAY "ERRO NA ABERTURA DOS ARQUIVOS DA EXPORTACAO."
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P020-LER-FATURA.
+      *----------------------------------------------------------------
+           READ FATURA NEXT RECORD
+               AT END
+                  SET WS-EOF-OK       TO TRUE
+           END-READ
+           .
+      *----------------------------------------------------------------
+      *   BUSCA O NOME DO CLIENTE E GRAVA A LINHA NO LAYOUT DE
+      *   IMPORTACAO DA CONTABILIDADE
+      *----------------------------------------------------------------
+       P030-GRAVA-LINHA.
+      *----------------------------------------------------------------
+           MOVE ID-CLI-FAT            TO ID-CLI
+           READ CLIENTES KEY IS ID-CLI
+               INVALID KEY
+                  MOVE SPACES         TO WS-CTB-NOME
+               NOT INVALID KEY
+                  MOVE NM-CLI         TO WS-CTB-NOME
+           END-READ
+
+           MOVE DATA-FAT               TO WS-CTB-DATA
+           MOVE ID-FATURA              TO WS-CTB-DOC
+           MOVE VLR-FAT                TO WS-CTB-VALOR
+
+           MOVE SPACES                 TO REL-LINHA
+           MOVE WS-LINHA-CTB           TO REL-LINHA
+           WRITE REL-LINHA
+
+           ADD 1                       TO WS-TOTAL-FAT
+           ADD VLR-FAT                 TO WS-TOTAL-VLR
+           .
+      *----------------------------------------------------------------
+       P050-FECHAR-ARQUIVOS.
+      *----------------------------------------------------------------
+           CLOSE FATURA
+           CLOSE CLIENTES
+           CLOSE RELCTB
+
+           DISPLAY "FATURAS EXPORTADAS: " WS-TOTAL-FAT
+           DISPLAY "VALOR TOTAL: " WS-TOTAL-VLR
+           .
+       END PROGRAM PGMFATEXP.
