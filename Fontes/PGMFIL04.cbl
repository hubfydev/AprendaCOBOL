@@ -0,0 +1,166 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: EXCLUI FILIAIS - INDEXADO (EXCLUSAO LOGICA, COM
+      *          OPCAO DE REATIVAR UMA FILIAL INATIVA)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMFIL04.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILIAIS ASSIGN TO
+           WS-PATH-ARQFILIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-FILIAL
+           ALTERNATE RECORD KEY IS NM-FILIAL WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILIAIS.
+           COPY CPYFILIAL.
+
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO           PIC 9      VALUE ZEROS.
+       77 WS-CONFIRMA        PIC A      VALUE SPACES.
+           COPY CPYFS.
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            DISPLAY "1 - EXCLUIR FILIAL"
+            DISPLAY "2 - REATIVAR FILIAL"
+            DISPLAY "ESCOLHA UMA DAS OPCOES: "
+            ACCEPT WS-OPCAO
+
+            OPEN I-O FILIAIS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+              DISPLAY
+              "ERRO NA ABERTURA DO ARQUIVO DE FILIAIS: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+            END-IF
+
+            DISPLAY "INFORME O ID DA FILIAL: "
+            ACCEPT ID-FILIAL
+
+            READ FILIAIS KEY IS ID-FILIAL
+                 INVALID KEY
+                   DISPLAY "FILIAL NAO ENCONTRADA."
+                 NOT INVALID KEY
+                   EVALUATE WS-OPCAO
+                       WHEN 1
+                          PERFORM P010-CONFIRMA-EXCLUI THRU P010-FIM
+                       WHEN 2
+                          PERFORM P020-CONFIRMA-REATIVA THRU P020-FIM
+                       WHEN OTHER
+                          DISPLAY "OPCAO INVALIDA."
+                   END-EVALUATE
+            END-READ
+
+            CLOSE FILIAIS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO FECHAR O ARQUIVO DE FILIAIS: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQFILIAL_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQFILIAL
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-CONFIRMA-EXCLUI.
+
+            IF FILIAL-INATIVA
+               DISPLAY "FILIAL JA ESTA INATIVA."
+            ELSE
+               DISPLAY "EXCLUIR A FILIAL: " ID-FILIAL " - " NM-FILIAL
+               DISPLAY "CONFIRMA? <S/N>"
+               ACCEPT WS-CONFIRMA
+               IF WS-CONFIRMA EQUAL "S" OR WS-CONFIRMA EQUAL "s" THEN
+                  PERFORM P011-EXCLUI THRU P011-FIM
+               ELSE
+                  DISPLAY "REGISTRO NAO EXCLUIDO!"
+               END-IF
+            END-IF
+            .
+       P010-FIM.
+       P011-EXCLUI.
+
+            SET FILIAL-INATIVA      TO TRUE
+
+            REWRITE REG-FILIAL
+                    INVALID KEY
+                       DISPLAY "ERRO AO EXCLUIR A FILIAL."
+                    NOT INVALID KEY
+                       DISPLAY "FILIAL EXCLUIDA COM SUCESSO!"
+            END-REWRITE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY "ERRO AO EXCLUIR A FILIAL: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+            .
+       P011-FIM.
+       P020-CONFIRMA-REATIVA.
+
+            IF FILIAL-ATIVA
+               DISPLAY "FILIAL JA ESTA ATIVA."
+            ELSE
+               DISPLAY "REATIVAR A FILIAL: " ID-FILIAL " - " NM-FILIAL
+               DISPLAY "CONFIRMA? <S/N>"
+               ACCEPT WS-CONFIRMA
+               IF WS-CONFIRMA EQUAL "S" OR WS-CONFIRMA EQUAL "s" THEN
+                  PERFORM P021-REATIVA THRU P021-FIM
+               ELSE
+                  DISPLAY "REGISTRO NAO REATIVADO!"
+               END-IF
+            END-IF
+            .
+       P020-FIM.
+       P021-REATIVA.
+
+            SET FILIAL-ATIVA         TO TRUE
+
+            REWRITE REG-FILIAL
+                    INVALID KEY
+                       DISPLAY "ERRO AO REATIVAR A FILIAL."
+                    NOT INVALID KEY
+                       DISPLAY "FILIAL REATIVADA COM SUCESSO!"
+            END-REWRITE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY "ERRO AO REATIVAR A FILIAL: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+            .
+       P021-FIM.
+
+       END PROGRAM PGMFIL04.
