@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: INCLUIR FORNECEDORES - INDEXADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMFOR01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORNECED ASSIGN TO
+           WS-PATH-ARQFORN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-FORN
+           ALTERNATE RECORD KEY IS NM-FORN WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FORNECED.
+           COPY CPYFORN.
+
+       WORKING-STORAGE SECTION.
+       77 WS-EXIT            PIC X.
+          88 WS-EXIT-OK      VALUE 'F' FALSE 'N'.
+           COPY CPYFS.
+           COPY CPYPATHS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+           PERFORM P010-INCLUI    THRU P010-FIM UNTIL WS-EXIT-OK
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQFORN_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQFORN
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-INCLUI.
+
+            OPEN I-O FORNECED
+
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT FORNECED
+            END-IF
+
+            IF NOT WS-FS-OK THEN
+               DISPLAY "ERRO CRIAR O ARQUIVO: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+               GOBACK
+            END-IF
+
+            CALL "PGMPROXFO" USING ID-FORN
+            DISPLAY "ID DO FORNECEDOR: " ID-FORN
+            DISPLAY "INFORME A RAZAO SOCIAL DO FORNECEDOR: "
+            ACCEPT NM-FORN
+            DISPLAY "INFORME O CNPJ DO FORNECEDOR (SOMENTE NUMEROS): "
+            ACCEPT CNPJ-FORN
+            DISPLAY "INFORME O DDD DO FORNECEDOR: "
+            ACCEPT DDD-FORN
+            DISPLAY "INFORME O TELEFONE DO FORNECEDOR: "
+            ACCEPT TEL-FORN
+            DISPLAY "INFORME O E-MAIL DO FORNECEDOR: "
+            ACCEPT EMAIL-FORN
+            DISPLAY "INFORME O ENDERECO DO FORNECEDOR: "
+            ACCEPT ENDER-FORN
+
+            WRITE REG-FORN
+                  INVALID KEY
+                     DISPLAY
+                     "JA EXISTE FORNECEDOR COM ESTE ID: " ID-FORN
+                  NOT INVALID KEY
+                     DISPLAY "FORNECEDOR CADASTRADO COM SUCESSO"
+            END-WRITE
+
+            IF NOT WS-FS-OK AND WS-FS NOT EQUAL 22
+               DISPLAY "ERRO AO GRAVAR O FORNECEDOR: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            DISPLAY "<ENTER> CONTINUAR OU <F> PARA FINALIZAR"
+            ACCEPT WS-EXIT
+
+            CLOSE FORNECED
+
+            IF NOT WS-FS-OK
+               DISPLAY "ERRO AO FECHAR O ARQUIVO DE FORNECEDORES."
+            END-IF
+            .
+       P010-FIM.
+       END PROGRAM PGMFOR01.
