@@ -0,0 +1,348 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: FATURAR OS ATENDIMENTOS REALIZADOS NA AGENDA QUE AINDA
+      *          NAO FORAM FATURADOS, GERANDO UMA FATURA PARA CADA UM
+      *          A PARTIR DO VALOR CADASTRADO NO CATALOGO DE
+      *          PROCEDIMENTOS, E EMITINDO UM RELATORIO RESUMO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMFATURA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENDA ASSIGN TO
+           WS-PATH-ARQAGE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-AGE
+           ALTERNATE RECORD KEY IS DATA-AGE WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+
+           SELECT PROCEDS ASSIGN TO
+           WS-PATH-ARQPROC
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-PROC
+           ALTERNATE RECORD KEY IS NM-PROC WITH DUPLICATES
+           FILE STATUS  IS WS-FS-PRC.
+
+           SELECT FATURA ASSIGN TO
+           WS-PATH-ARQFATURA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-FATURA
+           FILE STATUS  IS WS-FS-FAT.
+
+           SELECT RELFAT ASSIGN TO
+           WS-PATH-RELFAT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AGENDA.
+           COPY CPYAGE.
+
+       FD PROCEDS.
+           COPY CPYPROC.
+
+       FD FATURA.
+           COPY CPYFATURA.
+
+       FD RELFAT
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01 REL-LINHA               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-PRC-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-PRC-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-PRC-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-PRC-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-PRC-EOF
+                          WS-FS-OK BY WS-FS-PRC-OK
+                          WS-FS BY WS-FS-PRC.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-FAT-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-FAT-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-FAT-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-FAT-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-FAT-EOF
+                          WS-FS-OK BY WS-FS-FAT-OK
+                          WS-FS BY WS-FS-FAT.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-REL-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-REL-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-REL-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-REL-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-REL-EOF
+                          WS-FS-OK BY WS-FS-REL-OK
+                          WS-FS BY WS-FS-REL.
+
+       77 WS-TOTAL-FATURADO       PIC 9(04)  VALUE ZEROS.
+       77 WS-TOTAL-SEM-PROC       PIC 9(04)  VALUE ZEROS.
+       77 WS-VLR-TOTAL            PIC 9(08)V99 VALUE ZEROS.
+
+       01 WS-CAB-01.
+          03 FILLER               PIC X(15)  VALUE SPACES.
+          03 FILLER               PIC X(30)  VALUE
+             "FATURAMENTO DE ATENDIMENTOS".
+
+       01 WS-CAB-02.
+          03 FILLER               PIC X(06)  VALUE "FATURA".
+          03 FILLER               PIC X(02)  VALUE SPACES.
+          03 FILLER               PIC X(11)  VALUE "AGENDAMENTO".
+          03 FILLER               PIC X(02)  VALUE SPACES.
+          03 FILLER               PIC X(08)  VALUE "CLIENTE".
+          03 FILLER               PIC X(02)  VALUE SPACES.
+          03 FILLER               PIC X(12)  VALUE "PROCEDIMENTO".
+          03 FILLER               PIC X(02)  VALUE SPACES.
+          03 FILLER               PIC X(10)  VALUE "VALOR".
+
+       01 WS-DETALHE.
+          03 WS-DET-FATURA         PIC ZZZ9.
+          03 FILLER               PIC X(04)  VALUE SPACES.
+          03 WS-DET-AGE            PIC ZZZ9.
+          03 FILLER               PIC X(06)  VALUE SPACES.
+          03 WS-DET-CLI            PIC ZZZ9.
+          03 FILLER               PIC X(05)  VALUE SPACES.
+          03 WS-DET-PROC           PIC ZZZ9.
+          03 FILLER               PIC X(09)  VALUE SPACES.
+          03 WS-DET-VLR            PIC ZZ.ZZZ,99.
+
+       01 WS-LINHA-SEM-PROC.
+          03 FILLER               PIC X(55)  VALUE
+             "AGENDAMENTO SEM PROCEDIMENTO INFORMADO, NAO FATURADO: ".
+          03 WS-SP-AGE             PIC ZZZ9.
+
+       01 WS-TOTAL-LINHA-01.
+          03 FILLER               PIC X(26)  VALUE
+             "TOTAL DE FATURAS GERADAS: ".
+          03 WS-TOT-FAT            PIC ZZZ9.
+
+       01 WS-TOTAL-LINHA-02.
+          03 FILLER               PIC X(22)  VALUE
+             "VALOR TOTAL FATURADO: ".
+          03 WS-TOT-VLR            PIC ZZ.ZZZ.ZZZ,99.
+
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS
+           PERFORM P010-ABRIR-ARQUIVOS
+           PERFORM P040-IMPRIME-CABECALHO
+           PERFORM P020-LER-AGENDA
+           PERFORM P030-PROCESSA-AGENDA UNTIL WS-FS-EOF
+           PERFORM P060-IMPRIME-TOTAL
+           PERFORM P070-FECHAR-ARQUIVOS
+
+           DISPLAY "FATURAS GERADAS...........: " WS-TOTAL-FATURADO
+           DISPLAY "SEM PROCEDIMENTO INFORMADO: " WS-TOTAL-SEM-PROC
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR OS CAMINHOS DOS ARQUIVOS POR VARIAVEIS DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+      *----------------------------------------------------------------
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQAGE_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQAGE
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQPROC_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQPROC
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQFATURA_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQFATURA
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "RELFAT_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-RELFAT
+           END-IF
+           .
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+           IF NOT WS-FS-OK AND NOT WS-FS-EOF
+              CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+              DISPLAY WS-FS-MSG
+           END-IF
+           IF NOT WS-FS-PRC-OK
+              CALL "PGMFSMSG" USING WS-FS-PRC, WS-FS-PRC-MSG
+              DISPLAY WS-FS-PRC-MSG
+           END-IF
+           IF NOT WS-FS-FAT-OK
+              CALL "PGMFSMSG" USING WS-FS-FAT, WS-FS-FAT-MSG
+              DISPLAY WS-FS-FAT-MSG
+           END-IF
+           IF NOT WS-FS-REL-OK
+              CALL "PGMFSMSG" USING WS-FS-REL, WS-FS-REL-MSG
+              DISPLAY WS-FS-REL-MSG
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P010-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------
+           OPEN I-O    AGENDA
+           OPEN INPUT  PROCEDS
+           OPEN I-O    FATURA
+
+           IF WS-FS-FAT EQUAL 35
+              OPEN OUTPUT FATURA
+              CLOSE FATURA
+              OPEN I-O FATURA
+           END-IF
+
+           OPEN OUTPUT RELFAT
+
+           IF NOT WS-FS-OK OR NOT WS-FS-PRC-OK OR NOT WS-FS-FAT-OK
+                          OR NOT WS-FS-REL-OK
+              DISPLAY "ERRO NA ABERTURA DOS ARQUIVOS DE FATURAMENTO."
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P020-LER-AGENDA.
+      *----------------------------------------------------------------
+           READ AGENDA NEXT RECORD
+               AT END
+                  MOVE 10             TO WS-FS
+           END-READ
+           .
+      *----------------------------------------------------------------
+       P030-PROCESSA-AGENDA.
+      *----------------------------------------------------------------
+           IF AGE-REALIZADO AND AGE-NAO-FATURADO
+              IF ID-PROC-AGE EQUAL ZEROS
+                 PERFORM P035-REGISTRA-SEM-PROC
+              ELSE
+                 PERFORM P031-BUSCA-PROCEDIMENTO
+              END-IF
+           END-IF
+
+           PERFORM P020-LER-AGENDA
+           .
+       P031-BUSCA-PROCEDIMENTO.
+
+           MOVE ID-PROC-AGE           TO ID-PROC
+
+           READ PROCEDS
+               INVALID KEY
+                  PERFORM P035-REGISTRA-SEM-PROC
+               NOT INVALID KEY
+                  PERFORM P032-GERA-FATURA
+           END-READ
+           .
+       P032-GERA-FATURA.
+
+           CALL "PGMPROXFT" USING ID-FATURA
+
+           MOVE ID-AGE                TO ID-AGE-FAT
+           MOVE ID-CLI-AGE            TO ID-CLI-FAT
+           MOVE ID-PROC-AGE           TO ID-PROC-FAT
+           MOVE DATA-AGE              TO DATA-FAT
+           MOVE VLR-PROC              TO VLR-FAT
+           SET FATURA-ABERTA          TO TRUE
+
+           WRITE REG-FATURA
+               INVALID KEY
+                  DISPLAY
+                  "JA EXISTE FATURA COM ESTE ID: " ID-FATURA
+           END-WRITE
+
+           IF NOT WS-FS-FAT-OK
+              DISPLAY "ERRO AO GRAVAR A FATURA: " WS-FS-FAT
+              PERFORM P002-EXIBE-ERRO-FS
+           ELSE
+              SET AGE-FATURADO        TO TRUE
+              REWRITE REG-AGE
+
+              IF NOT WS-FS-OK
+                 DISPLAY "ERRO AO ATUALIZAR O AGENDAMENTO: " WS-FS
+                 PERFORM P002-EXIBE-ERRO-FS
+              ELSE
+                 ADD 1                TO WS-TOTAL-FATURADO
+                 ADD VLR-FAT          TO WS-VLR-TOTAL
+                 PERFORM P051-IMPRIME-LINHA
+              END-IF
+           END-IF
+           .
+       P035-REGISTRA-SEM-PROC.
+
+           ADD 1                      TO WS-TOTAL-SEM-PROC
+           MOVE ID-AGE                TO WS-SP-AGE
+
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-LINHA-SEM-PROC     TO REL-LINHA
+           WRITE REL-LINHA
+           .
+      *----------------------------------------------------------------
+       P040-IMPRIME-CABECALHO.
+      *----------------------------------------------------------------
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-CAB-01             TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-CAB-02             TO REL-LINHA
+           WRITE REL-LINHA
+           .
+       P051-IMPRIME-LINHA.
+
+           MOVE ID-FATURA             TO WS-DET-FATURA
+           MOVE ID-AGE                TO WS-DET-AGE
+           MOVE ID-CLI-AGE            TO WS-DET-CLI
+           MOVE ID-PROC-AGE           TO WS-DET-PROC
+           MOVE VLR-FAT               TO WS-DET-VLR
+
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-DETALHE            TO REL-LINHA
+           WRITE REL-LINHA
+           .
+      *----------------------------------------------------------------
+       P060-IMPRIME-TOTAL.
+      *----------------------------------------------------------------
+           MOVE WS-TOTAL-FATURADO     TO WS-TOT-FAT
+           MOVE WS-VLR-TOTAL          TO WS-TOT-VLR
+
+           MOVE SPACES                TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-TOTAL-LINHA-01     TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-TOTAL-LINHA-02     TO REL-LINHA
+           WRITE REL-LINHA
+           .
+      *----------------------------------------------------------------
+       P070-FECHAR-ARQUIVOS.
+      *----------------------------------------------------------------
+           CLOSE AGENDA
+           CLOSE PROCEDS
+           CLOSE FATURA
+           CLOSE RELFAT
+           .
+       END PROGRAM PGMFATURA.
