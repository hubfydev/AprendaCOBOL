@@ -0,0 +1,166 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: EXCLUI FORNECEDORES - INDEXADO (EXCLUSAO LOGICA, COM
+      *          OPCAO DE REATIVAR UM FORNECEDOR INATIVO)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMFOR04.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORNECED ASSIGN TO
+           WS-PATH-ARQFORN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-FORN
+           ALTERNATE RECORD KEY IS NM-FORN WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FORNECED.
+           COPY CPYFORN.
+
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO           PIC 9      VALUE ZEROS.
+       77 WS-CONFIRMA        PIC A      VALUE SPACES.
+           COPY CPYFS.
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            DISPLAY "1 - EXCLUIR FORNECEDOR"
+            DISPLAY "2 - REATIVAR FORNECEDOR"
+            DISPLAY "ESCOLHA UMA DAS OPCOES: "
+            ACCEPT WS-OPCAO
+
+            OPEN I-O FORNECED
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+              DISPLAY
+              "ERRO NA ABERTURA DO ARQUIVO DE FORNECEDORES: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+            END-IF
+
+            DISPLAY "INFORME O ID DO FORNECEDOR: "
+            ACCEPT ID-FORN
+
+            READ FORNECED KEY IS ID-FORN
+                 INVALID KEY
+                   DISPLAY "FORNECEDOR NAO ENCONTRADO."
+                 NOT INVALID KEY
+                   EVALUATE WS-OPCAO
+                       WHEN 1
+                          PERFORM P010-CONFIRMA-EXCLUI THRU P010-FIM
+                       WHEN 2
+                          PERFORM P020-CONFIRMA-REATIVA THRU P020-FIM
+                       WHEN OTHER
+                          DISPLAY "OPCAO INVALIDA."
+                   END-EVALUATE
+            END-READ
+
+            CLOSE FORNECED
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO FECHAR O ARQUIVO DE FORNECEDORES: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQFORN_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQFORN
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-CONFIRMA-EXCLUI.
+
+            IF FORN-INATIVO
+               DISPLAY "FORNECEDOR JA ESTA INATIVO."
+            ELSE
+               DISPLAY "EXCLUIR O FORNECEDOR: " ID-FORN " - " NM-FORN
+               DISPLAY "CONFIRMA? <S/N>"
+               ACCEPT WS-CONFIRMA
+               IF WS-CONFIRMA EQUAL "S" OR WS-CONFIRMA EQUAL "s" THEN
+                  PERFORM P011-EXCLUI THRU P011-FIM
+               ELSE
+                  DISPLAY "REGISTRO NAO EXCLUIDO!"
+               END-IF
+            END-IF
+            .
+       P010-FIM.
+       P011-EXCLUI.
+
+            SET FORN-INATIVO        TO TRUE
+
+            REWRITE REG-FORN
+                    INVALID KEY
+                       DISPLAY "ERRO AO EXCLUIR O FORNECEDOR."
+                    NOT INVALID KEY
+                       DISPLAY "FORNECEDOR EXCLUIDO COM SUCESSO!"
+            END-REWRITE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY "ERRO AO EXCLUIR O FORNECEDOR: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+            .
+       P011-FIM.
+       P020-CONFIRMA-REATIVA.
+
+            IF FORN-ATIVO
+               DISPLAY "FORNECEDOR JA ESTA ATIVO."
+            ELSE
+               DISPLAY "REATIVAR O FORNECEDOR: " ID-FORN " - " NM-FORN
+               DISPLAY "CONFIRMA? <S/N>"
+               ACCEPT WS-CONFIRMA
+               IF WS-CONFIRMA EQUAL "S" OR WS-CONFIRMA EQUAL "s" THEN
+                  PERFORM P021-REATIVA THRU P021-FIM
+               ELSE
+                  DISPLAY "REGISTRO NAO REATIVADO!"
+               END-IF
+            END-IF
+            .
+       P020-FIM.
+       P021-REATIVA.
+
+            SET FORN-ATIVO           TO TRUE
+
+            REWRITE REG-FORN
+                    INVALID KEY
+                       DISPLAY "ERRO AO REATIVAR O FORNECEDOR."
+                    NOT INVALID KEY
+                       DISPLAY "FORNECEDOR REATIVADO COM SUCESSO!"
+            END-REWRITE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY "ERRO AO REATIVAR O FORNECEDOR: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+            .
+       P021-FIM.
+
+       END PROGRAM PGMFOR04.
