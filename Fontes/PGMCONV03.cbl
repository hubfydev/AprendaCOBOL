@@ -0,0 +1,163 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: CONSULTAR CONVENIOS - NAVEGACAO PAGINADA OU CONSULTA
+      *          DIRETA POR ID-CONV.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMCONV03.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONVENIOS ASSIGN TO
+           WS-PATH-ARQCONV
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS ID-CONV
+           ALTERNATE RECORD KEY IS NM-CONV WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONVENIOS.
+           COPY CPYCONV.
+
+       WORKING-STORAGE SECTION.
+       77 WS-EOF             PIC 9.
+          88 WS-EOF-OK       VALUE 0 FALSE 1.
+           COPY CPYFS.
+       77 WS-OPCAO           PIC 9      VALUE ZEROS.
+       77 WS-CONT-PAG        PIC 9(02)  VALUE ZEROS.
+       77 WS-TAM-PAG         PIC 9(02)  VALUE 10.
+       77 WS-CONTINUA        PIC X(01)  VALUE 'S'.
+          88 WS-CONTINUA-OK  VALUE 'S' 's'.
+       77 WS-ID-BUSCA        PIC 9(04)  VALUE ZEROS.
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            PERFORM P005-MENU  THRU P005-FIM UNTIL WS-OPCAO EQUAL 3
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCONV_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQCONV
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+      *----------------------------------------------------------------
+      *             MENU DA TELA DE CONSULTA
+      *----------------------------------------------------------------
+       P005-MENU.
+
+            DISPLAY "----------- CONSULTA DE CONVENIOS -----------"
+            DISPLAY "1 - NAVEGAR PELA LISTA (PAGINADO)"
+            DISPLAY "2 - CONSULTAR UM CONVENIO PELO ID"
+            DISPLAY "3 - VOLTAR"
+            DISPLAY "ESCOLHA UMA DAS OPCOES: "
+            ACCEPT WS-OPCAO
+
+            EVALUATE WS-OPCAO
+                WHEN 1
+                   PERFORM P010-NAVEGA-LISTA   THRU P010-FIM
+                WHEN 2
+                   PERFORM P020-CONSULTA-ID    THRU P020-FIM
+                WHEN 3
+                   CONTINUE
+                WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+            END-EVALUATE
+            .
+       P005-FIM.
+      *----------------------------------------------------------------
+      *             NAVEGACAO SEQUENCIAL PAGINADA
+      *----------------------------------------------------------------
+       P010-NAVEGA-LISTA.
+
+            OPEN INPUT CONVENIOS
+
+            IF WS-FS EQUAL ZEROS THEN
+               MOVE ZEROS             TO WS-CONT-PAG
+               MOVE 'S'                TO WS-CONTINUA
+               SET WS-EOF-OK           TO FALSE
+               PERFORM P011-LE-E-EXIBE THRU P011-FIM
+                  UNTIL WS-EOF-OK OR NOT WS-CONTINUA-OK
+            ELSE
+               DISPLAY
+               "ERRO NA ABERTURA DO ARQUIVO DE CONVENIOS: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            CLOSE CONVENIOS
+            .
+       P010-FIM.
+       P011-LE-E-EXIBE.
+
+            READ CONVENIOS NEXT RECORD
+                AT END
+                   SET WS-EOF-OK     TO TRUE
+                NOT AT END
+                   DISPLAY ID-CONV " - " NM-CONV
+                   IF CONV-INATIVO
+                      DISPLAY "   (INATIVO)"
+                   END-IF
+                   ADD 1             TO WS-CONT-PAG
+                   IF WS-CONT-PAG >= WS-TAM-PAG
+                      MOVE ZEROS     TO WS-CONT-PAG
+                      DISPLAY "CONTINUAR? <S/N>"
+                      ACCEPT WS-CONTINUA
+                   END-IF
+            END-READ
+            .
+       P011-FIM.
+      *----------------------------------------------------------------
+      *             CONSULTA DIRETA POR ID-CONV
+      *----------------------------------------------------------------
+       P020-CONSULTA-ID.
+
+            OPEN INPUT CONVENIOS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO NA ABERTURA DO ARQUIVO DE CONVENIOS: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            ELSE
+               DISPLAY "INFORME O ID DO CONVENIO: "
+               ACCEPT WS-ID-BUSCA
+               MOVE WS-ID-BUSCA      TO ID-CONV
+
+               READ CONVENIOS KEY IS ID-CONV
+                   INVALID KEY
+                      DISPLAY "CONVENIO NAO ENCONTRADO."
+                   NOT INVALID KEY
+                      DISPLAY ID-CONV " - " NM-CONV
+                      IF CONV-INATIVO
+                         DISPLAY "   (INATIVO)"
+                      END-IF
+               END-READ
+            END-IF
+
+            CLOSE CONVENIOS
+            .
+       P020-FIM.
+       END PROGRAM PGMCONV03.
