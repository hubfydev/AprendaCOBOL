@@ -0,0 +1,279 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: CANCELAR AGENDAMENTOS - INDEXADO (CANCELAMENTO LOGICO,
+      *          COM OPCAO DE REATIVAR UM AGENDAMENTO CANCELADO)
+      * Manutencao: 09 AGO 2026 - PASSA A OPERAR SOBRE STATUS-AGE (O
+      *             CANCELAMENTO E A REATIVACAO SAO DUAS DAS SITUACOES
+      *             POSSIVEIS DO AGENDAMENTO, NAO MAIS UM FLAG S/N).
+      * Manutencao: 09 AGO 2026 - AO CANCELAR UM AGENDAMENTO, PASSA A
+      *             CONSULTAR A LISTA DE ESPERA PELO MESMO HORARIO E
+      *             PROFISSIONAL E AVISAR A RECEPCAO DO PRIMEIRO
+      *             CLIENTE AGUARDANDO, PARA REOFERECER O HORARIO
+      *             LIBERADO (VEJA PGMAGE01).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMAGE04.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENDA ASSIGN TO
+           WS-PATH-ARQAGE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-AGE
+           ALTERNATE RECORD KEY IS DATA-AGE WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+           SELECT ESPERA ASSIGN TO
+           WS-PATH-ARQESPERA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS ID-ESPERA
+           ALTERNATE RECORD KEY IS SLOT-ESPERA WITH DUPLICATES
+           FILE STATUS  IS WS-FS-ESP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AGENDA.
+           COPY CPYAGE.
+       FD ESPERA.
+           COPY CPYESPERA.
+
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO           PIC 9      VALUE ZEROS.
+       77 WS-CONFIRMA        PIC A      VALUE SPACES.
+       01 WS-SLOT-BUSCA.
+          03 WS-SLOT-DATA        PIC 9(06).
+          03 WS-SLOT-HORA        PIC 9(04).
+          03 WS-SLOT-PROF        PIC X(20).
+       77 WS-SLOT-SALA           PIC 9(02).
+       77 WS-EOF-ESP          PIC 9      VALUE 0.
+          88 WS-EOF-ESP-OK    VALUE 1 FALSE 0.
+       77 WS-NOTIFICOU        PIC X(01) VALUE 'N'.
+          88 JA-NOTIFICOU     VALUE 'S'.
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-ESP-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-ESP-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-ESP-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-ESP-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-ESP-EOF
+                          WS-FS-OK BY WS-FS-ESP-OK
+                          WS-FS BY WS-FS-ESP.
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            DISPLAY "1 - CANCELAR AGENDAMENTO"
+            DISPLAY "2 - REATIVAR AGENDAMENTO"
+            DISPLAY "ESCOLHA UMA DAS OPCOES: "
+            ACCEPT WS-OPCAO
+
+            OPEN I-O AGENDA
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+              DISPLAY
+              "ERRO NA ABERTURA DO ARQUIVO DE AGENDA: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+            END-IF
+
+            OPEN I-O ESPERA
+
+            IF WS-FS-ESP EQUAL 35
+               OPEN OUTPUT ESPERA
+               CLOSE ESPERA
+               OPEN I-O ESPERA
+            END-IF
+
+            IF NOT WS-FS-ESP-OK THEN
+               DISPLAY
+               "ERRO NA ABERTURA DO ARQUIVO DE ESPERA: " WS-FS-ESP
+               CLOSE AGENDA
+               GOBACK
+            END-IF
+
+            DISPLAY "INFORME O ID DO AGENDAMENTO: "
+            ACCEPT ID-AGE
+
+            READ AGENDA KEY IS ID-AGE
+                 INVALID KEY
+                   DISPLAY "AGENDAMENTO NAO ENCONTRADO."
+                 NOT INVALID KEY
+                   EVALUATE WS-OPCAO
+                       WHEN 1
+                          PERFORM P010-CONFIRMA-CANCELA THRU P010-FIM
+                       WHEN 2
+                          PERFORM P020-CONFIRMA-REATIVA THRU P020-FIM
+                       WHEN OTHER
+                          DISPLAY "OPCAO INVALIDA."
+                   END-EVALUATE
+            END-READ
+
+            CLOSE AGENDA
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO FECHAR O ARQUIVO DE AGENDA: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            CLOSE ESPERA
+
+            IF NOT WS-FS-ESP-OK THEN
+               DISPLAY
+               "ERRO AO FECHAR O ARQUIVO DE ESPERA: " WS-FS-ESP
+            END-IF
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQAGE_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQAGE
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-CONFIRMA-CANCELA.
+
+            IF AGE-CANCELADO
+               DISPLAY "AGENDAMENTO JA ESTA CANCELADO."
+            ELSE
+               DISPLAY "CANCELAR O AGENDAMENTO: " ID-AGE " - "
+                       DATA-AGE " " HORA-AGE
+               DISPLAY "CONFIRMA? <S/N>"
+               ACCEPT WS-CONFIRMA
+               IF WS-CONFIRMA EQUAL "S" OR WS-CONFIRMA EQUAL "s" THEN
+                  PERFORM P011-CANCELA THRU P011-FIM
+               ELSE
+                  DISPLAY "AGENDAMENTO NAO CANCELADO!"
+               END-IF
+            END-IF
+            .
+       P010-FIM.
+       P011-CANCELA.
+
+            SET AGE-CANCELADO       TO TRUE
+
+            REWRITE REG-AGE
+                    INVALID KEY
+                       DISPLAY "ERRO AO CANCELAR O AGENDAMENTO."
+                    NOT INVALID KEY
+                       DISPLAY "AGENDAMENTO CANCELADO COM SUCESSO!"
+            END-REWRITE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY "ERRO AO CANCELAR O AGENDAMENTO: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            ELSE
+               PERFORM P030-NOTIFICA-ESPERA THRU P030-FIM
+            END-IF
+            .
+       P011-FIM.
+       P020-CONFIRMA-REATIVA.
+
+            IF NOT AGE-CANCELADO
+               DISPLAY "AGENDAMENTO JA ESTA ATIVO."
+            ELSE
+               DISPLAY "REATIVAR O AGENDAMENTO: " ID-AGE " - "
+                       DATA-AGE " " HORA-AGE
+               DISPLAY "CONFIRMA? <S/N>"
+               ACCEPT WS-CONFIRMA
+               IF WS-CONFIRMA EQUAL "S" OR WS-CONFIRMA EQUAL "s" THEN
+                  PERFORM P021-REATIVA THRU P021-FIM
+               ELSE
+                  DISPLAY "AGENDAMENTO NAO REATIVADO!"
+               END-IF
+            END-IF
+            .
+       P020-FIM.
+       P021-REATIVA.
+
+            SET AGE-AGENDADO         TO TRUE
+
+            REWRITE REG-AGE
+                    INVALID KEY
+                       DISPLAY "ERRO AO REATIVAR O AGENDAMENTO."
+                    NOT INVALID KEY
+                       DISPLAY "AGENDAMENTO REATIVADO COM SUCESSO!"
+            END-REWRITE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY "ERRO AO REATIVAR O AGENDAMENTO: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+            .
+       P021-FIM.
+      *----------------------------------------------------------------
+      *   PROCURA NA LISTA DE ESPERA UM PEDIDO PARA A MESMA DATA E HORA
+      *   DO AGENDAMENTO QUE ACABOU DE SER CANCELADO E AVISA A RECEPCAO
+      *   DO PRIMEIRO CLIENTE AGUARDANDO O MESMO PROFISSIONAL OU A
+      *   MESMA SALA QUE ACABOU DE FICAR LIVRE
+      *----------------------------------------------------------------
+       P030-NOTIFICA-ESPERA.
+
+            MOVE DATA-AGE             TO WS-SLOT-DATA
+            MOVE HORA-AGE             TO WS-SLOT-HORA
+            MOVE PROFISSIONAL-AGE     TO WS-SLOT-PROF
+            MOVE ID-SALA-AGE          TO WS-SLOT-SALA
+            MOVE WS-SLOT-DATA         TO DATA-ESPERA
+            MOVE WS-SLOT-HORA         TO HORA-ESPERA
+            MOVE LOW-VALUES           TO PROFISSIONAL-ESPERA
+            MOVE 'N'                  TO WS-NOTIFICOU
+            SET WS-EOF-ESP-OK         TO FALSE
+
+            START ESPERA KEY IS NOT LESS SLOT-ESPERA
+                  INVALID KEY
+                     SET WS-EOF-ESP-OK TO TRUE
+            END-START
+
+            PERFORM P031-LE-ESPERA THRU P031-FIM
+               UNTIL WS-EOF-ESP-OK OR JA-NOTIFICOU
+            .
+       P030-FIM.
+       P031-LE-ESPERA.
+
+            READ ESPERA NEXT RECORD
+                 AT END
+                    SET WS-EOF-ESP-OK TO TRUE
+                 NOT AT END
+                    IF DATA-ESPERA NOT EQUAL WS-SLOT-DATA
+                       OR HORA-ESPERA NOT EQUAL WS-SLOT-HORA
+                       SET WS-EOF-ESP-OK TO TRUE
+                    ELSE
+                       IF ESPERA-AGUARDANDO
+                          AND (PROFISSIONAL-ESPERA EQUAL WS-SLOT-PROF
+                               OR ID-SALA-ESPERA EQUAL WS-SLOT-SALA)
+                          SET ESPERA-NOTIFICADO TO TRUE
+                          REWRITE REG-ESPERA
+                          DISPLAY
+                          "AVISO A RECEPCAO: O CLIENTE " ID-CLI-ESPERA
+                          " ESTA NA LISTA DE ESPERA PARA " DATA-ESPERA
+                          " " HORA-ESPERA " COM " PROFISSIONAL-ESPERA
+                          ". HORARIO LIBERADO, ENTRAR EM CONTATO PARA"
+                          " REOFERECER."
+                          MOVE 'S'    TO WS-NOTIFICOU
+                       END-IF
+                    END-IF
+            END-READ
+            .
+       P031-FIM.
+       END PROGRAM PGMAGE04.
