@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: ATUALIZAR PROCEDIMENTOS/EXAMES DO CATALOGO - INDEXADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMPRC02.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROCEDS ASSIGN TO
+           WS-PATH-ARQPROC
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-PROC
+           ALTERNATE RECORD KEY IS NM-PROC WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PROCEDS.
+           COPY CPYPROC.
+
+       WORKING-STORAGE SECTION.
+           COPY CPYFS.
+       01 WS-REG-PROC.
+          03 WS-NM-PROC        PIC X(30).
+          03 WS-VLR-PROC       PIC 9(06)V99.
+          03 WS-DURACAO-PROC   PIC 9(03).
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            INITIALIZE  WS-REG-PROC
+
+            OPEN I-O PROCEDS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+              DISPLAY
+              "ERRO NA ABERTURA DO ARQUIVO DE PROCEDIMENTOS: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+            END-IF
+
+            DISPLAY "INFORME O ID DO PROCEDIMENTO: "
+            ACCEPT ID-PROC
+
+            READ PROCEDS KEY IS ID-PROC
+                INVALID KEY
+                   DISPLAY "PROCEDIMENTO NAO ENCONTRADO."
+                NOT INVALID KEY
+                    PERFORM P010-ATUALIZA THRU P010-FIM
+            END-READ
+
+            CLOSE PROCEDS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO FECHAR O ARQUIVO DE PROCEDIMENTOS: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQPROC_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQPROC
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-ATUALIZA.
+
+            MOVE NM-PROC           TO WS-NM-PROC
+            MOVE VLR-PROC          TO WS-VLR-PROC
+            MOVE DURACAO-PROC      TO WS-DURACAO-PROC
+
+            DISPLAY "NOME ATUAL: " ID-PROC " - " NM-PROC
+            DISPLAY "INFORME O NOVO NOME DO PROCEDIMENTO: "
+            ACCEPT WS-NM-PROC
+            DISPLAY "INFORME O NOVO VALOR: "
+            ACCEPT WS-VLR-PROC
+            DISPLAY "INFORME A NOVA DURACAO EM MINUTOS: "
+            ACCEPT WS-DURACAO-PROC
+
+            MOVE   WS-NM-PROC        TO NM-PROC
+            MOVE   WS-VLR-PROC       TO VLR-PROC
+            MOVE   WS-DURACAO-PROC   TO DURACAO-PROC
+
+            REWRITE REG-PROC
+                    INVALID KEY
+                       DISPLAY "PROCEDIMENTO JA EXISTE"
+                    NOT INVALID KEY
+                       DISPLAY "PROCEDIMENTO ATUALIZADO COM SUCESSO!"
+            END-REWRITE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO GRAVAR O ARQUIVO DE PROCEDIMENTOS: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+            .
+       P010-FIM.
+
+       END PROGRAM PGMPRC02.
