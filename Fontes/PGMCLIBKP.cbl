@@ -0,0 +1,166 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: BACKUP (BATCH) NOTURNO DO ARQUIVO INDEXADO DE
+      *          CLIENTES: LE ARQCLII.DAT POR COMPLETO, NA ORDEM
+      *          FISICA DO ID, E GRAVA UMA COPIA SEQUENCIAL EM
+      *          BKPCLI.DAT, PARA SER EXECUTADO PERIODICAMENTE (JOB
+      *          AGENDADO) SEM DEPENDER DO OPERADOR.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMCLIBKP.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+           WS-PATH-ARQCLII
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-CLI
+           ALTERNATE RECORD KEY IS NM-CLI WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+
+           SELECT BKPCLI ASSIGN TO
+           WS-PATH-BKPCLI
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-BKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CPYCLI.
+
+       FD BKPCLI.
+           COPY CPYCLI REPLACING REG-CLI BY REG-CLI-BKP
+                                  ID-CLI BY ID-CLI-BKP
+                                  NM-CLI BY NM-CLI-BKP
+                                  CPF-CLI BY CPF-CLI-BKP
+                                  DDD-CLI BY DDD-CLI-BKP
+                                  TEL-CLI BY TEL-CLI-BKP
+                                  EMAIL-CLI BY EMAIL-CLI-BKP
+                                  DT-NASC-CLI BY DT-NASC-CLI-BKP
+                                  ENDER-CLI BY ENDER-CLI-BKP
+                                  INATIVO-CLI BY INATIVO-CLI-BKP
+                                  CLI-INATIVO BY CLI-INATIVO-BKP
+                                  CLI-ATIVO BY CLI-ATIVO-BKP
+                                  CONVENIO-CLI BY CONVENIO-CLI-BKP
+                                  FILIAL-CLI BY FILIAL-CLI-BKP
+                                  DT-CAD-CLI BY DT-CAD-CLI-BKP.
+
+       WORKING-STORAGE SECTION.
+       77 WS-EOF                  PIC 9      VALUE ZEROS.
+          88 WS-EOF-OK            VALUE 1 FALSE 0.
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-BKP-MSG
+                                 WS-FS-NAO-ENCONTRADO
+                                    BY WS-FS-BKP-NAO-ENCONTRADO
+                                 WS-FS-DUPLICADO BY WS-FS-BKP-DUPLICADO
+                                 WS-FS-NAO-EXISTE
+                                    BY WS-FS-BKP-NAO-EXISTE
+                                 WS-FS-EOF BY WS-FS-BKP-EOF
+                                 WS-FS-OK BY WS-FS-BKP-OK
+                                 WS-FS BY WS-FS-BKP.
+       77 WS-TOTAL-BKP             PIC 9(06) VALUE ZEROS.
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS
+           PERFORM P010-ABRIR-ARQUIVOS
+           PERFORM P020-LER-CLIENTE
+           PERFORM UNTIL WS-EOF-OK
+               PERFORM P030-GRAVA-BACKUP
+               PERFORM P020-LER-CLIENTE
+           END-PERFORM
+           DISPLAY "TOTAL DE CLIENTES COPIADOS PARA O BACKUP: "
+                   WS-TOTAL-BKP
+           PERFORM P050-FECHAR-ARQUIVOS
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR OS CAMINHOS DOS ARQUIVOS POR VARIAVEIS DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+      *----------------------------------------------------------------
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLII_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQCLII
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "BKPCLI_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-BKPCLI
+           END-IF
+           .
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+           IF NOT WS-FS-OK
+              CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+              DISPLAY WS-FS-MSG
+           END-IF
+           IF NOT WS-FS-BKP-OK
+              CALL "PGMFSMSG" USING WS-FS-BKP, WS-FS-BKP-MSG
+              DISPLAY WS-FS-BKP-MSG
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P010-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------
+           OPEN INPUT  CLIENTES
+           OPEN OUTPUT BKPCLI
+
+           IF NOT WS-FS-OK OR NOT WS-FS-BKP-OK
+              DISPLAY "ERRO NA ABERTURA DOS ARQUIVOS DO BACKUP."
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P020-LER-CLIENTE.
+      *----------------------------------------------------------------
+           READ CLIENTES NEXT RECORD
+               AT END
+                  SET WS-EOF-OK       TO TRUE
+           END-READ
+           .
+      *----------------------------------------------------------------
+       P030-GRAVA-BACKUP.
+      *----------------------------------------------------------------
+           MOVE ID-CLI                TO ID-CLI-BKP
+           MOVE NM-CLI                TO NM-CLI-BKP
+           MOVE CPF-CLI               TO CPF-CLI-BKP
+           MOVE DDD-CLI               TO DDD-CLI-BKP
+           MOVE TEL-CLI               TO TEL-CLI-BKP
+           MOVE EMAIL-CLI             TO EMAIL-CLI-BKP
+           MOVE DT-NASC-CLI           TO DT-NASC-CLI-BKP
+           MOVE ENDER-CLI             TO ENDER-CLI-BKP
+           MOVE INATIVO-CLI           TO INATIVO-CLI-BKP
+           MOVE CONVENIO-CLI          TO CONVENIO-CLI-BKP
+           MOVE FILIAL-CLI            TO FILIAL-CLI-BKP
+           MOVE DT-CAD-CLI            TO DT-CAD-CLI-BKP
+
+           WRITE REG-CLI-BKP
+
+           IF WS-FS-BKP-OK
+              ADD 1                   TO WS-TOTAL-BKP
+           ELSE
+              DISPLAY "ERRO AO GRAVAR O BACKUP DO CLIENTE: " ID-CLI
+              PERFORM P002-EXIBE-ERRO-FS
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P050-FECHAR-ARQUIVOS.
+      *----------------------------------------------------------------
+           CLOSE CLIENTES
+           CLOSE BKPCLI
+           .
+       END PROGRAM PGMCLIBKP.
