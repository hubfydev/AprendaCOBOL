@@ -0,0 +1,378 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: EMITIR O PAINEL DE INDICADORES MENSAIS (CLIENTES NOVOS,
+      *          ATENDIMENTOS REALIZADOS, TAXA DE CANCELAMENTO E
+      *          FATURAMENTO), PARA O PROPRIETARIO DA CLINICA ACOMPANHAR
+      *          O FECHAMENTO DO MES SEM PRECISAR CONTAR NADA NA MAO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMKPI01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+           WS-PATH-ARQCLII
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-CLI
+           ALTERNATE RECORD KEY IS NM-CLI WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+
+           SELECT AGENDA ASSIGN TO
+           WS-PATH-ARQAGE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-AGE
+           ALTERNATE RECORD KEY IS DATA-AGE WITH DUPLICATES
+           FILE STATUS  IS WS-FS-AGE.
+
+           SELECT FATURA ASSIGN TO
+           WS-PATH-ARQFATURA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-FATURA
+           FILE STATUS  IS WS-FS-FAT.
+
+           SELECT RELKPI ASSIGN TO
+           WS-PATH-RELKPI
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CPYCLI.
+
+       FD AGENDA.
+           COPY CPYAGE.
+
+       FD FATURA.
+           COPY CPYFATURA.
+
+       FD RELKPI
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01 REL-LINHA               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 WS-EOF-CLI               PIC 9      VALUE ZEROS.
+          88 WS-EOF-CLI-OK         VALUE 1 FALSE 0.
+       77 WS-EOF-AGE               PIC 9      VALUE ZEROS.
+          88 WS-EOF-AGE-OK         VALUE 1 FALSE 0.
+       77 WS-EOF-FAT               PIC 9      VALUE ZEROS.
+          88 WS-EOF-FAT-OK         VALUE 1 FALSE 0.
+       77 WS-COMPETENCIA           PIC 9(04)  VALUE ZEROS.
+       01 WS-DATA-CAD-TAB          PIC 9(06)  VALUE ZEROS.
+       01 REDEFINES WS-DATA-CAD-TAB.
+          03 WS-CAD-ANO            PIC 99.
+          03 WS-CAD-MES            PIC 99.
+          03 WS-CAD-DIA            PIC 99.
+       01 WS-DATA-AGE-TAB          PIC 9(06)  VALUE ZEROS.
+       01 REDEFINES WS-DATA-AGE-TAB.
+          03 WS-AGEDT-ANO          PIC 99.
+          03 WS-AGEDT-MES          PIC 99.
+          03 WS-AGEDT-DIA          PIC 99.
+       01 WS-DATA-FAT-TAB          PIC 9(06)  VALUE ZEROS.
+       01 REDEFINES WS-DATA-FAT-TAB.
+          03 WS-FAT-ANO            PIC 99.
+          03 WS-FAT-MES            PIC 99.
+          03 WS-FAT-DIA            PIC 99.
+       77 WS-QTD-CLI-NOVOS         PIC 9(06)  VALUE ZEROS.
+       77 WS-QTD-AGE-MES           PIC 9(06)  VALUE ZEROS.
+       77 WS-QTD-AGE-REALIZADOS    PIC 9(06)  VALUE ZEROS.
+       77 WS-QTD-AGE-CANCELADOS    PIC 9(06)  VALUE ZEROS.
+       77 WS-PCT-CANCELAMENTO      PIC 9(03)V99 VALUE ZEROS.
+       77 WS-TOTAL-FATURADO        PIC 9(08)V99 VALUE ZEROS.
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-AGE-MSG
+                                 WS-FS-NAO-ENCONTRADO
+                                    BY WS-FS-AGE-NAO-ENCONTRADO
+                                 WS-FS-DUPLICADO BY WS-FS-AGE-DUPLICADO
+                                 WS-FS-NAO-EXISTE
+                                    BY WS-FS-AGE-NAO-EXISTE
+                                 WS-FS-EOF BY WS-FS-AGE-EOF
+                                 WS-FS-OK BY WS-FS-AGE-OK
+                                 WS-FS BY WS-FS-AGE.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-FAT-MSG
+                                 WS-FS-NAO-ENCONTRADO
+                                    BY WS-FS-FAT-NAO-ENCONTRADO
+                                 WS-FS-DUPLICADO BY WS-FS-FAT-DUPLICADO
+                                 WS-FS-NAO-EXISTE
+                                    BY WS-FS-FAT-NAO-EXISTE
+                                 WS-FS-EOF BY WS-FS-FAT-EOF
+                                 WS-FS-OK BY WS-FS-FAT-OK
+                                 WS-FS BY WS-FS-FAT.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-REL-MSG
+                                 WS-FS-NAO-ENCONTRADO
+                                    BY WS-FS-REL-NAO-ENCONTRADO
+                                 WS-FS-DUPLICADO BY WS-FS-REL-DUPLICADO
+                                 WS-FS-NAO-EXISTE
+                                    BY WS-FS-REL-NAO-EXISTE
+                                 WS-FS-EOF BY WS-FS-REL-EOF
+                                 WS-FS-OK BY WS-FS-REL-OK
+                                 WS-FS BY WS-FS-REL.
+
+       01 WS-DATA                  PIC 9(06)  VALUE ZEROS.
+       01 REDEFINES WS-DATA.
+          03 WS-ANO                PIC 99.
+          03 WS-MES                PIC 99.
+          03 WS-DIA                PIC 99.
+
+       01 WS-CAB-01.
+          03 FILLER               PIC X(20)  VALUE SPACES.
+          03 FILLER               PIC X(35)  VALUE
+             "PAINEL DE INDICADORES MENSAIS".
+
+       01 WS-CAB-02.
+          03 FILLER               PIC X(06)  VALUE "DATA: ".
+          03 WS-CAB-DIA            PIC 99.
+          03 FILLER               PIC X(01)  VALUE "/".
+          03 WS-CAB-MES            PIC 99.
+          03 FILLER               PIC X(01)  VALUE "/".
+          03 WS-CAB-ANO            PIC 99.
+          03 FILLER               PIC X(10)  VALUE SPACES.
+          03 FILLER               PIC X(13)  VALUE "COMPETENCIA: ".
+          03 WS-CAB-COMP-MES       PIC 99.
+          03 FILLER               PIC X(01)  VALUE "/".
+          03 WS-CAB-COMP-ANO       PIC 99.
+
+       01 WS-LIN-CLI-NOVOS.
+          03 FILLER               PIC X(30)  VALUE
+             "CLIENTES NOVOS NO MES: ".
+          03 WS-LIN-CLI-NOVOS-VLR  PIC ZZZ.ZZ9.
+
+       01 WS-LIN-AGE-MES.
+          03 FILLER               PIC X(30)  VALUE
+             "ATENDIMENTOS AGENDADOS: ".
+          03 WS-LIN-AGE-MES-VLR    PIC ZZZ.ZZ9.
+
+       01 WS-LIN-AGE-REALIZADOS.
+          03 FILLER               PIC X(30)  VALUE
+             "ATENDIMENTOS REALIZADOS: ".
+          03 WS-LIN-AGE-REAL-VLR   PIC ZZZ.ZZ9.
+
+       01 WS-LIN-AGE-CANCELADOS.
+          03 FILLER               PIC X(30)  VALUE
+             "ATENDIMENTOS CANCELADOS: ".
+          03 WS-LIN-AGE-CANC-VLR   PIC ZZZ.ZZ9.
+
+       01 WS-LIN-PCT-CANCEL.
+          03 FILLER               PIC X(30)  VALUE
+             "TAXA DE CANCELAMENTO (%): ".
+          03 WS-LIN-PCT-CANCEL-VLR PIC ZZZ,99.
+
+       01 WS-LIN-FATURAMENTO.
+          03 FILLER               PIC X(30)  VALUE
+             "FATURAMENTO TOTAL: ".
+          03 WS-LIN-FAT-VLR        PIC ZZZ.ZZZ.ZZ9,99.
+
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS
+           PERFORM P010-ABRIR-ARQUIVOS
+
+           PERFORM P020-LER-CLIENTE
+           PERFORM UNTIL WS-EOF-CLI-OK
+               MOVE DT-CAD-CLI          TO WS-DATA-CAD-TAB
+               IF WS-CAD-ANO EQUAL WS-COMPETENCIA(1:2)
+                  AND WS-CAD-MES EQUAL WS-COMPETENCIA(3:2)
+                  ADD 1                 TO WS-QTD-CLI-NOVOS
+               END-IF
+               PERFORM P020-LER-CLIENTE
+           END-PERFORM
+
+           PERFORM P030-LER-AGENDAMENTO
+           PERFORM UNTIL WS-EOF-AGE-OK
+               MOVE DATA-AGE            TO WS-DATA-AGE-TAB
+               IF WS-AGEDT-ANO EQUAL WS-COMPETENCIA(1:2)
+                  AND WS-AGEDT-MES EQUAL WS-COMPETENCIA(3:2)
+                  ADD 1                 TO WS-QTD-AGE-MES
+                  IF AGE-REALIZADO
+                     ADD 1              TO WS-QTD-AGE-REALIZADOS
+                  END-IF
+                  IF AGE-CANCELADO
+                     ADD 1              TO WS-QTD-AGE-CANCELADOS
+                  END-IF
+               END-IF
+               PERFORM P030-LER-AGENDAMENTO
+           END-PERFORM
+
+           PERFORM P040-LER-FATURA
+           PERFORM UNTIL WS-EOF-FAT-OK
+               MOVE DATA-FAT            TO WS-DATA-FAT-TAB
+               IF WS-FAT-ANO EQUAL WS-COMPETENCIA(1:2)
+                  AND WS-FAT-MES EQUAL WS-COMPETENCIA(3:2)
+                  ADD VLR-FAT           TO WS-TOTAL-FATURADO
+               END-IF
+               PERFORM P040-LER-FATURA
+           END-PERFORM
+
+           IF WS-QTD-AGE-MES > ZEROS
+              COMPUTE WS-PCT-CANCELAMENTO ROUNDED =
+                 (WS-QTD-AGE-CANCELADOS / WS-QTD-AGE-MES) * 100
+           END-IF
+
+           PERFORM P050-IMPRIME-RESUMO
+           PERFORM P060-FECHAR-ARQUIVOS
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR OS CAMINHOS DOS ARQUIVOS POR VARIAVEIS DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+      *----------------------------------------------------------------
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLII_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQCLII
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQAGE_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQAGE
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQFATURA_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQFATURA
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "RELKPI_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-RELKPI
+           END-IF
+           .
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+           IF NOT WS-FS-OK
+              CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+              DISPLAY WS-FS-MSG
+           END-IF
+           IF NOT WS-FS-AGE-OK
+              CALL "PGMFSMSG" USING WS-FS-AGE, WS-FS-AGE-MSG
+              DISPLAY WS-FS-AGE-MSG
+           END-IF
+           IF NOT WS-FS-FAT-OK
+              CALL "PGMFSMSG" USING WS-FS-FAT, WS-FS-FAT-MSG
+              DISPLAY WS-FS-FAT-MSG
+           END-IF
+           IF NOT WS-FS-REL-OK
+              CALL "PGMFSMSG" USING WS-FS-REL, WS-FS-REL-MSG
+              DISPLAY WS-FS-REL-MSG
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P010-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------
+           DISPLAY "INFORME A COMPETENCIA A APURAR (AAMM): "
+           ACCEPT WS-COMPETENCIA
+
+           OPEN INPUT  CLIENTES
+           OPEN INPUT  AGENDA
+           OPEN INPUT  FATURA
+           OPEN OUTPUT RELKPI
+
+           IF NOT WS-FS-OK OR NOT WS-FS-AGE-OK OR NOT WS-FS-FAT-OK
+              OR NOT WS-FS-REL-OK
+              DISPLAY "ERRO NA ABERTURA DOS ARQUIVOS DO PAINEL."
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P020-LER-CLIENTE.
+      *----------------------------------------------------------------
+           READ CLIENTES NEXT RECORD
+               AT END
+                  SET WS-EOF-CLI-OK      TO TRUE
+           END-READ
+           .
+      *----------------------------------------------------------------
+       P030-LER-AGENDAMENTO.
+      *----------------------------------------------------------------
+           READ AGENDA NEXT RECORD
+               AT END
+                  SET WS-EOF-AGE-OK      TO TRUE
+           END-READ
+           .
+      *----------------------------------------------------------------
+       P040-LER-FATURA.
+      *----------------------------------------------------------------
+           READ FATURA NEXT RECORD
+               AT END
+                  SET WS-EOF-FAT-OK      TO TRUE
+           END-READ
+           .
+      *----------------------------------------------------------------
+      *   IMPRIME O PAINEL DE INDICADORES, DE UMA SO PAGINA
+      *----------------------------------------------------------------
+       P050-IMPRIME-RESUMO.
+      *----------------------------------------------------------------
+           ACCEPT WS-DATA               FROM DATE
+           MOVE WS-DIA                  TO WS-CAB-DIA
+           MOVE WS-MES                  TO WS-CAB-MES
+           MOVE WS-ANO                  TO WS-CAB-ANO
+           MOVE WS-COMPETENCIA(3:2)     TO WS-CAB-COMP-MES
+           MOVE WS-COMPETENCIA(1:2)     TO WS-CAB-COMP-ANO
+
+           MOVE SPACES                  TO REL-LINHA
+           MOVE WS-CAB-01               TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                  TO REL-LINHA
+           MOVE WS-CAB-02               TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                  TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE WS-QTD-CLI-NOVOS        TO WS-LIN-CLI-NOVOS-VLR
+           MOVE SPACES                  TO REL-LINHA
+           MOVE WS-LIN-CLI-NOVOS        TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE WS-QTD-AGE-MES          TO WS-LIN-AGE-MES-VLR
+           MOVE SPACES                  TO REL-LINHA
+           MOVE WS-LIN-AGE-MES          TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE WS-QTD-AGE-REALIZADOS   TO WS-LIN-AGE-REAL-VLR
+           MOVE SPACES                  TO REL-LINHA
+           MOVE WS-LIN-AGE-REALIZADOS   TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE WS-QTD-AGE-CANCELADOS   TO WS-LIN-AGE-CANC-VLR
+           MOVE SPACES                  TO REL-LINHA
+           MOVE WS-LIN-AGE-CANCELADOS   TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE WS-PCT-CANCELAMENTO     TO WS-LIN-PCT-CANCEL-VLR
+           MOVE SPACES                  TO REL-LINHA
+           MOVE WS-LIN-PCT-CANCEL       TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE WS-TOTAL-FATURADO       TO WS-LIN-FAT-VLR
+           MOVE SPACES                  TO REL-LINHA
+           MOVE WS-LIN-FATURAMENTO      TO REL-LINHA
+           WRITE REL-LINHA
+           .
+      *----------------------------------------------------------------
+       P060-FECHAR-ARQUIVOS.
+      *----------------------------------------------------------------
+           CLOSE CLIENTES
+           CLOSE AGENDA
+           CLOSE FATURA
+           CLOSE RELKPI
+           .
+       END PROGRAM PGMKPI01.
