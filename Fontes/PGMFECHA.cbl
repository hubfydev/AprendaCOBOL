@@ -0,0 +1,338 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: FECHAMENTO DO DIA - LE A TRILHA DE AUDITORIA DE
+      *          CLIENTES, A AGENDA E AS FATURAS DE UMA DATA E EMITE UM
+      *          RESUMO DE UMA PAGINA COM OS TOTAIS DO DIA.
+      * Manutencao: 09 AGO 2026 - REG-LOG GANHA LOG-LOGIN, ACOMPANHANDO O
+      *             MESMO CAMPO ACRESCENTADO AO LAYOUT GRAVADO PELO
+      *             PGMCLILOG (ARQCLILOG.DAT E SEQUENCIAL POSICIONAL, OS
+      *             DOIS LAYOUTS PRECISAM FICAR IDENTICOS).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMFECHA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLILOG ASSIGN TO
+           WS-PATH-ARQCLILOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS.
+
+           SELECT AGENDA ASSIGN TO
+           WS-PATH-ARQAGE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-AGE
+           ALTERNATE RECORD KEY IS DATA-AGE WITH DUPLICATES
+           FILE STATUS  IS WS-FS-AGE.
+
+           SELECT FATURA ASSIGN TO
+           WS-PATH-ARQFATURA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-FATURA
+           FILE STATUS  IS WS-FS-FAT.
+
+           SELECT RELFECHA ASSIGN TO
+           WS-PATH-RELFECHA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLILOG.
+       01 REG-LOG.
+          03 LOG-DATA         PIC 9(06).
+          03 LOG-HORA         PIC 9(08).
+          03 LOG-LOGIN        PIC X(10).
+          03 LOG-OPERACAO     PIC X(01).
+          03 LOG-ID-CLI       PIC 9(04).
+          03 LOG-NM-ANTES     PIC X(20).
+          03 LOG-NM-DEPOIS    PIC X(20).
+
+       FD AGENDA.
+           COPY CPYAGE.
+
+       FD FATURA.
+           COPY CPYFATURA.
+
+       FD RELFECHA
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01 REL-LINHA               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-AGE-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-AGE-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-AGE-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-AGE-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-AGE-EOF
+                          WS-FS-OK BY WS-FS-AGE-OK
+                          WS-FS BY WS-FS-AGE.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-FAT-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-FAT-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-FAT-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-FAT-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-FAT-EOF
+                          WS-FS-OK BY WS-FS-FAT-OK
+                          WS-FS BY WS-FS-FAT.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-REL-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-REL-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-REL-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-REL-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-REL-EOF
+                          WS-FS-OK BY WS-FS-REL-OK
+                          WS-FS BY WS-FS-REL.
+
+       77 WS-DATA-FECHAMENTO      PIC 9(06)  VALUE ZEROS.
+       77 WS-QTD-CLI-NOVOS        PIC 9(04)  VALUE ZEROS.
+       77 WS-QTD-AGE-REALIZADO    PIC 9(04)  VALUE ZEROS.
+       77 WS-QTD-AGE-CANCELADO    PIC 9(04)  VALUE ZEROS.
+       77 WS-QTD-FATURAS          PIC 9(04)  VALUE ZEROS.
+       77 WS-VLR-TOTAL-FAT        PIC 9(08)V99 VALUE ZEROS.
+       77 WS-CLILOG-EXISTE        PIC X(01)  VALUE 'N'.
+          88 CLILOG-EXISTE        VALUE 'S'.
+
+       01 WS-CAB-01.
+          03 FILLER               PIC X(15)  VALUE SPACES.
+          03 FILLER               PIC X(30)  VALUE
+             "FECHAMENTO DO DIA".
+
+       01 WS-CAB-02.
+          03 FILLER               PIC X(06)  VALUE "DATA: ".
+          03 WS-CAB-DATA          PIC 9(06).
+
+       01 WS-LINHA-CLI-NOVOS.
+          03 FILLER               PIC X(28)  VALUE
+             "CLIENTES NOVOS CADASTRADOS: ".
+          03 WS-LIN-CLI-NOVOS     PIC ZZZ9.
+
+       01 WS-LINHA-AGE-REALIZADO.
+          03 FILLER               PIC X(30)  VALUE
+             "ATENDIMENTOS REALIZADOS....: ".
+          03 WS-LIN-AGE-REAL      PIC ZZZ9.
+
+       01 WS-LINHA-AGE-CANCELADO.
+          03 FILLER               PIC X(30)  VALUE
+             "ATENDIMENTOS CANCELADOS....: ".
+          03 WS-LIN-AGE-CANC      PIC ZZZ9.
+
+       01 WS-LINHA-FATURAS.
+          03 FILLER               PIC X(30)  VALUE
+             "FATURAS EMITIDAS...........: ".
+          03 WS-LIN-FATURAS       PIC ZZZ9.
+
+       01 WS-LINHA-VLR-TOTAL.
+          03 FILLER               PIC X(30)  VALUE
+             "VALOR TOTAL FATURADO.......: ".
+          03 WS-LIN-VLR-TOTAL     PIC ZZ.ZZZ.ZZZ,99.
+
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS
+           PERFORM P010-ABRIR-ARQUIVOS
+
+           IF CLILOG-EXISTE
+              PERFORM P020-LER-CLILOG
+              PERFORM P021-CONTA-CLIENTE UNTIL WS-FS-EOF
+           END-IF
+
+           PERFORM P030-LER-AGENDA
+           PERFORM P031-CONTA-AGENDA UNTIL WS-FS-AGE-EOF
+           PERFORM P040-LER-FATURA
+           PERFORM P041-CONTA-FATURA UNTIL WS-FS-FAT-EOF
+           PERFORM P050-IMPRIME-RESUMO
+           PERFORM P060-FECHAR-ARQUIVOS
+
+           DISPLAY "FECHAMENTO DO DIA " WS-DATA-FECHAMENTO " CONCLUIDO"
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR OS CAMINHOS DOS ARQUIVOS POR VARIAVEIS DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+      *----------------------------------------------------------------
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLILOG_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQCLILOG
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQAGE_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQAGE
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQFATURA_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQFATURA
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "RELFECHA_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-RELFECHA
+           END-IF
+           .
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+           IF NOT WS-FS-OK AND NOT WS-FS-EOF
+              CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+              DISPLAY WS-FS-MSG
+           END-IF
+           IF NOT WS-FS-AGE-OK AND NOT WS-FS-AGE-EOF
+              CALL "PGMFSMSG" USING WS-FS-AGE, WS-FS-AGE-MSG
+              DISPLAY WS-FS-AGE-MSG
+           END-IF
+           IF NOT WS-FS-FAT-OK AND NOT WS-FS-FAT-EOF
+              CALL "PGMFSMSG" USING WS-FS-FAT, WS-FS-FAT-MSG
+              DISPLAY WS-FS-FAT-MSG
+           END-IF
+           IF NOT WS-FS-REL-OK
+              CALL "PGMFSMSG" USING WS-FS-REL, WS-FS-REL-MSG
+              DISPLAY WS-FS-REL-MSG
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P010-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------
+           DISPLAY "INFORME A DATA DO FECHAMENTO (AAMMDD): "
+           ACCEPT WS-DATA-FECHAMENTO
+           MOVE WS-DATA-FECHAMENTO    TO WS-CAB-DATA
+
+           OPEN INPUT  CLILOG
+
+           IF WS-FS-OK
+              SET CLILOG-EXISTE       TO TRUE
+           END-IF
+
+           OPEN INPUT  AGENDA
+           OPEN INPUT  FATURA
+           OPEN OUTPUT RELFECHA
+
+           IF (NOT WS-FS-OK AND NOT WS-FS-NAO-EXISTE)
+                          OR NOT WS-FS-AGE-OK OR NOT WS-FS-FAT-OK
+                          OR NOT WS-FS-REL-OK
+              DISPLAY "ERRO NA ABERTURA DOS ARQUIVOS DO FECHAMENTO."
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P020-LER-CLILOG.
+      *----------------------------------------------------------------
+           READ CLILOG NEXT RECORD
+               AT END
+                  MOVE 10             TO WS-FS
+           END-READ
+           .
+       P021-CONTA-CLIENTE.
+
+           IF LOG-DATA EQUAL WS-DATA-FECHAMENTO
+                          AND LOG-OPERACAO EQUAL 'I'
+              ADD 1                   TO WS-QTD-CLI-NOVOS
+           END-IF
+
+           PERFORM P020-LER-CLILOG
+           .
+      *----------------------------------------------------------------
+       P030-LER-AGENDA.
+      *----------------------------------------------------------------
+           READ AGENDA NEXT RECORD
+               AT END
+                  MOVE 10             TO WS-FS-AGE
+           END-READ
+           .
+       P031-CONTA-AGENDA.
+
+           IF DATA-AGE EQUAL WS-DATA-FECHAMENTO
+              IF AGE-REALIZADO
+                 ADD 1                TO WS-QTD-AGE-REALIZADO
+              END-IF
+              IF AGE-CANCELADO
+                 ADD 1                TO WS-QTD-AGE-CANCELADO
+              END-IF
+           END-IF
+
+           PERFORM P030-LER-AGENDA
+           .
+      *----------------------------------------------------------------
+       P040-LER-FATURA.
+      *----------------------------------------------------------------
+           READ FATURA NEXT RECORD
+               AT END
+                  MOVE 10             TO WS-FS-FAT
+           END-READ
+           .
+       P041-CONTA-FATURA.
+
+           IF DATA-FAT EQUAL WS-DATA-FECHAMENTO
+              ADD 1                   TO WS-QTD-FATURAS
+              ADD VLR-FAT             TO WS-VLR-TOTAL-FAT
+           END-IF
+
+           PERFORM P040-LER-FATURA
+           .
+      *----------------------------------------------------------------
+       P050-IMPRIME-RESUMO.
+      *----------------------------------------------------------------
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-CAB-01             TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-CAB-02             TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE WS-QTD-CLI-NOVOS      TO WS-LIN-CLI-NOVOS
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-LINHA-CLI-NOVOS    TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE WS-QTD-AGE-REALIZADO  TO WS-LIN-AGE-REAL
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-LINHA-AGE-REALIZADO TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE WS-QTD-AGE-CANCELADO  TO WS-LIN-AGE-CANC
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-LINHA-AGE-CANCELADO TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE WS-QTD-FATURAS        TO WS-LIN-FATURAS
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-LINHA-FATURAS      TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE WS-VLR-TOTAL-FAT      TO WS-LIN-VLR-TOTAL
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-LINHA-VLR-TOTAL    TO REL-LINHA
+           WRITE REL-LINHA
+           .
+      *----------------------------------------------------------------
+       P060-FECHAR-ARQUIVOS.
+      *----------------------------------------------------------------
+           CLOSE CLILOG
+           CLOSE AGENDA
+           CLOSE FATURA
+           CLOSE RELFECHA
+           .
+       END PROGRAM PGMFECHA.
