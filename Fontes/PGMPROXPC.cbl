@@ -0,0 +1,101 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: DEVOLVER O PROXIMO ID-PROC DISPONIVEL, CONTROLADO POR
+      *          UM ARQUIVO DE CONTROLE COM O ULTIMO ID JA ATRIBUIDO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMPROXPC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTRLPRC ASSIGN TO
+           WS-PATH-ARQPROCTL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS CTRL-CHAVE
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CTRLPRC.
+       01 REG-CTRL.
+          03 CTRL-CHAVE      PIC X(01).
+          03 CTRL-ULT-ID     PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+           COPY CPYFS.
+           COPY CPYPATHS.
+       LINKAGE SECTION.
+       01 LK-PROX-ID          PIC 9(04).
+
+       PROCEDURE DIVISION USING LK-PROX-ID.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            OPEN I-O CTRLPRC
+
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT CTRLPRC
+               CLOSE CTRLPRC
+               OPEN I-O CTRLPRC
+            END-IF
+
+            IF NOT WS-FS-OK
+               DISPLAY "ERRO NO ARQUIVO DE CONTROLE DE ID: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+               GOBACK
+            END-IF
+
+            MOVE '1'               TO CTRL-CHAVE
+
+            READ CTRLPRC KEY IS CTRL-CHAVE
+                INVALID KEY
+                   PERFORM P011-CRIA-CTRL      THRU P011-FIM
+                NOT INVALID KEY
+                   PERFORM P012-INCREMENTA     THRU P012-FIM
+            END-READ
+
+            MOVE CTRL-ULT-ID       TO LK-PROX-ID
+
+            CLOSE CTRLPRC
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQPROCTL_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQPROCTL
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P011-CRIA-CTRL.
+
+            MOVE '1'               TO CTRL-CHAVE
+            MOVE 1                 TO CTRL-ULT-ID
+            WRITE REG-CTRL
+            .
+       P011-FIM.
+       P012-INCREMENTA.
+
+            ADD 1                  TO CTRL-ULT-ID
+            REWRITE REG-CTRL
+            .
+       P012-FIM.
+       END PROGRAM PGMPROXPC.
