@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: INCLUIR PROCEDIMENTOS/EXAMES NO CATALOGO - INDEXADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMPRC01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROCEDS ASSIGN TO
+           WS-PATH-ARQPROC
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-PROC
+           ALTERNATE RECORD KEY IS NM-PROC WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PROCEDS.
+           COPY CPYPROC.
+
+       WORKING-STORAGE SECTION.
+       77 WS-EXIT            PIC X.
+          88 WS-EXIT-OK      VALUE 'F' FALSE 'N'.
+           COPY CPYFS.
+           COPY CPYPATHS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+           PERFORM P010-INCLUI    THRU P010-FIM UNTIL WS-EXIT-OK
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQPROC_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQPROC
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-INCLUI.
+
+            OPEN I-O PROCEDS
+
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT PROCEDS
+            END-IF
+
+            IF NOT WS-FS-OK THEN
+               DISPLAY "ERRO CRIAR O ARQUIVO: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+               GOBACK
+            END-IF
+
+            CALL "PGMPROXPC" USING ID-PROC
+            DISPLAY "ID DO PROCEDIMENTO: " ID-PROC
+            DISPLAY "INFORME O NOME DO PROCEDIMENTO/EXAME: "
+            ACCEPT NM-PROC
+            DISPLAY "INFORME O VALOR DO PROCEDIMENTO: "
+            ACCEPT VLR-PROC
+            DISPLAY "INFORME A DURACAO EM MINUTOS: "
+            ACCEPT DURACAO-PROC
+
+            WRITE REG-PROC
+                  INVALID KEY
+                     DISPLAY
+                     "JA EXISTE PROCEDIMENTO COM ESTE ID: " ID-PROC
+                  NOT INVALID KEY
+                     DISPLAY "PROCEDIMENTO CADASTRADO COM SUCESSO"
+            END-WRITE
+
+            IF NOT WS-FS-OK AND WS-FS NOT EQUAL 22
+               DISPLAY "ERRO AO GRAVAR O PROCEDIMENTO: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            DISPLAY "<ENTER> CONTINUAR OU <F> PARA FINALIZAR"
+            ACCEPT WS-EXIT
+
+            CLOSE PROCEDS
+
+            IF NOT WS-FS-OK
+               DISPLAY "ERRO AO FECHAR O ARQUIVO DE PROCEDIMENTOS."
+            END-IF
+            .
+       P010-FIM.
+       END PROGRAM PGMPRC01.
