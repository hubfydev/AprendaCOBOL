@@ -2,6 +2,20 @@
       * Author: ANDRE COSTA
       * Date: 04 FEV 2026
       * Purpose: ATUALIZAR CLIENTES
+      * Manutencao: 09 AGO 2026 - FILE STATUS DE CLIENTES PASSA A TER UM
+      *             SEGUNDO CAMPO (WS-FS2), PARA CAPTURAR O STATUS
+      *             ESTENDIDO REPORTADO PELO RUNTIME (POR EXEMPLO,
+      *             CONFLITOS DE TRAVA DE REGISTRO EM AMBIENTE
+      *             MULTIUSUARIO).
+      * Manutencao: 09 AGO 2026 - P011-GRAVA-ATUALIZACAO PASSA A REGRAVAR
+      *             REG-CLI DIRETAMENTE (SEM REWRITE ... FROM WS-REG-CLI),
+      *             JA QUE WS-REG-CLI SO TEM ID-CLI/NM-CLI E UM REWRITE
+      *             FROM UM GRUPO MENOR ZERAVA/BRANQUEAVA OS DEMAIS CAMPOS
+      *             DE CPYCLI (CPF, TELEFONE, CONVENIO, FILIAL, INATIVO
+      *             ETC) A CADA ATUALIZACAO DE NOME.
+      * Manutencao: 09 AGO 2026 - PASSA A LER A SESSAO GRAVADA PELO
+      *             PGMLOGIN PARA INFORMAR O LOGIN DO OPERADOR NA
+      *             TRILHA DE AUDITORIA (PGMCLILOG).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGMCLI03.
@@ -11,28 +25,51 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO
-           'C:\COBOL\Aulas\Fontes\Arquivo\ARQCLI.DAT'
+           WS-PATH-ARQCLI
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE  IS SEQUENTIAL
-           FILE STATUS  IS WS-FS.
+           FILE STATUS  IS WS-FS WS-FS2.
+           SELECT SESSAO ASSIGN TO
+           WS-PATH-ARQSESSAO
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-SES.
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
-       01 REG-CLI.
-          03 ID-CLI          PIC 9(04).
-          03 NM-CLI          PIC X(20).
+           COPY CPYCLI.
+       FD SESSAO.
+           COPY CPYSESSAO.
 
        WORKING-STORAGE SECTION.
        77 WS-EOF             PIC A      VALUE SPACES.
-       77 WS-FS              PIC 9(02)  VALUE ZEROS.
+       77 WS-CONFIRMA         PIC A      VALUE SPACES.
+           COPY CPYFS.
+       77 WS-FS2                  PIC X(02)  VALUE SPACES.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-SES-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-SES-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-SES-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-SES-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-SES-EOF
+                          WS-FS-OK BY WS-FS-SES-OK
+                          WS-FS BY WS-FS-SES.
        01 WS-REG-CLI.
           03 WS-ID-CLI      PIC 9(04).
           03 WS-NM-CLI      PIC X(20).
+       77 WS-NM-ANTES        PIC X(20)  VALUE SPACES.
+       77 WS-NM-OK           PIC X(01)  VALUE 'N'.
+          88 NM-OK           VALUE 'S'.
+           COPY CPYPATHS.
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            PERFORM P003-VERIFICA-PERFIL THRU P003-FIM
+
             INITIALIZE  WS-REG-CLI.
 
             OPEN I-O CLIENTES
@@ -40,6 +77,7 @@
             IF WS-FS NOT EQUAL ZEROS THEN
               DISPLAY
               "ERRO NA ABERTURA DO ARQUIVO DE CLIENTES: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
               GOBACK
             END-IF
 
@@ -54,6 +92,7 @@
                    IF WS-FS NOT EQUAL ZEROS THEN
                       DISPLAY "ERRO AO FECHAR O ARQUIVO DE CLIENTES: "
                       WS-FS
+                      PERFORM P002-EXIBE-ERRO-FS
                    END-IF
                    MOVE 'F'   TO WS-EOF
                 NOT AT END
@@ -65,37 +104,116 @@
 
             GOBACK
             .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLI_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQCLI
+            END-IF
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQSESSAO_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQSESSAO
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   LE A SESSAO GRAVADA PELO PGMLOGIN PARA SABER O LOGIN DO
+      *   OPERADOR, USADO NA TRILHA DE AUDITORIA
+      *----------------------------------------------------------------
+       P003-VERIFICA-PERFIL.
+
+            OPEN INPUT SESSAO
+
+            IF WS-FS-SES-OK
+               READ SESSAO
+                   AT END
+                      CONTINUE
+               END-READ
+               CLOSE SESSAO
+            END-IF
+            .
+       P003-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            IF WS-FS2 NOT EQUAL SPACES AND WS-FS2 NOT EQUAL "00"
+               DISPLAY "STATUS ESTENDIDO: " WS-FS2
+            END-IF
+            .
+       P002-FIM.
        P010-ATUALIZA.
 
             MOVE SPACES            TO WS-NM-CLI
+            MOVE NM-CLI            TO WS-NM-ANTES
 
             DISPLAY "NOME ATUAL DO CLIENTE: " ID-CLI " - " NM-CLI
-            DISPLAY "INFORME O NOVO NOME DO CLIENTE: "
-            ACCEPT WS-NM-CLI
+            PERFORM P013-ACEITA-NOME THRU P013-FIM
+
+            DISPLAY "CONFIRMA A ATUALIZACAO? <S/N>"
+            ACCEPT WS-CONFIRMA
 
-      *      INITIALIZE REG-CLI
+            IF WS-CONFIRMA EQUAL "S" OR WS-CONFIRMA EQUAL "s" THEN
+               PERFORM P011-GRAVA-ATUALIZACAO THRU P011-FIM
+            ELSE
+               DISPLAY "REGISTRO NAO ATUALIZADO!"
+            END-IF
+
+            CLOSE CLIENTES
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY "ERRO AO FECHAR O ARQUIVO DE CLIENTES: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            MOVE 'F'   TO WS-EOF
+            .
+       P010-FIM.
+       P011-GRAVA-ATUALIZACAO.
 
-            MOVE   WS-ID-CLI       TO ID-CLI
             MOVE   WS-NM-CLI       TO NM-CLI
 
             MOVE ZEROS TO WS-FS
 
-            REWRITE REG-CLI FROM WS-REG-CLI
+            REWRITE REG-CLI
 
             IF WS-FS EQUAL ZEROS THEN
                DISPLAY "CLIENTE ATUALIZADO COM SUCESSO!"
+               CALL "PGMCLILOG" USING SESSAO-LOGIN, "A", WS-ID-CLI,
+                    WS-NM-ANTES, WS-NM-CLI
             ELSE
                DISPLAY "ERRO AO GRAVAR O ARQUIVO DE CLIENTES: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
             END-IF
+            .
+       P011-FIM.
+      *----------------------------------------------------------------
+      *   PEDE O NOME E SO SEGUE QUANDO NAO FOR DEIXADO EM BRANCO
+      *----------------------------------------------------------------
+       P013-ACEITA-NOME.
+
+            MOVE 'N'                  TO WS-NM-OK
+            PERFORM P014-PEDE-NOME THRU P014-FIM UNTIL NM-OK
+            .
+       P013-FIM.
+       P014-PEDE-NOME.
 
-            CLOSE CLIENTES
-
-            IF WS-FS NOT EQUAL ZEROS THEN
-               DISPLAY "ERRO AO FECHAR O ARQUIVO DE CLIENTES: " WS-FS
+            DISPLAY "INFORME O NOVO NOME DO CLIENTE: "
+            ACCEPT WS-NM-CLI
+            IF WS-NM-CLI EQUAL SPACES
+               DISPLAY "NOME NAO PODE FICAR EM BRANCO."
+            ELSE
+               MOVE 'S'               TO WS-NM-OK
             END-IF
-
-            MOVE 'F'   TO WS-EOF
             .
-       P010-FIM.
+       P014-FIM.
 
        END PROGRAM PGMCLI03.
