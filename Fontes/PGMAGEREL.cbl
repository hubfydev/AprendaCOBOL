@@ -0,0 +1,303 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: EMITIR A AGENDA DO DIA, AGRUPADA POR PROFISSIONAL
+      * Manutencao: 09 AGO 2026 - WS-TAB-OCR AMPLIADA DE 50 PARA 500
+      *             OCORRENCIAS E O CARREGAMENTO DA TABELA PASSA A
+      *             AVISAR O OPERADOR (E O PROPRIO RELATORIO) QUANDO O
+      *             LIMITE E ATINGIDO, EM VEZ DE PARAR DE LER A AGENDA
+      *             DO DIA EM SILENCIO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMAGEREL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENDA ASSIGN TO
+           WS-PATH-ARQAGE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS ID-AGE
+           ALTERNATE RECORD KEY IS DATA-AGE WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+
+           SELECT RELAGE ASSIGN TO
+           WS-PATH-RELAGE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AGENDA.
+           COPY CPYAGE.
+
+       FD RELAGE
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01 REL-LINHA               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-REL-MSG
+                                 WS-FS-NAO-ENCONTRADO
+                                    BY WS-FS-REL-NAO-ENCONTRADO
+                                 WS-FS-DUPLICADO BY WS-FS-REL-DUPLICADO
+                                 WS-FS-NAO-EXISTE BY WS-FS-REL-NAO-EXISTE
+                                 WS-FS-EOF BY WS-FS-REL-EOF
+                                 WS-FS-OK BY WS-FS-REL-OK
+                                 WS-FS BY WS-FS-REL.
+       77 WS-DATA-BUSCA           PIC 9(06)  VALUE ZEROS.
+       77 WS-QTD-AGE              PIC 9(03)  VALUE ZEROS.
+       77 WS-IND                  PIC 9(03)  COMP.
+       77 WS-IND2                 PIC 9(03)  COMP.
+       77 WS-TOTAL-AGE            PIC 9(04)  VALUE ZEROS.
+       77 WS-AGE-TRUNCADA         PIC X(01)  VALUE 'N'.
+          88 AGENDA-TRUNCADA                 VALUE 'S'.
+       01 WS-TAB-AGE.
+          03 WS-TAB-OCR OCCURS 500 TIMES.
+             05 WS-TAB-HORA       PIC 9(04).
+             05 WS-TAB-ID-CLI     PIC 9(04).
+             05 WS-TAB-PROF       PIC X(20).
+             05 WS-TAB-STATUS     PIC X(01).
+       01 WS-TAB-AUX.
+          03 WS-AUX-HORA          PIC 9(04).
+          03 WS-AUX-ID-CLI        PIC 9(04).
+          03 WS-AUX-PROF          PIC X(20).
+          03 WS-AUX-STATUS        PIC X(01).
+
+       01 WS-CAB-01.
+          03 FILLER               PIC X(15)  VALUE SPACES.
+          03 FILLER               PIC X(33)  VALUE
+             "AGENDA DO DIA - POR PROFISSIONAL".
+
+       01 WS-CAB-02.
+          03 FILLER               PIC X(06)  VALUE "DATA: ".
+          03 WS-CAB-DATA           PIC 9(06).
+
+       01 WS-CAB-03.
+          03 FILLER               PIC X(10)  VALUE "HORA".
+          03 FILLER               PIC X(22)  VALUE "PROFISSIONAL".
+          03 FILLER               PIC X(10)  VALUE "CLIENTE".
+          03 FILLER               PIC X(10)  VALUE "STATUS".
+
+       01 WS-DETALHE.
+          03 WS-DET-HORA           PIC 9(04).
+          03 FILLER               PIC X(02)  VALUE SPACES.
+          03 WS-DET-PROF           PIC X(20).
+          03 FILLER               PIC X(02)  VALUE SPACES.
+          03 WS-DET-CLI            PIC ZZZ9.
+          03 FILLER               PIC X(02)  VALUE SPACES.
+          03 WS-DET-STATUS         PIC X(01).
+
+       01 WS-TOTAL-LINHA.
+          03 FILLER               PIC X(24)  VALUE
+             "TOTAL DE AGENDAMENTOS: ".
+          03 WS-TOT-AGE            PIC ZZZ9.
+
+       01 WS-AVISO-LINHA          PIC X(63)  VALUE
+          "AVISO: LIMITE DE 500 AGENDAMENTOS ATINGIDO, EXISTEM MAIS.".
+
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS
+           PERFORM P010-ABRIR-ARQUIVOS
+           PERFORM P020-CARREGA-TABELA
+           PERFORM P030-ORDENA-TABELA
+           PERFORM P040-IMPRIME-CABECALHO
+           PERFORM P050-IMPRIME-TABELA
+           PERFORM P060-IMPRIME-TOTAL
+           PERFORM P070-FECHAR-ARQUIVOS
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR OS CAMINHOS DOS ARQUIVOS POR VARIAVEIS DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+      *----------------------------------------------------------------
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQAGE_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQAGE
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "RELAGE_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-RELAGE
+           END-IF
+           .
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+           IF NOT WS-FS-OK
+              CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+              DISPLAY WS-FS-MSG
+           END-IF
+           IF NOT WS-FS-REL-OK
+              CALL "PGMFSMSG" USING WS-FS-REL, WS-FS-REL-MSG
+              DISPLAY WS-FS-REL-MSG
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P010-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------
+           OPEN INPUT  AGENDA
+           OPEN OUTPUT RELAGE
+
+           IF NOT WS-FS-OK OR NOT WS-FS-REL-OK
+              DISPLAY "ERRO NA ABERTURA DOS ARQUIVOS DO RELATORIO."
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+           END-IF
+
+           DISPLAY "INFORME A DATA DA AGENDA (AAMMDD): "
+           ACCEPT WS-DATA-BUSCA
+           MOVE WS-DATA-BUSCA         TO WS-CAB-DATA
+           .
+      *----------------------------------------------------------------
+       P020-CARREGA-TABELA.
+      *----------------------------------------------------------------
+           MOVE ZEROS                 TO WS-QTD-AGE
+           MOVE WS-DATA-BUSCA         TO DATA-AGE
+
+           START AGENDA KEY IS EQUAL DATA-AGE
+               INVALID KEY
+                  DISPLAY "NENHUM AGENDAMENTO NESTA DATA."
+           END-START
+
+           IF WS-FS-OK
+              PERFORM P021-LE-PROXIMO
+              PERFORM UNTIL WS-FS NOT EQUAL ZEROS
+                            OR DATA-AGE NOT EQUAL WS-DATA-BUSCA
+                            OR WS-QTD-AGE EQUAL 500
+                 PERFORM P022-EMPILHA
+                 PERFORM P021-LE-PROXIMO
+              END-PERFORM
+
+              IF WS-FS EQUAL ZEROS
+                 AND DATA-AGE EQUAL WS-DATA-BUSCA
+                 AND WS-QTD-AGE EQUAL 500
+                 SET AGENDA-TRUNCADA TO TRUE
+                 DISPLAY "AVISO: HA MAIS DE 500 AGENDAMENTOS NESTA "
+                         "DATA; SO OS 500 PRIMEIROS SAIRAM."
+              END-IF
+           END-IF
+           .
+       P021-LE-PROXIMO.
+
+           READ AGENDA NEXT RECORD
+               AT END
+                  MOVE 10             TO WS-FS
+           END-READ
+           .
+       P022-EMPILHA.
+
+           ADD 1                      TO WS-QTD-AGE
+           MOVE HORA-AGE              TO WS-TAB-HORA(WS-QTD-AGE)
+           MOVE ID-CLI-AGE            TO WS-TAB-ID-CLI(WS-QTD-AGE)
+           MOVE PROFISSIONAL-AGE      TO WS-TAB-PROF(WS-QTD-AGE)
+           MOVE STATUS-AGE            TO WS-TAB-STATUS(WS-QTD-AGE)
+           .
+      *----------------------------------------------------------------
+      *   ORDENA A TABELA POR PROFISSIONAL E, DENTRO DELE, POR HORA
+      *----------------------------------------------------------------
+       P030-ORDENA-TABELA.
+      *----------------------------------------------------------------
+           IF WS-QTD-AGE > 1
+              PERFORM P031-PASSADA
+                 VARYING WS-IND FROM 1 BY 1
+                    UNTIL WS-IND > WS-QTD-AGE - 1
+           END-IF
+           .
+       P031-PASSADA.
+
+           PERFORM P032-COMPARA
+              VARYING WS-IND2 FROM 1 BY 1
+                 UNTIL WS-IND2 > WS-QTD-AGE - WS-IND
+           .
+       P032-COMPARA.
+
+           IF WS-TAB-PROF(WS-IND2) > WS-TAB-PROF(WS-IND2 + 1)
+              OR (WS-TAB-PROF(WS-IND2) EQUAL WS-TAB-PROF(WS-IND2 + 1)
+                  AND WS-TAB-HORA(WS-IND2) > WS-TAB-HORA(WS-IND2 + 1))
+              PERFORM P033-TROCA
+           END-IF
+           .
+       P033-TROCA.
+
+           MOVE WS-TAB-OCR(WS-IND2)     TO WS-TAB-AUX
+           MOVE WS-TAB-OCR(WS-IND2 + 1) TO WS-TAB-OCR(WS-IND2)
+           MOVE WS-TAB-AUX              TO WS-TAB-OCR(WS-IND2 + 1)
+           .
+      *----------------------------------------------------------------
+       P040-IMPRIME-CABECALHO.
+      *----------------------------------------------------------------
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-CAB-01             TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-CAB-02             TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-CAB-03             TO REL-LINHA
+           WRITE REL-LINHA
+           .
+      *----------------------------------------------------------------
+       P050-IMPRIME-TABELA.
+      *----------------------------------------------------------------
+           IF WS-QTD-AGE > 0
+              PERFORM P051-IMPRIME-LINHA
+                 VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > WS-QTD-AGE
+           END-IF
+           .
+       P051-IMPRIME-LINHA.
+
+           MOVE WS-TAB-HORA(WS-IND)   TO WS-DET-HORA
+           MOVE WS-TAB-PROF(WS-IND)   TO WS-DET-PROF
+           MOVE WS-TAB-ID-CLI(WS-IND) TO WS-DET-CLI
+           MOVE WS-TAB-STATUS(WS-IND) TO WS-DET-STATUS
+
+           MOVE SPACES                TO REL-LINHA
+           MOVE WS-DETALHE            TO REL-LINHA
+           WRITE REL-LINHA
+
+           ADD 1                      TO WS-TOTAL-AGE
+           .
+      *----------------------------------------------------------------
+       P060-IMPRIME-TOTAL.
+      *----------------------------------------------------------------
+           MOVE WS-TOTAL-AGE           TO WS-TOT-AGE
+
+           MOVE SPACES                 TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                 TO REL-LINHA
+           MOVE WS-TOTAL-LINHA         TO REL-LINHA
+           WRITE REL-LINHA
+
+           IF AGENDA-TRUNCADA
+              MOVE SPACES              TO REL-LINHA
+              MOVE WS-AVISO-LINHA      TO REL-LINHA
+              WRITE REL-LINHA
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P070-FECHAR-ARQUIVOS.
+      *----------------------------------------------------------------
+           CLOSE AGENDA
+           CLOSE RELAGE
+           .
+       END PROGRAM PGMAGEREL.
