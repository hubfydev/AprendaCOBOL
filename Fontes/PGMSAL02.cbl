@@ -0,0 +1,115 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: ATUALIZAR SALAS - INDEXADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMSAL02.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALAS ASSIGN TO
+           WS-PATH-ARQSALA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-SALA
+           ALTERNATE RECORD KEY IS NM-SALA WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SALAS.
+           COPY CPYSALA.
+
+       WORKING-STORAGE SECTION.
+           COPY CPYFS.
+       01 WS-REG-SALA.
+          03 WS-ID-SALA      PIC 9(02).
+          03 WS-NM-SALA      PIC X(30).
+           COPY CPYPATHS.
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            INITIALIZE  WS-REG-SALA
+
+            OPEN I-O SALAS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+              DISPLAY
+              "ERRO NA ABERTURA DO ARQUIVO DE SALAS: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+            END-IF
+
+            DISPLAY "INFORME O ID DA SALA: "
+            ACCEPT ID-SALA
+
+            READ SALAS KEY IS ID-SALA
+                INVALID KEY
+                   DISPLAY "SALA NAO ENCONTRADA."
+                NOT INVALID KEY
+                    PERFORM P010-ATUALIZA THRU P010-FIM
+            END-READ
+
+            CLOSE SALAS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO FECHAR O ARQUIVO DE SALAS: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQSALA_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQSALA
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-ATUALIZA.
+
+            MOVE SPACES            TO WS-NM-SALA
+
+            DISPLAY "NOME ATUAL DA SALA: " ID-SALA " - " NM-SALA
+            DISPLAY "INFORME O NOVO NOME: "
+            ACCEPT WS-NM-SALA
+
+            MOVE   WS-NM-SALA      TO NM-SALA
+
+            REWRITE REG-SALA
+                    INVALID KEY
+                       DISPLAY "SALA JA EXISTE"
+                    NOT INVALID KEY
+                       DISPLAY "SALA ATUALIZADA COM SUCESSO!"
+            END-REWRITE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO GRAVAR O ARQUIVO DE SALAS: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+            .
+       P010-FIM.
+
+       END PROGRAM PGMSAL02.
