@@ -0,0 +1,178 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: AUTENTICA O OPERADOR ANTES DE LIBERAR O MENU
+      *          PRINCIPAL. SE O ARQUIVO DE USUARIOS AINDA NAO
+      *          EXISTIR, CRIA-O JA COM UM USUARIO ADMIN PADRAO
+      *          (LOGIN ADMIN / SENHA ADMIN), PARA A PRIMEIRA
+      *          EXECUCAO DO SISTEMA. GRAVA A SESSAO EM ARQSESSAO.DAT
+      *          QUANDO A AUTENTICACAO FOR BEM SUCEDIDA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMLOGIN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIOS ASSIGN TO
+           WS-PATH-ARQUSU
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS USU-LOGIN
+           FILE STATUS  IS WS-FS.
+
+           SELECT SESSAO ASSIGN TO
+           WS-PATH-ARQSESSAO
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-SES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USUARIOS.
+           COPY CPYUSU.
+
+       FD SESSAO.
+           COPY CPYSESSAO.
+
+       WORKING-STORAGE SECTION.
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-SES-MSG
+                                 WS-FS-NAO-ENCONTRADO
+                                    BY WS-FS-SES-NAO-ENCONTRADO
+                                 WS-FS-DUPLICADO BY WS-FS-SES-DUPLICADO
+                                 WS-FS-NAO-EXISTE
+                                    BY WS-FS-SES-NAO-EXISTE
+                                 WS-FS-EOF BY WS-FS-SES-EOF
+                                 WS-FS-OK BY WS-FS-SES-OK
+                                 WS-FS BY WS-FS-SES.
+       77 WS-LOGIN-DIGITADO        PIC X(10) VALUE SPACES.
+       77 WS-SENHA-DIGITADA        PIC X(10) VALUE SPACES.
+       77 WS-TENTATIVAS            PIC 9(01) VALUE ZEROS.
+       77 WS-AUTENTICADO           PIC X(01) VALUE 'N'.
+          88 WS-AUTENTICADO-OK     VALUE 'S'.
+           COPY CPYPATHS.
+       LINKAGE SECTION.
+       01 LK-LOGIN-OK               PIC X(01).
+          88 LOGIN-OK               VALUE 'S'.
+
+       PROCEDURE DIVISION USING LK-LOGIN-OK.
+       MAIN-PROCEDURE.
+
+           MOVE 'N'                  TO LK-LOGIN-OK
+           PERFORM P001-CARREGA-CAMINHOS
+           PERFORM P010-ABRIR-ARQUIVOS
+
+           PERFORM P020-PEDE-CREDENCIAIS
+               UNTIL WS-AUTENTICADO-OK OR WS-TENTATIVAS >= 3
+
+           IF WS-AUTENTICADO-OK
+              MOVE 'S'               TO LK-LOGIN-OK
+              PERFORM P030-GRAVA-SESSAO
+           ELSE
+              DISPLAY "NUMERO MAXIMO DE TENTATIVAS EXCEDIDO."
+           END-IF
+
+           PERFORM P050-FECHAR-ARQUIVOS
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR OS CAMINHOS DOS ARQUIVOS POR VARIAVEIS DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+      *----------------------------------------------------------------
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQUSU_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQUSU
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQSESSAO_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQSESSAO
+           END-IF
+           .
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+           IF NOT WS-FS-OK
+              CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+              DISPLAY WS-FS-MSG
+           END-IF
+           .
+      *----------------------------------------------------------------
+      *   ABRE O ARQUIVO DE USUARIOS, CRIANDO-O E SEMEANDO O USUARIO
+      *   ADMIN PADRAO QUANDO ELE AINDA NAO EXISTIR
+      *----------------------------------------------------------------
+       P010-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------
+           OPEN I-O USUARIOS
+
+           IF WS-FS EQUAL 35
+              OPEN OUTPUT USUARIOS
+              CLOSE USUARIOS
+              OPEN I-O USUARIOS
+              PERFORM P011-SEMEIA-ADMIN
+           END-IF
+
+           IF NOT WS-FS-OK
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE USUARIOS."
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+           END-IF
+           .
+       P011-SEMEIA-ADMIN.
+
+           MOVE "ADMIN"              TO USU-LOGIN
+           MOVE "ADMIN"              TO USU-SENHA
+           MOVE "ADMINISTRADOR"      TO USU-NOME
+           SET USU-ADMIN             TO TRUE
+
+           WRITE REG-USU
+           .
+      *----------------------------------------------------------------
+       P020-PEDE-CREDENCIAIS.
+      *----------------------------------------------------------------
+           DISPLAY "LOGIN: "
+           ACCEPT WS-LOGIN-DIGITADO
+           DISPLAY "SENHA: "
+           ACCEPT WS-SENHA-DIGITADA
+
+           MOVE WS-LOGIN-DIGITADO    TO USU-LOGIN
+
+           READ USUARIOS
+               INVALID KEY
+                  DISPLAY "USUARIO OU SENHA INVALIDOS."
+                  ADD 1              TO WS-TENTATIVAS
+               NOT INVALID KEY
+                  IF USU-SENHA EQUAL WS-SENHA-DIGITADA
+                     SET WS-AUTENTICADO-OK TO TRUE
+                  ELSE
+                     DISPLAY "USUARIO OU SENHA INVALIDOS."
+                     ADD 1           TO WS-TENTATIVAS
+                  END-IF
+           END-READ
+           .
+      *----------------------------------------------------------------
+       P030-GRAVA-SESSAO.
+      *----------------------------------------------------------------
+           OPEN OUTPUT SESSAO
+
+           MOVE USU-LOGIN            TO SESSAO-LOGIN
+           MOVE USU-NOME             TO SESSAO-NOME
+           MOVE USU-PERFIL           TO SESSAO-PERFIL
+
+           WRITE REG-SESSAO
+
+           CLOSE SESSAO
+           .
+      *----------------------------------------------------------------
+       P050-FECHAR-ARQUIVOS.
+      *----------------------------------------------------------------
+           CLOSE USUARIOS
+           .
+       END PROGRAM PGMLOGIN.
