@@ -0,0 +1,129 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: AJUSTAR A QUANTIDADE EM ESTOQUE DE UM ITEM (ENTRADA OU
+      *          SAIDA), AVISANDO O OPERADOR QUANDO O SALDO FICAR NO
+      *          PONTO DE REPOSICAO OU ABAIXO DELE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMEST02.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTOQUE ASSIGN TO
+           WS-PATH-ARQESTQ
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-ESTQ
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESTOQUE.
+           COPY CPYESTQ.
+
+       WORKING-STORAGE SECTION.
+           COPY CPYFS.
+       77 WS-TIPO-MOV          PIC X(01).
+          88 MOV-ENTRADA       VALUE 'E' 'e'.
+          88 MOV-SAIDA         VALUE 'S' 's'.
+       77 WS-QTD-MOV           PIC 9(06).
+           COPY CPYPATHS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            OPEN I-O ESTOQUE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+              DISPLAY
+              "ERRO NA ABERTURA DO ARQUIVO DE ESTOQUE: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+            END-IF
+
+            DISPLAY "INFORME O ID DO ITEM DE ESTOQUE: "
+            ACCEPT ID-ESTQ
+
+            READ ESTOQUE
+                INVALID KEY
+                   DISPLAY "ITEM NAO ENCONTRADO."
+                NOT INVALID KEY
+                    PERFORM P010-AJUSTA THRU P010-FIM
+            END-READ
+
+            CLOSE ESTOQUE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO FECHAR O ARQUIVO DE ESTOQUE: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQESTQ_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQESTQ
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-AJUSTA.
+
+            DISPLAY "ITEM: " ID-ESTQ " - " DESC-ESTQ
+                    " - SALDO ATUAL: " QTD-ESTQ
+            DISPLAY "TIPO DE MOVIMENTO <E>NTRADA OU <S>AIDA: "
+            ACCEPT WS-TIPO-MOV
+            DISPLAY "INFORME A QUANTIDADE: "
+            ACCEPT WS-QTD-MOV
+
+            EVALUATE TRUE
+                WHEN MOV-ENTRADA
+                   ADD WS-QTD-MOV      TO QTD-ESTQ
+                WHEN MOV-SAIDA
+                   IF WS-QTD-MOV GREATER QTD-ESTQ
+                      DISPLAY
+                      "SAIDA MAIOR QUE O SALDO, MOVIMENTO CANCELADO."
+                   ELSE
+                      SUBTRACT WS-QTD-MOV FROM QTD-ESTQ
+                   END-IF
+                WHEN OTHER
+                   DISPLAY "TIPO DE MOVIMENTO INVALIDO."
+            END-EVALUATE
+
+            REWRITE REG-ESTQ
+                    INVALID KEY
+                       DISPLAY "ERRO AO ATUALIZAR O ITEM"
+                    NOT INVALID KEY
+                       DISPLAY "SALDO ATUALIZADO: " QTD-ESTQ
+            END-REWRITE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO GRAVAR O ARQUIVO DE ESTOQUE: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            IF QTD-ESTQ <= PTO-REP-ESTQ
+               DISPLAY "ATENCAO: ITEM NO PONTO DE REPOSICAO OU ABAIXO."
+            END-IF
+            .
+       P010-FIM.
+       END PROGRAM PGMEST02.
