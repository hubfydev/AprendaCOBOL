@@ -0,0 +1,53 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: TRADUZIR UM CODIGO DE FILE STATUS NUMA MENSAGEM
+      *          PADRONIZADA, PARA NAO REPETIR A INTERPRETACAO DO
+      *          CODIGO EM CADA PROGRAMA QUE ABRE UM ARQUIVO
+      * Manutencao: 09 AGO 2026 - ACRESCENTADO O CODIGO 99, USADO PELOS
+      *             PROGRAMAS DE MANUTENCAO DE CLIENTES PARA SINALIZAR
+      *             REGISTRO TRAVADO POR OUTRO OPERADOR.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMFSMSG.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-FS-COD                PIC 9(02).
+       LINKAGE SECTION.
+       01 LK-FS                    PIC 9(02).
+       01 LK-FS-MSG                PIC X(40).
+
+       PROCEDURE DIVISION USING LK-FS, LK-FS-MSG.
+       MAIN-PROCEDURE.
+
+            EVALUATE LK-FS
+                WHEN 00
+                   MOVE "OPERACAO REALIZADA COM SUCESSO."
+                                              TO LK-FS-MSG
+                WHEN 10
+                   MOVE "FIM DE ARQUIVO."     TO LK-FS-MSG
+                WHEN 21
+                   MOVE "CHAVE FORA DE SEQUENCIA."
+                                              TO LK-FS-MSG
+                WHEN 22
+                   MOVE "REGISTRO DUPLICADO." TO LK-FS-MSG
+                WHEN 23
+                   MOVE "REGISTRO NAO ENCONTRADO."
+                                              TO LK-FS-MSG
+                WHEN 35
+                   MOVE "ARQUIVO NAO EXISTE." TO LK-FS-MSG
+                WHEN 99
+                   MOVE "REGISTRO EM USO POR OUTRO OPERADOR."
+                                              TO LK-FS-MSG
+                WHEN OTHER
+                   MOVE LK-FS                 TO WS-FS-COD
+                   STRING "ERRO DE E/S. CODIGO: " WS-FS-COD
+                          DELIMITED BY SIZE   INTO LK-FS-MSG
+            END-EVALUATE
+
+            GOBACK
+            .
+       END PROGRAM PGMFSMSG.
