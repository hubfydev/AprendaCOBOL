@@ -2,23 +2,49 @@
       * Author: ANDRE COSTA
       * Date: 30 DE JAN 2026
       * Purpose: CHAMDAS EM CASCATA
+      * Manutencao: 09 AGO 2026 - OPCAO DE FORNECEDORES PASSA A CHAMAR
+      *             O MODULO PGMFORNEC EM VEZ DE UM STUB.
+      * Manutencao: 09 AGO 2026 - OPCAO DE AGENDA PASSA A CHAMAR O
+      *             MODULO PGMAGENDA EM VEZ DE UM STUB.
+      * Manutencao: 09 AGO 2026 - O MENU SO E EXIBIDO APOS O OPERADOR
+      *             SE AUTENTICAR COM SUCESSO NO PGMLOGIN.
+      * Manutencao: 09 AGO 2026 - OPCAO DE PROCEDIMENTOS/EXAMES PASSA A
+      *             CHAMAR O MODULO PGMPROCED.
+      * Manutencao: 09 AGO 2026 - ACRESCENTADA A OPCAO DE FECHAMENTO DO
+      *             DIA (PGMFECHA); SAIR PASSOU DE 5 PARA 6.
+      * Manutencao: 09 AGO 2026 - ACRESCENTADA A OPCAO DE ESTOQUE DE
+      *             CONSUMIVEIS (PGMESTOQUE); SAIR PASSOU DE 6 PARA 7.
+      * Manutencao: 09 AGO 2026 - ACRESCENTADA A OPCAO DE CONVENIOS
+      *             (PGMCONVEN); SAIR PASSOU DE 7 PARA 8.
+      * Manutencao: 09 AGO 2026 - ACRESCENTADA A OPCAO DE FILIAIS
+      *             (PGMFILIAL); SAIR PASSOU DE 8 PARA 9.
+      * Manutencao: 09 AGO 2026 - ACRESCENTADA A OPCAO DE PROFISSIONAIS
+      *             (PGMPROFIS); SAIR PASSOU DE 9 PARA 10.
+      * Manutencao: 09 AGO 2026 - ACRESCENTADA A OPCAO DE SALAS
+      *             (PGMSALAS); SAIR PASSOU DE 10 PARA 11.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGMMENU01.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       77 WS-OPCAO              PIC 9.
+       77 WS-OPCAO              PIC 9(02).
+       77 WS-LOGIN-OK           PIC X(01) VALUE 'N'.
+          88 LOGIN-OK           VALUE 'S'.
        PROCEDURE DIVISION.
       *----------------------------------------------------------------
       *             PROCEDIMENTOS INICIAIS
       *----------------------------------------------------------------
        P001-INICIO.
 
-            PERFORM UNTIL WS-OPCAO EQUAL 4
-               PERFORM P010-DISPLAY-MENU      THRU  P010-FIM
-               PERFORM P020-VALIDA            THRU  P020-FIM
-            END-PERFORM
+            CALL "PGMLOGIN" USING WS-LOGIN-OK
+
+            IF LOGIN-OK
+               PERFORM UNTIL WS-OPCAO EQUAL 11
+                  PERFORM P010-DISPLAY-MENU      THRU  P010-FIM
+                  PERFORM P020-VALIDA            THRU  P020-FIM
+               END-PERFORM
+            END-IF
 
             GOBACK
             .
@@ -34,7 +60,14 @@
             DISPLAY "* 1 - CLIENTES"
             DISPLAY "* 2 - FORNECEDORES"
             DISPLAY "* 3 - AGENDA"
-            DISPLAY "* 4 - SAIR"
+            DISPLAY "* 4 - PROCEDIMENTOS/EXAMES"
+            DISPLAY "* 5 - FECHAMENTO DO DIA"
+            DISPLAY "* 6 - ESTOQUE DE CONSUMIVEIS"
+            DISPLAY "* 7 - CONVENIOS"
+            DISPLAY "* 8 - FILIAIS"
+            DISPLAY "* 9 - PROFISSIONAIS"
+            DISPLAY "* 10 - SALAS"
+            DISPLAY "* 11 - SAIR"
             DISPLAY " "
             DISPLAY "ESCOLHA UMA DAS OPCOES: "
 
@@ -54,6 +87,20 @@
                WHEN 3
                    PERFORM P023-AGENDA        THRU P023-FIM
                WHEN 4
+                   PERFORM P027-PROCEDIMENTOS THRU P027-FIM
+               WHEN 5
+                   PERFORM P028-FECHAMENTO    THRU P028-FIM
+               WHEN 6
+                   PERFORM P029-ESTOQUE       THRU P029-FIM
+               WHEN 7
+                   PERFORM P030-CONVENIOS     THRU P030-FIM
+               WHEN 8
+                   PERFORM P031-FILIAIS       THRU P031-FIM
+               WHEN 9
+                   PERFORM P032-PROFISSIONAIS THRU P032-FIM
+               WHEN 10
+                   PERFORM P033-SALAS         THRU P033-FIM
+               WHEN 11
                    PERFORM P024-PROC-FIM      THRU P024-FIM
                WHEN OTHER
                    PERFORM P025-TRATA-ERRO    THRU P025-FIM
@@ -74,8 +121,7 @@
       *----------------------------------------------------------------
        P022-FORNECEDORES.
 
-            DISPLAY
-            "MODULO FORNECEDORES. TECLE <ENTER> PARA CONTINUAR"
+            CALL "PGMFORNEC" USING WS-OPCAO
             ACCEPT WS-OPCAO
            .
        P022-FIM.
@@ -84,11 +130,74 @@
       *----------------------------------------------------------------
        P023-AGENDA.
 
-            DISPLAY "MODULO AGENDA. TECLE <ENTER> PARA CONTINUAR"
+            CALL "PGMAGENDA" USING WS-OPCAO
             ACCEPT WS-OPCAO
             .
        P023-FIM.
       *----------------------------------------------------------------
+      *             FAZ A CHAMADA DO MODULO DE PROCEDIMENTOS/EXAMES
+      *----------------------------------------------------------------
+       P027-PROCEDIMENTOS.
+
+            CALL "PGMPROCED" USING WS-OPCAO
+            ACCEPT WS-OPCAO
+            .
+       P027-FIM.
+      *----------------------------------------------------------------
+      *             FAZ A CHAMADA DO FECHAMENTO DO DIA
+      *----------------------------------------------------------------
+       P028-FECHAMENTO.
+
+            CALL "PGMFECHA"
+            ACCEPT WS-OPCAO
+            .
+       P028-FIM.
+      *----------------------------------------------------------------
+      *             FAZ A CHAMADA DO MODULO DE ESTOQUE DE CONSUMIVEIS
+      *----------------------------------------------------------------
+       P029-ESTOQUE.
+
+            CALL "PGMESTOQUE" USING WS-OPCAO
+            ACCEPT WS-OPCAO
+            .
+       P029-FIM.
+      *----------------------------------------------------------------
+      *             FAZ A CHAMADA DO MODULO DE CONVENIOS
+      *----------------------------------------------------------------
+       P030-CONVENIOS.
+
+            CALL "PGMCONVEN" USING WS-OPCAO
+            ACCEPT WS-OPCAO
+            .
+       P030-FIM.
+      *----------------------------------------------------------------
+      *             FAZ A CHAMADA DO MODULO DE FILIAIS
+      *----------------------------------------------------------------
+       P031-FILIAIS.
+
+            CALL "PGMFILIAL" USING WS-OPCAO
+            ACCEPT WS-OPCAO
+            .
+       P031-FIM.
+      *----------------------------------------------------------------
+      *             FAZ A CHAMADA DO MODULO DE PROFISSIONAIS
+      *----------------------------------------------------------------
+       P032-PROFISSIONAIS.
+
+            CALL "PGMPROFIS" USING WS-OPCAO
+            ACCEPT WS-OPCAO
+            .
+       P032-FIM.
+      *----------------------------------------------------------------
+      *             FAZ A CHAMADA DO MODULO DE SALAS
+      *----------------------------------------------------------------
+       P033-SALAS.
+
+            CALL "PGMSALAS" USING WS-OPCAO
+            ACCEPT WS-OPCAO
+            .
+       P033-FIM.
+      *----------------------------------------------------------------
       *             PROCEDIMENTOS FINAIS
       *----------------------------------------------------------------
        P024-PROC-FIM.
