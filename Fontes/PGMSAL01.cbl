@@ -0,0 +1,102 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: INCLUIR SALAS - INDEXADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMSAL01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALAS ASSIGN TO
+           WS-PATH-ARQSALA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-SALA
+           ALTERNATE RECORD KEY IS NM-SALA WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SALAS.
+           COPY CPYSALA.
+
+       WORKING-STORAGE SECTION.
+       77 WS-EXIT            PIC X.
+          88 WS-EXIT-OK      VALUE 'F' FALSE 'N'.
+           COPY CPYFS.
+           COPY CPYPATHS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+           PERFORM P010-INCLUI    THRU P010-FIM UNTIL WS-EXIT-OK
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQSALA_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQSALA
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-INCLUI.
+
+            OPEN I-O SALAS
+
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT SALAS
+            END-IF
+
+            IF NOT WS-FS-OK THEN
+               DISPLAY "ERRO CRIAR O ARQUIVO: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+               GOBACK
+            END-IF
+
+            CALL "PGMPROXSL" USING ID-SALA
+            DISPLAY "ID DA SALA: " ID-SALA
+            DISPLAY "INFORME O NOME DA SALA: "
+            ACCEPT NM-SALA
+
+            WRITE REG-SALA
+                  INVALID KEY
+                     DISPLAY
+                     "JA EXISTE SALA COM ESTE ID: " ID-SALA
+                  NOT INVALID KEY
+                     DISPLAY "SALA CADASTRADA COM SUCESSO"
+            END-WRITE
+
+            IF NOT WS-FS-OK AND WS-FS NOT EQUAL 22
+               DISPLAY "ERRO AO GRAVAR A SALA: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            DISPLAY "<ENTER> CONTINUAR OU <F> PARA FINALIZAR"
+            ACCEPT WS-EXIT
+
+            CLOSE SALAS
+
+            IF NOT WS-FS-OK
+               DISPLAY "ERRO AO FECHAR O ARQUIVO DE SALAS."
+            END-IF
+            .
+       P010-FIM.
+       END PROGRAM PGMSAL01.
