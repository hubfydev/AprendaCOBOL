@@ -0,0 +1,313 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: CARGA (BATCH) QUE MIGRA OS CLIENTES DO ARQUIVO
+      *          SEQUENCIAL ANTIGO (ARQCLI.DAT, USADO PELO PGMCLI03)
+      *          PARA O ARQUIVO INDEXADO ATUAL (ARQCLII.DAT), SEM
+      *          SOBRESCREVER CLIENTES JA MIGRADOS ANTERIORMENTE.
+      * Manutencao: 09 AGO 2026 - PASSA A GRAVAR UM PONTO DE CONTROLE
+      *             (ARQCLIMIGCK.DAT) A CADA WS-INTERVALO-CKPT
+      *             CLIENTES MIGRADOS, PARA QUE UMA CARGA INTERROMPIDA
+      *             POSSA SER REINICIADA A PARTIR DO ULTIMO PONTO DE
+      *             CONTROLE EM VEZ DE DESDE O PRIMEIRO REGISTRO.
+      * Manutencao: 09 AGO 2026 - A LISTA DE RENOMEACAO DO COPY CPYCLI
+      *             (FD ARQCLI) NAO INCLUIA CONVENIO-CLI, FILIAL-CLI E
+      *             DT-CAD-CLI, DEIXANDO ESSES TRES CAMPOS COM O MESMO
+      *             NOME NOS DOIS LAYOUTS E FAZENDO P030-MIGRA-CLIENTE
+      *             GRAVAR CADA CLIENTE MIGRADO SEMPRE ZERADO NESSES
+      *             CAMPOS; RENOMEACAO E MOVES CORRIGIDOS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMCLIMIG.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLI ASSIGN TO
+           WS-PATH-ARQCLI
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-ORI.
+
+           SELECT CLIENTES ASSIGN TO
+           WS-PATH-ARQCLII
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS ID-CLI
+           ALTERNATE RECORD KEY IS NM-CLI WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+
+           SELECT CKPMIG ASSIGN TO
+           WS-PATH-ARQCLIMIGCK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS CKP-CHAVE
+           FILE STATUS  IS WS-FS-CKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI.
+           COPY CPYCLI REPLACING REG-CLI       BY REG-CLI-ORI
+                                  ID-CLI        BY ID-CLI-ORI
+                                  NM-CLI        BY NM-CLI-ORI
+                                  CPF-CLI       BY CPF-CLI-ORI
+                                  DDD-CLI       BY DDD-CLI-ORI
+                                  TEL-CLI       BY TEL-CLI-ORI
+                                  EMAIL-CLI     BY EMAIL-CLI-ORI
+                                  DT-NASC-CLI   BY DT-NASC-CLI-ORI
+                                  ENDER-CLI     BY ENDER-CLI-ORI
+                                  INATIVO-CLI   BY INATIVO-CLI-ORI
+                                  CLI-INATIVO   BY CLI-INATIVO-ORI
+                                  CLI-ATIVO     BY CLI-ATIVO-ORI
+                                  CONVENIO-CLI  BY CONVENIO-CLI-ORI
+                                  CLI-PARTICULAR
+                                                BY CLI-PARTICULAR-ORI
+                                  FILIAL-CLI    BY FILIAL-CLI-ORI
+                                  DT-CAD-CLI    BY DT-CAD-CLI-ORI.
+
+       FD CLIENTES.
+           COPY CPYCLI.
+
+       FD CKPMIG.
+       01 REG-CKP.
+          03 CKP-CHAVE            PIC X(01).
+          03 CKP-ULT-ID-MIGRADO   PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+       77 WS-EOF                  PIC 9      VALUE ZEROS.
+          88 WS-EOF-OK            VALUE 1 FALSE 0.
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-ORI-MSG
+                                 WS-FS-NAO-ENCONTRADO
+                                    BY WS-FS-ORI-NAO-ENCONTRADO
+                                 WS-FS-DUPLICADO BY WS-FS-ORI-DUPLICADO
+                                 WS-FS-NAO-EXISTE
+                                    BY WS-FS-ORI-NAO-EXISTE
+                                 WS-FS-EOF BY WS-FS-ORI-EOF
+                                 WS-FS-OK BY WS-FS-ORI-OK
+                                 WS-FS BY WS-FS-ORI.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-CKP-MSG
+                                 WS-FS-NAO-ENCONTRADO
+                                    BY WS-FS-CKP-NAO-ENCONTRADO
+                                 WS-FS-DUPLICADO BY WS-FS-CKP-DUPLICADO
+                                 WS-FS-NAO-EXISTE
+                                    BY WS-FS-CKP-NAO-EXISTE
+                                 WS-FS-EOF BY WS-FS-CKP-EOF
+                                 WS-FS-OK BY WS-FS-CKP-OK
+                                 WS-FS BY WS-FS-CKP.
+       77 WS-TOTAL-LIDOS           PIC 9(06) VALUE ZEROS.
+       77 WS-TOTAL-MIGRADOS        PIC 9(06) VALUE ZEROS.
+       77 WS-TOTAL-DUPLICADOS      PIC 9(06) VALUE ZEROS.
+       77 WS-ULT-ID-CKPT           PIC 9(04) VALUE ZEROS.
+       77 WS-DESDE-CKPT            PIC 9(04) VALUE ZEROS.
+       77 WS-INTERVALO-CKPT        PIC 9(04) VALUE 100.
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS
+           PERFORM P010-ABRIR-ARQUIVOS
+           PERFORM P020-LER-CLIENTE-ORIGEM
+           PERFORM UNTIL WS-EOF-OK
+               IF ID-CLI-ORI GREATER WS-ULT-ID-CKPT
+                  PERFORM P030-MIGRA-CLIENTE
+                  PERFORM P036-ATUALIZA-CHECKPOINT
+               END-IF
+               PERFORM P020-LER-CLIENTE-ORIGEM
+           END-PERFORM
+           PERFORM P040-IMPRIME-RESUMO
+           PERFORM P045-ZERA-CHECKPOINT
+           PERFORM P050-FECHAR-ARQUIVOS
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR OS CAMINHOS DOS ARQUIVOS POR VARIAVEIS DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+      *----------------------------------------------------------------
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLI_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQCLI
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLII_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQCLII
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLIMIGCK_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQCLIMIGCK
+           END-IF
+           .
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+           IF NOT WS-FS-ORI-OK
+              CALL "PGMFSMSG" USING WS-FS-ORI, WS-FS-ORI-MSG
+              DISPLAY WS-FS-ORI-MSG
+           END-IF
+           IF NOT WS-FS-OK
+              CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+              DISPLAY WS-FS-MSG
+           END-IF
+           IF NOT WS-FS-CKP-OK
+              CALL "PGMFSMSG" USING WS-FS-CKP, WS-FS-CKP-MSG
+              DISPLAY WS-FS-CKP-MSG
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P010-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------
+           OPEN INPUT ARQCLI
+
+           IF NOT WS-FS-ORI-OK
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQCLI.DAT."
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+           END-IF
+
+           OPEN I-O CLIENTES
+
+           IF WS-FS EQUAL 35
+              OPEN OUTPUT CLIENTES
+              CLOSE CLIENTES
+              OPEN I-O CLIENTES
+           END-IF
+
+           IF NOT WS-FS-OK
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQCLII.DAT."
+              PERFORM P002-EXIBE-ERRO-FS
+              CLOSE ARQCLI
+              GOBACK
+           END-IF
+
+           OPEN I-O CKPMIG
+
+           IF WS-FS-CKP EQUAL 35
+              OPEN OUTPUT CKPMIG
+              CLOSE CKPMIG
+              OPEN I-O CKPMIG
+           END-IF
+
+           IF NOT WS-FS-CKP-OK
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE CONTROLE DA "
+                      "CARGA."
+              PERFORM P002-EXIBE-ERRO-FS
+              CLOSE ARQCLI CLIENTES
+              GOBACK
+           END-IF
+
+           PERFORM P011-LE-CHECKPOINT
+           .
+      *----------------------------------------------------------------
+      *   RECUPERA O ULTIMO ID MIGRADO COM SUCESSO NA EXECUCAO ANTERIOR,
+      *   CRIANDO O REGISTRO DE CONTROLE ZERADO QUANDO FOR A PRIMEIRA
+      *   EXECUCAO
+      *----------------------------------------------------------------
+       P011-LE-CHECKPOINT.
+
+           MOVE '1'                TO CKP-CHAVE
+
+           READ CKPMIG KEY IS CKP-CHAVE
+               INVALID KEY
+                  MOVE ZEROS       TO CKP-ULT-ID-MIGRADO
+                  WRITE REG-CKP
+               NOT INVALID KEY
+                  MOVE CKP-ULT-ID-MIGRADO TO WS-ULT-ID-CKPT
+           END-READ
+
+           IF WS-ULT-ID-CKPT GREATER ZEROS
+              DISPLAY "PONTO DE CONTROLE ENCONTRADO. RETOMANDO APOS "
+                      "O CLIENTE " WS-ULT-ID-CKPT "."
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P020-LER-CLIENTE-ORIGEM.
+      *----------------------------------------------------------------
+           READ ARQCLI
+               AT END
+                  SET WS-EOF-OK       TO TRUE
+               NOT AT END
+                  ADD 1               TO WS-TOTAL-LIDOS
+           END-READ
+           .
+      *----------------------------------------------------------------
+      *   COPIA OS DADOS DO REGISTRO ANTIGO PARA O LAYOUT DO ARQUIVO
+      *   INDEXADO E GRAVA, IGNORANDO CLIENTES JA MIGRADOS (MESMO ID)
+      *----------------------------------------------------------------
+       P030-MIGRA-CLIENTE.
+      *----------------------------------------------------------------
+           INITIALIZE REG-CLI
+
+           MOVE ID-CLI-ORI            TO ID-CLI
+           MOVE NM-CLI-ORI            TO NM-CLI
+           MOVE CPF-CLI-ORI           TO CPF-CLI
+           MOVE DDD-CLI-ORI           TO DDD-CLI
+           MOVE TEL-CLI-ORI           TO TEL-CLI
+           MOVE EMAIL-CLI-ORI         TO EMAIL-CLI
+           MOVE DT-NASC-CLI-ORI       TO DT-NASC-CLI
+           MOVE ENDER-CLI-ORI         TO ENDER-CLI
+           MOVE INATIVO-CLI-ORI       TO INATIVO-CLI
+           MOVE CONVENIO-CLI-ORI      TO CONVENIO-CLI
+           MOVE FILIAL-CLI-ORI        TO FILIAL-CLI
+           MOVE DT-CAD-CLI-ORI        TO DT-CAD-CLI
+
+           WRITE REG-CLI
+               INVALID KEY
+                  DISPLAY "CLIENTE JA MIGRADO, IGNORADO: " ID-CLI
+                  ADD 1               TO WS-TOTAL-DUPLICADOS
+               NOT INVALID KEY
+                  ADD 1               TO WS-TOTAL-MIGRADOS
+           END-WRITE
+           .
+      *----------------------------------------------------------------
+      *   A CADA WS-INTERVALO-CKPT CLIENTES MIGRADOS, GRAVA O ID ATUAL
+      *   NO ARQUIVO DE CONTROLE, PARA QUE UMA CARGA INTERROMPIDA POSSA
+      *   SER REINICIADA A PARTIR DAQUI
+      *----------------------------------------------------------------
+       P036-ATUALIZA-CHECKPOINT.
+      *----------------------------------------------------------------
+           ADD 1                   TO WS-DESDE-CKPT
+
+           IF WS-DESDE-CKPT >= WS-INTERVALO-CKPT
+              PERFORM P037-GRAVA-CHECKPOINT
+           END-IF
+           .
+       P037-GRAVA-CHECKPOINT.
+
+           MOVE ID-CLI-ORI         TO CKP-ULT-ID-MIGRADO
+           REWRITE REG-CKP
+           MOVE ZEROS              TO WS-DESDE-CKPT
+           .
+      *----------------------------------------------------------------
+       P040-IMPRIME-RESUMO.
+      *----------------------------------------------------------------
+           DISPLAY "REGISTROS LIDOS EM ARQCLI.DAT: " WS-TOTAL-LIDOS
+           DISPLAY "CLIENTES MIGRADOS COM SUCESSO: " WS-TOTAL-MIGRADOS
+           DISPLAY "CLIENTES JA EXISTENTES (IGNORADOS): "
+                   WS-TOTAL-DUPLICADOS
+           .
+      *----------------------------------------------------------------
+      *   CARGA CONCLUIDA SEM INTERRUPCAO: ZERA O PONTO DE CONTROLE
+      *   PARA QUE A PROXIMA CARGA VOLTE A PROCESSAR DESDE O INICIO
+      *----------------------------------------------------------------
+       P045-ZERA-CHECKPOINT.
+      *----------------------------------------------------------------
+           MOVE ZEROS              TO CKP-ULT-ID-MIGRADO
+           REWRITE REG-CKP
+           .
+      *----------------------------------------------------------------
+       P050-FECHAR-ARQUIVOS.
+      *----------------------------------------------------------------
+           CLOSE ARQCLI
+           CLOSE CLIENTES
+           CLOSE CKPMIG
+           .
+       END PROGRAM PGMCLIMIG.
