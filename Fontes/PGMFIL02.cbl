@@ -0,0 +1,115 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: ATUALIZAR FILIAIS - INDEXADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMFIL02.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILIAIS ASSIGN TO
+           WS-PATH-ARQFILIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-FILIAL
+           ALTERNATE RECORD KEY IS NM-FILIAL WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILIAIS.
+           COPY CPYFILIAL.
+
+       WORKING-STORAGE SECTION.
+           COPY CPYFS.
+       01 WS-REG-FILIAL.
+          03 WS-ID-FILIAL    PIC 9(02).
+          03 WS-NM-FILIAL    PIC X(30).
+           COPY CPYPATHS.
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            INITIALIZE  WS-REG-FILIAL
+
+            OPEN I-O FILIAIS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+              DISPLAY
+              "ERRO NA ABERTURA DO ARQUIVO DE FILIAIS: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+            END-IF
+
+            DISPLAY "INFORME O ID DA FILIAL: "
+            ACCEPT ID-FILIAL
+
+            READ FILIAIS KEY IS ID-FILIAL
+                INVALID KEY
+                   DISPLAY "FILIAL NAO ENCONTRADA."
+                NOT INVALID KEY
+                    PERFORM P010-ATUALIZA THRU P010-FIM
+            END-READ
+
+            CLOSE FILIAIS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO FECHAR O ARQUIVO DE FILIAIS: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQFILIAL_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQFILIAL
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-ATUALIZA.
+
+            MOVE SPACES            TO WS-NM-FILIAL
+
+            DISPLAY "NOME ATUAL DA FILIAL: " ID-FILIAL " - " NM-FILIAL
+            DISPLAY "INFORME O NOVO NOME: "
+            ACCEPT WS-NM-FILIAL
+
+            MOVE   WS-NM-FILIAL    TO NM-FILIAL
+
+            REWRITE REG-FILIAL
+                    INVALID KEY
+                       DISPLAY "FILIAL JA EXISTE"
+                    NOT INVALID KEY
+                       DISPLAY "FILIAL ATUALIZADA COM SUCESSO!"
+            END-REWRITE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO GRAVAR O ARQUIVO DE FILIAIS: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+            .
+       P010-FIM.
+
+       END PROGRAM PGMFIL02.
