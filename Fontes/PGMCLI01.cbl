@@ -2,6 +2,33 @@
       * Author: ANDRE COSTA
       * Date: 04 FEV 2026
       * Purpose: INCLUIR CLIENTES
+      * Manutencao: 09 AGO 2026 - PASSA A GRAVAR NO ARQUIVO INDEXADO
+      *             ARQCLII.DAT, O MESMO USADO PELO RESTO DO MODULO
+      *             DE CLIENTES.
+      * Manutencao: 09 AGO 2026 - O CAMINHO DO ARQUIVO DEIXOU DE SER
+      *             GRAVADO NO FONTE; AGORA VEM DE WS-PATH-ARQCLII,
+      *             SOBRESCRITO PELA VARIAVEL DE AMBIENTE ARQCLII_PATH
+      *             QUANDO ELA EXISTIR (VEJA P001-CARREGA-CAMINHOS).
+      * Manutencao: 09 AGO 2026 - A DATA DE NASCIMENTO PASSA POR
+      *             VALIDACAO (PGMVALDT) ANTES DE SEGUIR.
+      * Manutencao: 09 AGO 2026 - O CONVENIO DO CLIENTE PASSA A SER
+      *             INFORMADO E VALIDADO CONTRA O ARQUIVO DE CONVENIOS
+      *             (ZERO SIGNIFICA CLIENTE PARTICULAR, SEM CONVENIO).
+      * Manutencao: 09 AGO 2026 - A FILIAL DO CLIENTE PASSA A SER
+      *             INFORMADA E VALIDADA CONTRA O ARQUIVO DE FILIAIS;
+      *             DIFERENTE DO CONVENIO, NAO HA VALOR QUE DISPENSE A
+      *             VALIDACAO, POIS TODO CLIENTE PERTENCE A UMA FILIAL.
+      * Manutencao: 09 AGO 2026 - FILE STATUS DE CLIENTES PASSA A TER UM
+      *             SEGUNDO CAMPO (WS-FS2), PARA CAPTURAR O STATUS
+      *             ESTENDIDO REPORTADO PELO RUNTIME (POR EXEMPLO,
+      *             CONFLITOS DE TRAVA DE REGISTRO EM AMBIENTE
+      *             MULTIUSUARIO).
+      * Manutencao: 09 AGO 2026 - GRAVA A DATA DE CADASTRO (DT-CAD-CLI)
+      *             NA INCLUSAO, PARA ALIMENTAR O NOVO PAINEL DE
+      *             INDICADORES MENSAIS (PGMKPI01).
+      * Manutencao: 09 AGO 2026 - PASSA A LER A SESSAO GRAVADA PELO
+      *             PGMLOGIN PARA INFORMAR O LOGIN DO OPERADOR NA
+      *             TRILHA DE AUDITORIA (PGMCLILOG).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGMCLI01.
@@ -11,22 +38,82 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO
-           'C:\COBOL\Aulas\Fontes\Arquivo\ARQCLI.DAT'
+           WS-PATH-ARQCLII
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-CLI
+           ALTERNATE RECORD KEY IS NM-CLI WITH DUPLICATES
+           FILE STATUS  IS WS-FS WS-FS2.
+           SELECT CONVENIOS ASSIGN TO
+           WS-PATH-ARQCONV
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-CONV
+           ALTERNATE RECORD KEY IS NM-CONV WITH DUPLICATES
+           FILE STATUS  IS WS-FS-CNV.
+           SELECT FILIAIS ASSIGN TO
+           WS-PATH-ARQFILIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-FILIAL
+           ALTERNATE RECORD KEY IS NM-FILIAL WITH DUPLICATES
+           FILE STATUS  IS WS-FS-FIL.
+           SELECT SESSAO ASSIGN TO
+           WS-PATH-ARQSESSAO
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE  IS SEQUENTIAL
-           FILE STATUS  IS WS-FS.
+           FILE STATUS  IS WS-FS-SES.
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
-       01 REG-CLI.
-          03 ID-CLI          PIC 9(04).
-          03 NM-CLI          PIC X(20).
+           COPY CPYCLI.
+       FD CONVENIOS.
+           COPY CPYCONV.
+       FD FILIAIS.
+           COPY CPYFILIAL.
+       FD SESSAO.
+           COPY CPYSESSAO.
 
        WORKING-STORAGE SECTION.
        77 WS-EXIT            PIC X.
           88 WS-EXIT-OK      VALUE 'F' FALSE 'N'.
-       77 WS-FS              PIC 9(02).
-          88 WS-FS-OK        VALUE ZEROS.
+           COPY CPYFS.
+       77 WS-FS2                  PIC X(02)  VALUE SPACES.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-CNV-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-CNV-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-CNV-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-CNV-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-CNV-EOF
+                          WS-FS-OK BY WS-FS-CNV-OK
+                          WS-FS BY WS-FS-CNV.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-FIL-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-FIL-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-FIL-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-FIL-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-FIL-EOF
+                          WS-FS-OK BY WS-FS-FIL-OK
+                          WS-FS BY WS-FS-FIL.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-SES-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-SES-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-SES-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-SES-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-SES-EOF
+                          WS-FS-OK BY WS-FS-SES-OK
+                          WS-FS BY WS-FS-SES.
+       77 WS-CPF-OK           PIC X(01) VALUE 'N'.
+          88 CPF-OK           VALUE 'S'.
+       77 WS-NM-OK            PIC X(01) VALUE 'N'.
+          88 NM-OK            VALUE 'S'.
+       77 WS-DATA-OK          PIC X(01) VALUE 'N'.
+          88 DATA-OK          VALUE 'S'.
+       77 WS-CONV-OK          PIC X(01) VALUE 'N'.
+          88 CONV-VALIDO      VALUE 'S'.
+       77 WS-FILIAL-OK        PIC X(01) VALUE 'N'.
+          88 FILIAL-VALIDA    VALUE 'S'.
+           COPY CPYPATHS.
        LINKAGE SECTION.
        01 LK-PARM.
           03 LK-OPCAO        PIC X.
@@ -34,13 +121,71 @@
        PROCEDURE DIVISION USING LK-PARM.
        MAIN-PROCEDURE.
 
+           PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
            PERFORM P010-INCLUI    THRU P010-FIM UNTIL WS-EXIT-OK
 
            GOBACK
            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLII_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQCLII
+            END-IF
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCONV_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQCONV
+            END-IF
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQFILIAL_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQFILIAL
+            END-IF
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQSESSAO_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQSESSAO
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   LE A SESSAO GRAVADA PELO PGMLOGIN PARA SABER O LOGIN DO
+      *   OPERADOR, USADO NA TRILHA DE AUDITORIA
+      *----------------------------------------------------------------
+       P003-VERIFICA-PERFIL.
+
+            OPEN INPUT SESSAO
+
+            IF WS-FS-SES-OK
+               READ SESSAO
+                   AT END
+                      CONTINUE
+               END-READ
+               CLOSE SESSAO
+            END-IF
+            .
+       P003-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            IF WS-FS2 NOT EQUAL SPACES AND WS-FS2 NOT EQUAL "00"
+               DISPLAY "STATUS ESTENDIDO: " WS-FS2
+            END-IF
+            .
+       P002-FIM.
        P010-INCLUI.
 
-            OPEN EXTEND CLIENTES
+            OPEN I-O CLIENTES
 
             IF WS-FS EQUAL 35
                OPEN OUTPUT CLIENTES
@@ -48,20 +193,73 @@
 
             IF NOT WS-FS-OK THEN
                DISPLAY "ERRO CRIAR O ARQUIVO: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
                GOBACK
             END-IF
 
-            DISPLAY "INFORME O ID DO CLIENTE: "
-            ACCEPT ID-CLI
-            DISPLAY "INFORME O NOME DO CLIENTE: "
-            ACCEPT NM-CLI
+            OPEN I-O CONVENIOS
+
+            IF WS-FS-CNV EQUAL 35
+               OPEN OUTPUT CONVENIOS
+               CLOSE CONVENIOS
+               OPEN I-O CONVENIOS
+            END-IF
+
+            IF NOT WS-FS-CNV-OK THEN
+               DISPLAY
+               "ERRO NA ABERTURA DO ARQUIVO DE CONVENIOS: " WS-FS-CNV
+               CLOSE CLIENTES
+               GOBACK
+            END-IF
+
+            OPEN I-O FILIAIS
+
+            IF WS-FS-FIL EQUAL 35
+               OPEN OUTPUT FILIAIS
+               CLOSE FILIAIS
+               OPEN I-O FILIAIS
+            END-IF
+
+            IF NOT WS-FS-FIL-OK THEN
+               DISPLAY
+               "ERRO NA ABERTURA DO ARQUIVO DE FILIAIS: " WS-FS-FIL
+               CLOSE CLIENTES
+               CLOSE CONVENIOS
+               GOBACK
+            END-IF
+
+            PERFORM P003-VERIFICA-PERFIL THRU P003-FIM
+
+            CALL "PGMPROXID" USING ID-CLI
+            DISPLAY "ID DO CLIENTE: " ID-CLI
+            PERFORM P013-ACEITA-NOME THRU P013-FIM
+            PERFORM P011-ACEITA-CPF THRU P011-FIM
+            DISPLAY "INFORME O DDD DO CLIENTE: "
+            ACCEPT DDD-CLI
+            DISPLAY "INFORME O TELEFONE DO CLIENTE: "
+            ACCEPT TEL-CLI
+            DISPLAY "INFORME O E-MAIL DO CLIENTE: "
+            ACCEPT EMAIL-CLI
+            PERFORM P015-ACEITA-NASC THRU P015-FIM
+            PERFORM P017-ACEITA-CONVENIO THRU P017-FIM
+            PERFORM P019-ACEITA-FILIAL THRU P019-FIM
+            DISPLAY "INFORME O ENDERECO DO CLIENTE: "
+            ACCEPT ENDER-CLI
+
+            ACCEPT DT-CAD-CLI FROM DATE
 
             WRITE REG-CLI
+                  INVALID KEY
+                     DISPLAY "JA EXISTE CLIENTE COM ESTE ID: " ID-CLI
+                  NOT INVALID KEY
+                     DISPLAY "CLIENTE CADASTRADO COM SUCESSO"
+                     CALL "PGMCLILOG" USING SESSAO-LOGIN, "I", ID-CLI,
+                          SPACES, NM-CLI
+            END-WRITE
 
-            IF WS-FS-OK
-               DISPLAY "CLIENTE CADASTRADO COM SUCESSO"
-            ELSE
+            IF NOT WS-FS-OK AND WS-FS NOT EQUAL 22
                DISPLAY "ERRO AO GRAVAR O CLIENTE: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
             END-IF
 
             DISPLAY "<ENTER> CONTINUAR OU <F> PARA FINALIZAR"
@@ -72,6 +270,128 @@
             IF NOT WS-FS-OK
                DISPLAY "ERRO AO FECHAR O ARQUIVO DE CLIENTES."
             END-IF
+
+            CLOSE CONVENIOS
+            CLOSE FILIAIS
             .
        P010-FIM.
+      *----------------------------------------------------------------
+      *   PEDE O CPF E SO SEGUE QUANDO O DIGITO VERIFICADOR FOR VALIDO
+      *----------------------------------------------------------------
+       P011-ACEITA-CPF.
+
+            MOVE 'N'                  TO WS-CPF-OK
+            PERFORM P012-PEDE-CPF THRU P012-FIM UNTIL CPF-OK
+            .
+       P011-FIM.
+       P012-PEDE-CPF.
+
+            DISPLAY "INFORME O CPF DO CLIENTE (SOMENTE NUMEROS): "
+            ACCEPT CPF-CLI
+            CALL "PGMVALCPF" USING CPF-CLI, WS-CPF-OK
+            IF NOT CPF-OK
+               DISPLAY "CPF INVALIDO"
+            END-IF
+            .
+       P012-FIM.
+      *----------------------------------------------------------------
+      *   PEDE O NOME E SO SEGUE QUANDO NAO FOR DEIXADO EM BRANCO
+      *----------------------------------------------------------------
+       P013-ACEITA-NOME.
+
+            MOVE 'N'                  TO WS-NM-OK
+            PERFORM P014-PEDE-NOME THRU P014-FIM UNTIL NM-OK
+            .
+       P013-FIM.
+       P014-PEDE-NOME.
+
+            DISPLAY "INFORME O NOME DO CLIENTE: "
+            ACCEPT NM-CLI
+            IF NM-CLI EQUAL SPACES
+               DISPLAY "NOME NAO PODE FICAR EM BRANCO."
+            ELSE
+               MOVE 'S'               TO WS-NM-OK
+            END-IF
+            .
+       P014-FIM.
+      *----------------------------------------------------------------
+      *   PEDE A DATA DE NASCIMENTO E SO SEGUE QUANDO FOR VALIDA
+      *----------------------------------------------------------------
+       P015-ACEITA-NASC.
+
+            MOVE 'N'                  TO WS-DATA-OK
+            PERFORM P016-PEDE-NASC THRU P016-FIM UNTIL DATA-OK
+            .
+       P015-FIM.
+       P016-PEDE-NASC.
+
+            DISPLAY "INFORME A DATA DE NASCIMENTO (AAMMDD): "
+            ACCEPT DT-NASC-CLI
+            CALL "PGMVALDT" USING DT-NASC-CLI, WS-DATA-OK
+            IF NOT DATA-OK
+               DISPLAY "DATA INVALIDA"
+            END-IF
+            .
+       P016-FIM.
+      *----------------------------------------------------------------
+      *   PEDE O CONVENIO E SO SEGUE QUANDO FOR ZERO (PARTICULAR) OU
+      *   UM CONVENIO ATIVO CADASTRADO NO ARQUIVO DE CONVENIOS
+      *----------------------------------------------------------------
+       P017-ACEITA-CONVENIO.
+
+            MOVE 'N'                  TO WS-CONV-OK
+            PERFORM P018-PEDE-CONVENIO THRU P018-FIM UNTIL CONV-VALIDO
+            .
+       P017-FIM.
+       P018-PEDE-CONVENIO.
+
+            DISPLAY
+            "INFORME O CONVENIO DO CLIENTE (0000 = PARTICULAR): "
+            ACCEPT CONVENIO-CLI
+
+            IF CLI-PARTICULAR
+               MOVE 'S'               TO WS-CONV-OK
+            ELSE
+               MOVE CONVENIO-CLI      TO ID-CONV
+               READ CONVENIOS KEY IS ID-CONV
+                   INVALID KEY
+                      DISPLAY "CONVENIO NAO ENCONTRADO."
+                   NOT INVALID KEY
+                      IF CONV-INATIVO
+                         DISPLAY "CONVENIO INATIVO."
+                      ELSE
+                         MOVE 'S'     TO WS-CONV-OK
+                      END-IF
+               END-READ
+            END-IF
+            .
+       P018-FIM.
+      *----------------------------------------------------------------
+      *   PEDE A FILIAL E SO SEGUE QUANDO FOR UMA FILIAL ATIVA
+      *   CADASTRADA NO ARQUIVO DE FILIAIS
+      *----------------------------------------------------------------
+       P019-ACEITA-FILIAL.
+
+            MOVE 'N'                  TO WS-FILIAL-OK
+            PERFORM P020-PEDE-FILIAL THRU P020-FIM UNTIL FILIAL-VALIDA
+            .
+       P019-FIM.
+       P020-PEDE-FILIAL.
+
+            DISPLAY "INFORME A FILIAL DO CLIENTE: "
+            ACCEPT FILIAL-CLI
+
+            MOVE FILIAL-CLI           TO ID-FILIAL
+            READ FILIAIS KEY IS ID-FILIAL
+                INVALID KEY
+                   DISPLAY "FILIAL NAO ENCONTRADA."
+                NOT INVALID KEY
+                   IF FILIAL-INATIVA
+                      DISPLAY "FILIAL INATIVA."
+                   ELSE
+                      MOVE 'S'        TO WS-FILIAL-OK
+                   END-IF
+            END-READ
+            .
+       P020-FIM.
        END PROGRAM PGMCLI01.
