@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: ATUALIZAR PROFISSIONAIS - INDEXADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMPROF02.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROFISSIONAIS ASSIGN TO
+           WS-PATH-ARQPROF
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-PROF
+           ALTERNATE RECORD KEY IS NM-PROF WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PROFISSIONAIS.
+           COPY CPYPROF.
+
+       WORKING-STORAGE SECTION.
+           COPY CPYFS.
+       01 WS-REG-PROF.
+          03 WS-NM-PROF             PIC X(20).
+          03 WS-ESPECIALIDADE-PROF  PIC X(20).
+          03 WS-HORA-INICIO-PROF    PIC 9(04).
+          03 WS-HORA-FIM-PROF       PIC 9(04).
+          03 WS-DIAS-ATEND-PROF     PIC X(07).
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            INITIALIZE  WS-REG-PROF
+
+            OPEN I-O PROFISSIONAIS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+              DISPLAY
+              "ERRO NA ABERTURA DO ARQUIVO DE PROFISSIONAIS: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+            END-IF
+
+            DISPLAY "INFORME O ID DO PROFISSIONAL: "
+            ACCEPT ID-PROF
+
+            READ PROFISSIONAIS KEY IS ID-PROF
+                INVALID KEY
+                   DISPLAY "PROFISSIONAL NAO ENCONTRADO."
+                NOT INVALID KEY
+                    PERFORM P010-ATUALIZA THRU P010-FIM
+            END-READ
+
+            CLOSE PROFISSIONAIS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO FECHAR O ARQUIVO DE PROFISSIONAIS: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQPROF_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQPROF
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-ATUALIZA.
+
+            DISPLAY "NOME ATUAL: " ID-PROF " - " NM-PROF
+            DISPLAY "INFORME O NOVO NOME: "
+            ACCEPT WS-NM-PROF
+            MOVE   WS-NM-PROF        TO NM-PROF
+
+            DISPLAY "ESPECIALIDADE ATUAL: " ESPECIALIDADE-PROF
+            DISPLAY "INFORME A NOVA ESPECIALIDADE: "
+            ACCEPT WS-ESPECIALIDADE-PROF
+            MOVE   WS-ESPECIALIDADE-PROF TO ESPECIALIDADE-PROF
+
+            DISPLAY "EXPEDIENTE ATUAL: " HORA-INICIO-PROF " A "
+                    HORA-FIM-PROF
+            DISPLAY "INFORME O NOVO INICIO DO EXPEDIENTE (HHMM): "
+            ACCEPT WS-HORA-INICIO-PROF
+            MOVE   WS-HORA-INICIO-PROF TO HORA-INICIO-PROF
+            DISPLAY "INFORME O NOVO FIM DO EXPEDIENTE (HHMM): "
+            ACCEPT WS-HORA-FIM-PROF
+            MOVE   WS-HORA-FIM-PROF  TO HORA-FIM-PROF
+
+            DISPLAY "DIAS DE ATENDIMENTO ATUAIS: " DIAS-ATEND-PROF
+            DISPLAY "INFORME OS NOVOS DIAS (DOM SEG TER QUA QUI SEX "
+            DISPLAY "SAB, 7 POSICOES, S OU N EM CADA UMA): "
+            ACCEPT WS-DIAS-ATEND-PROF
+            MOVE   WS-DIAS-ATEND-PROF TO DIAS-ATEND-PROF
+
+            REWRITE REG-PROF
+                    INVALID KEY
+                       DISPLAY "PROFISSIONAL JA EXISTE"
+                    NOT INVALID KEY
+                       DISPLAY "PROFISSIONAL ATUALIZADO COM SUCESSO!"
+            END-REWRITE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO GRAVAR O ARQUIVO DE PROFISSIONAIS: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+            .
+       P010-FIM.
+
+       END PROGRAM PGMPROF02.
