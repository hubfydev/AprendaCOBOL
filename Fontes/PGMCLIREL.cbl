@@ -0,0 +1,326 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: EMITIR O RELATORIO IMPRESSO DE CLIENTES, COM
+      *          CABECALHO, QUEBRA DE PAGINA E TOTAL DE REGISTROS
+      * Manutencao: 09 AGO 2026 - P035-EXPORTA-CSV GANHA O ";" QUE
+      *             FALTAVA ENTRE DDD-CLI E TEL-CLI; SEM ELE A LINHA DE
+      *             DADOS SAIA COM 5 CAMPOS CONTRA OS 6 DO CABECALHO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMCLIREL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+           WS-PATH-ARQCLII
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS ID-CLI
+           ALTERNATE RECORD KEY IS NM-CLI WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+
+           SELECT RELCLI ASSIGN TO
+           WS-PATH-RELCLI
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CPYCLI.
+
+       FD RELCLI
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01 REL-LINHA               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 WS-EOF                  PIC 9      VALUE ZEROS.
+          88 WS-EOF-OK            VALUE 1 FALSE 0.
+       77 WS-ORDEM                 PIC 9     VALUE 1.
+          88 WS-ORDEM-POR-NOME     VALUE 2.
+       77 WS-FORMATO               PIC 9     VALUE 1.
+          88 WS-FORMATO-CSV        VALUE 2.
+       77 WS-FILTRO                PIC 9     VALUE 1.
+          88 WS-FILTRO-ATIVOS      VALUE 2.
+          88 WS-FILTRO-INATIVOS    VALUE 3.
+       01 WS-CSV-LINHA             PIC X(132).
+           COPY CPYFS.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-REL-MSG
+                                 WS-FS-NAO-ENCONTRADO
+                                    BY WS-FS-REL-NAO-ENCONTRADO
+                                 WS-FS-DUPLICADO BY WS-FS-REL-DUPLICADO
+                                 WS-FS-NAO-EXISTE BY WS-FS-REL-NAO-EXISTE
+                                 WS-FS-EOF BY WS-FS-REL-EOF
+                                 WS-FS-OK BY WS-FS-REL-OK
+                                 WS-FS BY WS-FS-REL.
+       77 WS-LINHAS-PAG            PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-LINHAS            PIC 9(02) VALUE 40.
+       77 WS-PAGINA                PIC 9(04) VALUE ZEROS.
+       77 WS-TOTAL-CLI             PIC 9(06) VALUE ZEROS.
+       01 WS-DATA                  PIC 9(06) VALUE ZEROS.
+       01 REDEFINES WS-DATA.
+          03 WS-ANO                PIC 99.
+          03 WS-MES                PIC 99.
+          03 WS-DIA                PIC 99.
+
+       01 WS-CAB-01.
+          03 FILLER               PIC X(20)  VALUE SPACES.
+          03 FILLER               PIC X(30)  VALUE
+             "RELATORIO DE CLIENTES".
+
+       01 WS-CAB-02.
+          03 FILLER               PIC X(10)  VALUE "DATA: ".
+          03 WS-CAB-DIA            PIC 99.
+          03 FILLER               PIC X(01)  VALUE "/".
+          03 WS-CAB-MES            PIC 99.
+          03 FILLER               PIC X(01)  VALUE "/".
+          03 WS-CAB-ANO            PIC 99.
+          03 FILLER               PIC X(20)  VALUE SPACES.
+          03 FILLER               PIC X(08)  VALUE "PAGINA: ".
+          03 WS-CAB-PAGINA         PIC ZZZ9.
+
+       01 WS-CAB-03.
+          03 FILLER               PIC X(06)  VALUE "ID".
+          03 FILLER               PIC X(22)  VALUE "NOME".
+          03 FILLER               PIC X(15)  VALUE "CPF".
+          03 FILLER               PIC X(15)  VALUE "TELEFONE".
+          03 FILLER               PIC X(30)  VALUE "EMAIL".
+
+       01 WS-DETALHE.
+          03 WS-DET-ID             PIC ZZZ9.
+          03 FILLER               PIC X(02)  VALUE SPACES.
+          03 WS-DET-NOME           PIC X(20).
+          03 FILLER               PIC X(02)  VALUE SPACES.
+          03 WS-DET-CPF            PIC 9(11).
+          03 FILLER               PIC X(02)  VALUE SPACES.
+          03 WS-DET-DDD            PIC X(02).
+          03 FILLER               PIC X(01)  VALUE SPACES.
+          03 WS-DET-TEL            PIC 9(09).
+          03 FILLER               PIC X(02)  VALUE SPACES.
+          03 WS-DET-EMAIL          PIC X(30).
+
+       01 WS-TOTAL-LINHA.
+          03 FILLER               PIC X(20)  VALUE
+             "TOTAL DE CLIENTES: ".
+          03 WS-TOT-CLI            PIC ZZZ.ZZ9.
+
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS
+           PERFORM P010-ABRIR-ARQUIVOS
+           PERFORM P020-LER-CLIENTE
+           PERFORM UNTIL WS-EOF-OK
+               IF (WS-FILTRO-ATIVOS AND CLI-ATIVO)
+                  OR (WS-FILTRO-INATIVOS AND CLI-INATIVO)
+                  OR (NOT WS-FILTRO-ATIVOS AND NOT WS-FILTRO-INATIVOS)
+                  PERFORM P030-IMPRIME-CLIENTE
+               END-IF
+               PERFORM P020-LER-CLIENTE
+           END-PERFORM
+           IF NOT WS-FORMATO-CSV
+              PERFORM P040-IMPRIME-TOTAL
+           END-IF
+           PERFORM P050-FECHAR-ARQUIVOS
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR OS CAMINHOS DOS ARQUIVOS POR VARIAVEIS DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+      *----------------------------------------------------------------
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLII_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-ARQCLII
+           END-IF
+
+           ACCEPT WS-PATH-ENV FROM ENVIRONMENT "RELCLI_PATH"
+           IF WS-PATH-ENV NOT EQUAL SPACES
+              MOVE WS-PATH-ENV TO WS-PATH-RELCLI
+           END-IF
+           .
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+           IF NOT WS-FS-OK
+              CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+              DISPLAY WS-FS-MSG
+           END-IF
+           IF NOT WS-FS-REL-OK
+              CALL "PGMFSMSG" USING WS-FS-REL, WS-FS-REL-MSG
+              DISPLAY WS-FS-REL-MSG
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P010-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------
+           OPEN INPUT  CLIENTES
+           OPEN OUTPUT RELCLI
+
+           IF NOT WS-FS-OK OR NOT WS-FS-REL-OK
+              DISPLAY "ERRO NA ABERTURA DOS ARQUIVOS DO RELATORIO."
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+           END-IF
+
+           ACCEPT WS-DATA FROM DATE
+           MOVE WS-DIA               TO WS-CAB-DIA
+           MOVE WS-MES               TO WS-CAB-MES
+           MOVE WS-ANO               TO WS-CAB-ANO
+
+           DISPLAY "1 - ORDENAR POR ID"
+           DISPLAY "2 - ORDENAR POR NOME"
+           DISPLAY "ESCOLHA UMA DAS OPCOES: "
+           ACCEPT WS-ORDEM
+
+           DISPLAY "1 - RELATORIO IMPRESSO"
+           DISPLAY "2 - EXPORTAR CSV"
+           DISPLAY "ESCOLHA UMA DAS OPCOES: "
+           ACCEPT WS-FORMATO
+
+           DISPLAY "1 - TODOS OS CLIENTES"
+           DISPLAY "2 - SOMENTE CLIENTES ATIVOS"
+           DISPLAY "3 - SOMENTE CLIENTES INATIVOS"
+           DISPLAY "ESCOLHA UMA DAS OPCOES: "
+           ACCEPT WS-FILTRO
+
+           IF WS-ORDEM-POR-NOME
+              MOVE SPACES              TO NM-CLI
+              START CLIENTES KEY IS NOT LESS THAN NM-CLI
+                  INVALID KEY
+                     SET WS-EOF-OK     TO TRUE
+              END-START
+           ELSE
+              MOVE ZEROS                TO ID-CLI
+              START CLIENTES KEY IS NOT LESS THAN ID-CLI
+                  INVALID KEY
+                     SET WS-EOF-OK     TO TRUE
+              END-START
+           END-IF
+
+           IF WS-FORMATO-CSV
+              PERFORM P065-CABECALHO-CSV
+           ELSE
+              PERFORM P060-IMPRIME-CABECALHO
+           END-IF
+           .
+      *----------------------------------------------------------------
+       P020-LER-CLIENTE.
+      *----------------------------------------------------------------
+           READ CLIENTES NEXT RECORD
+               AT END
+                  SET WS-EOF-OK       TO TRUE
+           END-READ
+           .
+      *----------------------------------------------------------------
+       P030-IMPRIME-CLIENTE.
+      *----------------------------------------------------------------
+           IF WS-FORMATO-CSV
+              PERFORM P035-EXPORTA-CSV
+           ELSE
+              IF WS-LINHAS-PAG >= WS-MAX-LINHAS
+                 PERFORM P060-IMPRIME-CABECALHO
+              END-IF
+
+              MOVE ID-CLI                TO WS-DET-ID
+              MOVE NM-CLI                TO WS-DET-NOME
+              MOVE CPF-CLI               TO WS-DET-CPF
+              MOVE DDD-CLI               TO WS-DET-DDD
+              MOVE TEL-CLI               TO WS-DET-TEL
+              MOVE EMAIL-CLI             TO WS-DET-EMAIL
+
+              MOVE SPACES                TO REL-LINHA
+              MOVE WS-DETALHE            TO REL-LINHA
+              WRITE REL-LINHA
+
+              ADD 1                      TO WS-LINHAS-PAG
+           END-IF
+
+           ADD 1                      TO WS-TOTAL-CLI
+           .
+      *----------------------------------------------------------------
+      *   GRAVA UMA LINHA CSV (CAMPOS SEPARADOS POR ;) PARA O CLIENTE
+      *----------------------------------------------------------------
+       P035-EXPORTA-CSV.
+      *----------------------------------------------------------------
+           MOVE SPACES                TO WS-CSV-LINHA
+
+           STRING ID-CLI      DELIMITED BY SIZE
+                  ";"         DELIMITED BY SIZE
+                  NM-CLI      DELIMITED BY SIZE
+                  ";"         DELIMITED BY SIZE
+                  CPF-CLI     DELIMITED BY SIZE
+                  ";"         DELIMITED BY SIZE
+                  DDD-CLI     DELIMITED BY SIZE
+                  ";"         DELIMITED BY SIZE
+                  TEL-CLI     DELIMITED BY SIZE
+                  ";"         DELIMITED BY SIZE
+                  EMAIL-CLI   DELIMITED BY SIZE
+             INTO WS-CSV-LINHA
+           END-STRING
+
+           MOVE WS-CSV-LINHA          TO REL-LINHA
+           WRITE REL-LINHA
+           .
+      *----------------------------------------------------------------
+       P040-IMPRIME-TOTAL.
+      *----------------------------------------------------------------
+           MOVE WS-TOTAL-CLI           TO WS-TOT-CLI
+
+           MOVE SPACES                 TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                 TO REL-LINHA
+           MOVE WS-TOTAL-LINHA         TO REL-LINHA
+           WRITE REL-LINHA
+           .
+      *----------------------------------------------------------------
+       P050-FECHAR-ARQUIVOS.
+      *----------------------------------------------------------------
+           CLOSE CLIENTES
+           CLOSE RELCLI
+           .
+      *----------------------------------------------------------------
+       P060-IMPRIME-CABECALHO.
+      *----------------------------------------------------------------
+           ADD 1                       TO WS-PAGINA
+           MOVE WS-PAGINA              TO WS-CAB-PAGINA
+           MOVE ZEROS                  TO WS-LINHAS-PAG
+
+           MOVE SPACES                 TO REL-LINHA
+           MOVE WS-CAB-01              TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                 TO REL-LINHA
+           MOVE WS-CAB-02              TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                 TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES                 TO REL-LINHA
+           MOVE WS-CAB-03              TO REL-LINHA
+           WRITE REL-LINHA
+           .
+      *----------------------------------------------------------------
+      *   GRAVA A LINHA DE CABECALHO DO ARQUIVO CSV
+      *----------------------------------------------------------------
+       P065-CABECALHO-CSV.
+      *----------------------------------------------------------------
+           MOVE SPACES                 TO REL-LINHA
+           STRING "ID;NOME;CPF;DDD;TELEFONE;EMAIL" DELIMITED BY SIZE
+             INTO REL-LINHA
+           WRITE REL-LINHA
+           .
+       END PROGRAM PGMCLIREL.
