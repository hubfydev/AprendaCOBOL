@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: LAYOUT DO REGISTRO DA LISTA DE ESPERA DA AGENDA,
+      *          ALIMENTADA QUANDO UMA TENTATIVA DE AGENDAMENTO ESBARRA
+      *          NUM CONFLITO DE DATA/HORA/PROFISSIONAL (VEJA PGMAGE01)
+      *          E CONSULTADA QUANDO UM AGENDAMENTO E CANCELADO, PARA
+      *          REOFERECER O HORARIO LIBERADO (VEJA PGMAGE04).
+      * Manutencao: 09 AGO 2026 - ACRESCENTADO ID-SALA-ESPERA, POIS O
+      *             CONFLITO QUE GEROU A ESPERA PODE SER DE SALA, NAO
+      *             SO DE PROFISSIONAL (VEJA PGMAGE01 E PGMAGE04).
+      ******************************************************************
+       01 REG-ESPERA.
+          03 ID-ESPERA           PIC 9(04).
+          03 SLOT-ESPERA.
+             05 DATA-ESPERA         PIC 9(06).
+             05 HORA-ESPERA         PIC 9(04).
+             05 PROFISSIONAL-ESPERA PIC X(20).
+          03 ID-CLI-ESPERA       PIC 9(04).
+          03 ID-PROC-ESPERA      PIC 9(04).
+          03 ID-SALA-ESPERA      PIC 9(02).
+          03 OBS-ESPERA          PIC X(40).
+          03 STATUS-ESPERA       PIC X(01) VALUE '1'.
+             88 ESPERA-AGUARDANDO VALUE '1'.
+             88 ESPERA-NOTIFICADO VALUE '2'.
+             88 ESPERA-ATENDIDO   VALUE '3'.
+          03 DATA-INCLUSAO-ESPERA PIC 9(06).
