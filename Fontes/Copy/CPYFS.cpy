@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: CAMPO PADRAO DE FILE STATUS, COM AS CONDICOES MAIS
+      *          COMUNS JA NOMEADAS, PARA SER REUTILIZADO POR TODO
+      *          PROGRAMA QUE ABRE UM ARQUIVO. QUANDO O PROGRAMA
+      *          PRECISAR DE UM SEGUNDO WS-FS (POR EXEMPLO, UM ARQUIVO
+      *          DE ENTRADA E UM DE SAIDA), USE COPY CPYFS REPLACING
+      *          PARA RENOMEAR OS ITENS (VEJA PGMCLIREL/PGMAGEREL).
+      ******************************************************************
+       77 WS-FS                    PIC 9(02)  VALUE ZEROS.
+          88 WS-FS-OK              VALUE ZEROS.
+          88 WS-FS-EOF             VALUE 10.
+          88 WS-FS-NAO-ENCONTRADO  VALUE 21 23.
+          88 WS-FS-DUPLICADO       VALUE 22.
+          88 WS-FS-NAO-EXISTE      VALUE 35.
+       77 WS-FS-MSG                PIC X(40)  VALUE SPACES.
