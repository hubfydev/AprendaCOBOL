@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: CPYUSU
+      * Purpose: LAYOUT DO REGISTRO DE USUARIOS (REG-USU), USADO PELO
+      *          ARQUSU.DAT PARA CONTROLAR O ACESSO AO SISTEMA.
+      ******************************************************************
+       01 REG-USU.
+          03 USU-LOGIN       PIC X(10).
+          03 USU-SENHA       PIC X(10).
+          03 USU-NOME        PIC X(30).
+          03 USU-PERFIL      PIC X(01) VALUE 'O'.
+             88 USU-ADMIN    VALUE 'A'.
+             88 USU-OPERADOR VALUE 'O'.
