@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: CPYSESSAO
+      * Purpose: LAYOUT DO REGISTRO DE SESSAO (REG-SESSAO), GRAVADO
+      *          PELO PGMLOGIN AO FIM DE UMA AUTENTICACAO BEM SUCEDIDA
+      *          E LIDO PELOS PROGRAMAS QUE PRECISAM SABER QUEM ESTA
+      *          LOGADO E QUAL O SEU PERFIL (VEJA ARQSESSAO.DAT).
+      ******************************************************************
+       01 REG-SESSAO.
+          03 SESSAO-LOGIN       PIC X(10).
+          03 SESSAO-NOME        PIC X(30).
+          03 SESSAO-PERFIL      PIC X(01).
+             88 SESSAO-ADMIN    VALUE 'A'.
+             88 SESSAO-OPERADOR VALUE 'O'.
