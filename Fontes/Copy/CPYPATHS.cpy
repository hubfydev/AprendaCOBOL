@@ -0,0 +1,94 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: CAMINHOS DOS ARQUIVOS DO SISTEMA, COM O VALOR ATUAL
+      *          COMO DEFAULT. CADA PROGRAMA QUE ABRE UM DESTES
+      *          ARQUIVOS FAZ ACCEPT DE UMA VARIAVEL DE AMBIENTE NO
+      *          INICIO (VEJA A ROTINA P001-CARREGA-CAMINHOS DE CADA
+      *          PROGRAMA) E SO SUBSTITUI O DEFAULT QUANDO A VARIAVEL
+      *          ESTIVER REALMENTE DEFINIDA, PERMITINDO TROCAR O
+      *          CAMINHO SEM RECOMPILAR.
+      ******************************************************************
+       01  WS-PATH-ARQCLII       PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQCLII.DAT'.
+       01  WS-PATH-ARQCLI        PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQCLI.DAT'.
+       01  WS-PATH-ARQCLICTL     PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQCLICTL.DAT'.
+       01  WS-PATH-ARQCLILOG     PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQCLILOG.DAT'.
+       01  WS-PATH-RELCLI        PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\RELCLI.LST'.
+       01  WS-PATH-BKPCLI        PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\BKPCLI.DAT'.
+       01  WS-PATH-ARQUSU        PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQUSU.DAT'.
+       01  WS-PATH-ARQSESSAO     PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQSESSAO.DAT'.
+       01  WS-PATH-ARQFORN       PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQFORN.DAT'.
+       01  WS-PATH-ARQFORCTL     PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQFORCTL.DAT'.
+       01  WS-PATH-ARQAGE        PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQAGE.DAT'.
+       01  WS-PATH-ARQAGECTL     PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQAGECTL.DAT'.
+       01  WS-PATH-RELAGE        PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\RELAGE.LST'.
+       01  WS-PATH-ARQCLIMIGCK   PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQCLIMIGCK.DAT'.
+       01  WS-PATH-ARQPROC       PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQPROC.DAT'.
+       01  WS-PATH-ARQPROCTL     PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQPROCTL.DAT'.
+       01  WS-PATH-ARQFATURA     PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQFATURA.DAT'.
+       01  WS-PATH-ARQFATCTL     PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQFATCTL.DAT'.
+       01  WS-PATH-RELFAT        PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\RELFAT.LST'.
+       01  WS-PATH-RELFECHA      PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\RELFECHA.LST'.
+       01  WS-PATH-ARQCLIIMP     PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQCLIIMP.DAT'.
+       01  WS-PATH-ARQPROCFOR    PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQPROCFOR.DAT'.
+       01  WS-PATH-ARQESTQ       PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQESTQ.DAT'.
+       01  WS-PATH-ARQESTQCTL    PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQESTQCTL.DAT'.
+       01  WS-PATH-ARQESPERA     PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQESPERA.DAT'.
+       01  WS-PATH-ARQESPCTL     PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQESPCTL.DAT'.
+       01  WS-PATH-ARQCONV       PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQCONV.DAT'.
+       01  WS-PATH-ARQCONVCTL    PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQCONVCTL.DAT'.
+       01  WS-PATH-ARQFILIAL     PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQFILIAL.DAT'.
+       01  WS-PATH-ARQFILCTL     PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQFILCTL.DAT'.
+       01  WS-PATH-RELANIV       PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\RELANIV.LST'.
+       01  WS-PATH-RELLEMB       PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\RELLEMB.LST'.
+       01  WS-PATH-RELCTB        PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\RELCTB.LST'.
+       01  WS-PATH-ARQCLITMP     PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQCLITMP.DAT'.
+       01  WS-PATH-RELKPI        PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\RELKPI.LST'.
+       01  WS-PATH-ARQPROF       PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQPROF.DAT'.
+       01  WS-PATH-ARQPROFCTL    PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQPROFCTL.DAT'.
+       01  WS-PATH-ARQPRONT      PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQPRONT.DAT'.
+       01  WS-PATH-ARQSALA       PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQSALA.DAT'.
+       01  WS-PATH-ARQSALCTL     PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\ARQSALCTL.DAT'.
+       01  WS-PATH-RELACQ        PIC X(60) VALUE
+           'C:\COBOL\Aulas\Fontes\Arquivo\RELACQ.LST'.
+       01  WS-PATH-ENV           PIC X(60) VALUE SPACES.
