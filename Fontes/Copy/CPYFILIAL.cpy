@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: LAYOUT DO REGISTRO DE FILIAIS, COMPARTILHADO POR TODOS
+      *          OS PROGRAMAS DO MODULO E USADO PARA VALIDAR A FILIAL
+      *          INFORMADA NA INCLUSAO DE CLIENTES E AGENDAMENTOS (VEJA
+      *          PGMCLI01/PGMCLII1 E PGMAGE01).
+      ******************************************************************
+       01 REG-FILIAL.
+          03 ID-FILIAL          PIC 9(02).
+          03 NM-FILIAL          PIC X(30).
+          03 INATIVO-FILIAL     PIC X(01) VALUE 'N'.
+             88 FILIAL-INATIVA  VALUE 'S'.
+             88 FILIAL-ATIVA    VALUE 'N'.
