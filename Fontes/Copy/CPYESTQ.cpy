@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: CPYESTQ
+      * Purpose: LAYOUT DO REGISTRO DE ESTOQUE DE CONSUMIVEIS DA
+      *          CLINICA, COMPARTILHADO POR TODOS OS PROGRAMAS DO
+      *          MODULO (INCLUIR/AJUSTAR/CONSULTAR).
+      ******************************************************************
+       01 REG-ESTQ.
+          03 ID-ESTQ          PIC 9(04).
+          03 DESC-ESTQ        PIC X(30).
+          03 QTD-ESTQ         PIC 9(06).
+          03 PTO-REP-ESTQ     PIC 9(06).
+          03 ID-FORN-ESTQ     PIC 9(04).
