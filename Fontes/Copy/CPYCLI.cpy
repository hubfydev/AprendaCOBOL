@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook: CPYCLI
+      * Purpose: LAYOUT DO REGISTRO DE CLIENTES (REG-CLI), COMPARTILHADO
+      *          POR TODOS OS PROGRAMAS DO MODULO DE CLIENTES PARA QUE
+      *          O ARQUIVO ARQCLII.DAT TENHA SEMPRE A MESMA ESTRUTURA.
+      * Manutencao: 09 AGO 2026 - ACRESCENTADO DT-CAD-CLI (DATA DE
+      *             CADASTRO, AAMMDD), GRAVADA PELO PGMCLI01 NA
+      *             INCLUSAO, PARA QUE RELATORIOS GERENCIAIS COMO O
+      *             PGMKPI01 SAIBAM QUANTOS CLIENTES SAO NOVOS EM CADA
+      *             MES.
+      ******************************************************************
+       01 REG-CLI.
+          03 ID-CLI          PIC 9(04).
+          03 NM-CLI          PIC X(20).
+          03 CPF-CLI         PIC 9(11).
+          03 DDD-CLI         PIC 9(02).
+          03 TEL-CLI         PIC 9(09).
+          03 EMAIL-CLI       PIC X(40).
+          03 DT-NASC-CLI     PIC 9(06).
+          03 ENDER-CLI       PIC X(40).
+          03 INATIVO-CLI     PIC X(01) VALUE 'N'.
+             88 CLI-INATIVO  VALUE 'S'.
+             88 CLI-ATIVO    VALUE 'N'.
+          03 CONVENIO-CLI    PIC 9(04) VALUE ZEROS.
+             88 CLI-PARTICULAR VALUE ZEROS.
+          03 FILIAL-CLI      PIC 9(02).
+          03 DT-CAD-CLI      PIC 9(06).
