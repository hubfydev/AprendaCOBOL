@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: CPYPROCFOR
+      * Purpose: LAYOUT DO VINCULO ENTRE UM PROCEDIMENTO DO CATALOGO E
+      *          O FORNECEDOR QUE ABASTECE OS MATERIAIS USADOS NELE,
+      *          COMPARTILHADO POR TODOS OS PROGRAMAS QUE MANTEM ESSE
+      *          VINCULO.
+      ******************************************************************
+       01 REG-PROCFOR.
+          03 CHAVE-PROCFOR.
+             05 ID-PROC-PF       PIC 9(04).
+             05 ID-FORN-PF       PIC 9(04).
+          03 DATA-VINCULO-PF     PIC 9(06).
