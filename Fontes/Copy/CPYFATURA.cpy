@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: CPYFATURA
+      * Purpose: LAYOUT DO REGISTRO DE FATURA, GERADO PELO PGMFATURA
+      *          A PARTIR DE UM ATENDIMENTO (AGENDAMENTO) REALIZADO.
+      ******************************************************************
+       01 REG-FATURA.
+          03 ID-FATURA        PIC 9(04).
+          03 ID-AGE-FAT       PIC 9(04).
+          03 ID-CLI-FAT       PIC 9(04).
+          03 ID-PROC-FAT      PIC 9(04).
+          03 DATA-FAT         PIC 9(06).
+          03 VLR-FAT          PIC 9(06)V99.
+          03 STATUS-FAT       PIC X(01) VALUE '1'.
+             88 FATURA-ABERTA VALUE '1'.
+             88 FATURA-PAGA   VALUE '2'.
