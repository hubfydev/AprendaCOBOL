@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: CPYPROF
+      * Purpose: LAYOUT DO REGISTRO DE PROFISSIONAIS (MEDICOS/
+      *          TERAPEUTAS), COMPARTILHADO POR TODOS OS PROGRAMAS DO
+      *          MODULO E USADO PELA AGENDA (PGMAGE01) PARA VALIDAR O
+      *          PROFISSIONAL INFORMADO E CONFERIR SE O HORARIO
+      *          SOLICITADO ESTA DENTRO DO EXPEDIENTE CADASTRADO.
+      ******************************************************************
+       01 REG-PROF.
+          03 ID-PROF             PIC 9(04).
+          03 NM-PROF             PIC X(20).
+          03 ESPECIALIDADE-PROF  PIC X(20).
+          03 HORA-INICIO-PROF    PIC 9(04).
+          03 HORA-FIM-PROF       PIC 9(04).
+          03 DIAS-ATEND-PROF     PIC X(07).
+             88 PROF-ATENDE-TODOS-DIAS VALUE "SSSSSSS".
+          03 INATIVO-PROF        PIC X(01) VALUE 'N'.
+             88 PROF-INATIVO     VALUE 'S'.
+             88 PROF-ATIVO       VALUE 'N'.
