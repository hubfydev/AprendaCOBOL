@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: LAYOUT DO REGISTRO DE PRONTUARIO (HISTORICO DE
+      *          ATENDIMENTO), UM POR CLIENTE E DATA DE ATENDIMENTO,
+      *          ALIMENTADO PELO PROFISSIONAL APOS O AGENDAMENTO SER
+      *          MARCADO COMO REALIZADO (VEJA PGMAGE05 E PGMPRONT01).
+      ******************************************************************
+       01 REG-PRONT.
+          03 CHAVE-PRONT.
+             05 ID-CLI-PRONT        PIC 9(04).
+             05 DATA-PRONT          PIC 9(06).
+          03 ID-AGE-PRONT           PIC 9(04).
+          03 ID-PROF-PRONT          PIC 9(04).
+          03 DIAGNOSTICO-PRONT      PIC X(40).
+          03 NOTAS-PRONT            PIC X(40).
+          03 RETORNO-PRONT          PIC X(40).
