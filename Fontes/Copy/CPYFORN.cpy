@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: LAYOUT DO REGISTRO DE FORNECEDORES, COMPARTILHADO POR
+      *          TODOS OS PROGRAMAS DO MODULO (INCLUIR/ATUALIZAR/
+      *          CONSULTAR/EXCLUIR).
+      ******************************************************************
+       01 REG-FORN.
+          03 ID-FORN          PIC 9(04).
+          03 NM-FORN          PIC X(30).
+          03 CNPJ-FORN        PIC 9(14).
+          03 DDD-FORN         PIC 9(02).
+          03 TEL-FORN         PIC 9(09).
+          03 EMAIL-FORN       PIC X(40).
+          03 ENDER-FORN       PIC X(40).
+          03 INATIVO-FORN     PIC X(01) VALUE 'N'.
+             88 FORN-INATIVO  VALUE 'S'.
+             88 FORN-ATIVO    VALUE 'N'.
