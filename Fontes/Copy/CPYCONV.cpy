@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: LAYOUT DO REGISTRO DE CONVENIOS (PLANOS DE SAUDE),
+      *          COMPARTILHADO POR TODOS OS PROGRAMAS DO MODULO E
+      *          USADO PARA VALIDAR O CONVENIO INFORMADO NA INCLUSAO
+      *          DE CLIENTES (VEJA PGMCLI01/PGMCLII1).
+      ******************************************************************
+       01 REG-CONV.
+          03 ID-CONV          PIC 9(04).
+          03 NM-CONV          PIC X(30).
+          03 INATIVO-CONV     PIC X(01) VALUE 'N'.
+             88 CONV-INATIVO  VALUE 'S'.
+             88 CONV-ATIVO    VALUE 'N'.
