@@ -0,0 +1,46 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: LAYOUT DO REGISTRO DE AGENDAMENTOS, COMPARTILHADO POR
+      *          TODOS OS PROGRAMAS DO MODULO DE AGENDA.
+      * Manutencao: 09 AGO 2026 - CANCELADO-AGE (SIM/NAO) VIROU
+      *             STATUS-AGE, UM CODIGO DE SITUACAO DO AGENDAMENTO
+      *             (AGENDADO/CONFIRMADO/REALIZADO/CANCELADO/FALTOU).
+      * Manutencao: 09 AGO 2026 - ACRESCENTADOS ID-PROC-AGE (LIGACAO
+      *             COM O CATALOGO DE PROCEDIMENTOS) E FATURADO-AGE
+      *             (MARCA SE O ATENDIMENTO JA FOI FATURADO PELO
+      *             PGMFATURA).
+      * Manutencao: 09 AGO 2026 - ACRESCENTADO FILIAL-AGE, LIGACAO COM
+      *             O CADASTRO DE FILIAIS, PARA IDENTIFICAR A UNIDADE
+      *             ONDE O ATENDIMENTO FOI AGENDADO.
+      * Manutencao: 09 AGO 2026 - ACRESCENTADO ID-PROF-AGE, LIGACAO COM
+      *             O CADASTRO DE PROFISSIONAIS, PARA QUE O PGMAGE01
+      *             VALIDE O PROFISSIONAL E O EXPEDIENTE CADASTRADO
+      *             ANTES DE ACEITAR O HORARIO. PROFISSIONAL-AGE
+      *             CONTINUA GRAVADO (COPIADO DE NM-PROF) PARA NAO
+      *             QUEBRAR OS RELATORIOS E TELAS QUE JA O EXIBEM.
+      * Manutencao: 09 AGO 2026 - ACRESCENTADO ID-SALA-AGE, LIGACAO COM
+      *             O CADASTRO DE SALAS, PARA QUE O PGMAGE01 CONFIRA
+      *             CONFLITO DE SALA NA MESMA DATA/HORA, ALEM DO
+      *             CONFLITO JA FEITO PARA O PROFISSIONAL.
+      ******************************************************************
+       01 REG-AGE.
+          03 ID-AGE           PIC 9(04).
+          03 DATA-AGE         PIC 9(06).
+          03 HORA-AGE         PIC 9(04).
+          03 ID-CLI-AGE       PIC 9(04).
+          03 PROFISSIONAL-AGE PIC X(20).
+          03 OBS-AGE          PIC X(40).
+          03 STATUS-AGE       PIC X(01) VALUE '1'.
+             88 AGE-AGENDADO   VALUE '1'.
+             88 AGE-CONFIRMADO VALUE '2'.
+             88 AGE-REALIZADO  VALUE '3'.
+             88 AGE-CANCELADO  VALUE '4'.
+             88 AGE-FALTOU     VALUE '5'.
+          03 ID-PROC-AGE      PIC 9(04) VALUE ZEROS.
+          03 FATURADO-AGE     PIC X(01) VALUE 'N'.
+             88 AGE-FATURADO   VALUE 'S'.
+             88 AGE-NAO-FATURADO VALUE 'N'.
+          03 FILIAL-AGE       PIC 9(02) VALUE ZEROS.
+          03 ID-PROF-AGE      PIC 9(04) VALUE ZEROS.
+          03 ID-SALA-AGE      PIC 9(02) VALUE ZEROS.
