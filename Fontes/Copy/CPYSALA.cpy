@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: LAYOUT DO REGISTRO DE SALAS/RECURSOS (CONSULTORIOS,
+      *          SALAS DE EXAME, EQUIPAMENTOS), COMPARTILHADO POR TODOS
+      *          OS PROGRAMAS DO MODULO E USADO PARA VALIDAR A SALA
+      *          INFORMADA NO AGENDAMENTO (VEJA PGMAGE01).
+      ******************************************************************
+       01 REG-SALA.
+          03 ID-SALA          PIC 9(02).
+          03 NM-SALA          PIC X(30).
+          03 INATIVO-SALA     PIC X(01) VALUE 'N'.
+             88 SALA-INATIVA  VALUE 'S'.
+             88 SALA-ATIVA    VALUE 'N'.
