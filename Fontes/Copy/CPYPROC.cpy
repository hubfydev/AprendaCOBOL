@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: CPYPROC
+      * Purpose: LAYOUT DO REGISTRO DO CATALOGO DE PROCEDIMENTOS E
+      *          EXAMES DA CLINICA, COMPARTILHADO POR TODOS OS
+      *          PROGRAMAS DO MODULO (INCLUIR/ATUALIZAR/CONSULTAR/
+      *          EXCLUIR).
+      ******************************************************************
+       01 REG-PROC.
+          03 ID-PROC          PIC 9(04).
+          03 NM-PROC          PIC X(30).
+          03 VLR-PROC         PIC 9(06)V99.
+          03 DURACAO-PROC     PIC 9(03).
+          03 INATIVO-PROC     PIC X(01) VALUE 'N'.
+             88 PROC-INATIVO  VALUE 'S'.
+             88 PROC-ATIVO    VALUE 'N'.
