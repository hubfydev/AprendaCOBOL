@@ -0,0 +1,122 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: ATUALIZAR A SITUACAO DE UM AGENDAMENTO (CONFIRMAR,
+      *          MARCAR COMO REALIZADO OU MARCAR FALTA DO CLIENTE)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMAGE05.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENDA ASSIGN TO
+           WS-PATH-ARQAGE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-AGE
+           ALTERNATE RECORD KEY IS DATA-AGE WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AGENDA.
+           COPY CPYAGE.
+
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO           PIC 9      VALUE ZEROS.
+           COPY CPYFS.
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            OPEN I-O AGENDA
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+              DISPLAY
+              "ERRO NA ABERTURA DO ARQUIVO DE AGENDA: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+            END-IF
+
+            DISPLAY "INFORME O ID DO AGENDAMENTO: "
+            ACCEPT ID-AGE
+
+            READ AGENDA KEY IS ID-AGE
+                 INVALID KEY
+                   DISPLAY "AGENDAMENTO NAO ENCONTRADO."
+                 NOT INVALID KEY
+                   PERFORM P010-MUDA-STATUS THRU P010-FIM
+            END-READ
+
+            CLOSE AGENDA
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO FECHAR O ARQUIVO DE AGENDA: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQAGE_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQAGE
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-MUDA-STATUS.
+
+            DISPLAY "AGENDAMENTO: " ID-AGE " - " DATA-AGE
+                    " " HORA-AGE " - " PROFISSIONAL-AGE
+            DISPLAY "1 - CONFIRMAR"
+            DISPLAY "2 - MARCAR COMO REALIZADO"
+            DISPLAY "3 - MARCAR FALTA DO CLIENTE"
+            DISPLAY "ESCOLHA UMA DAS OPCOES: "
+            ACCEPT WS-OPCAO
+
+            EVALUATE WS-OPCAO
+                WHEN 1
+                   SET AGE-CONFIRMADO   TO TRUE
+                WHEN 2
+                   SET AGE-REALIZADO    TO TRUE
+                WHEN 3
+                   SET AGE-FALTOU       TO TRUE
+                WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+            END-EVALUATE
+
+            IF WS-OPCAO EQUAL 1 OR WS-OPCAO EQUAL 2 OR WS-OPCAO EQUAL 3
+               REWRITE REG-AGE
+                       INVALID KEY
+                          DISPLAY "ERRO AO ATUALIZAR O AGENDAMENTO."
+                       NOT INVALID KEY
+                          DISPLAY "SITUACAO ATUALIZADA COM SUCESSO!"
+               END-REWRITE
+
+               IF WS-FS NOT EQUAL ZEROS THEN
+                  DISPLAY "ERRO AO ATUALIZAR O AGENDAMENTO: " WS-FS
+                  PERFORM P002-EXIBE-ERRO-FS
+               END-IF
+            END-IF
+            .
+       P010-FIM.
+       END PROGRAM PGMAGE05.
