@@ -0,0 +1,115 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: ATUALIZAR CONVENIOS - INDEXADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMCONV02.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONVENIOS ASSIGN TO
+           WS-PATH-ARQCONV
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-CONV
+           ALTERNATE RECORD KEY IS NM-CONV WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONVENIOS.
+           COPY CPYCONV.
+
+       WORKING-STORAGE SECTION.
+           COPY CPYFS.
+       01 WS-REG-CONV.
+          03 WS-ID-CONV      PIC 9(04).
+          03 WS-NM-CONV      PIC X(30).
+           COPY CPYPATHS.
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            INITIALIZE  WS-REG-CONV
+
+            OPEN I-O CONVENIOS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+              DISPLAY
+              "ERRO NA ABERTURA DO ARQUIVO DE CONVENIOS: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+            END-IF
+
+            DISPLAY "INFORME O ID DO CONVENIO: "
+            ACCEPT ID-CONV
+
+            READ CONVENIOS KEY IS ID-CONV
+                INVALID KEY
+                   DISPLAY "CONVENIO NAO ENCONTRADO."
+                NOT INVALID KEY
+                    PERFORM P010-ATUALIZA THRU P010-FIM
+            END-READ
+
+            CLOSE CONVENIOS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO FECHAR O ARQUIVO DE CONVENIOS: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCONV_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQCONV
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-ATUALIZA.
+
+            MOVE SPACES            TO WS-NM-CONV
+
+            DISPLAY "NOME ATUAL DO CONVENIO: " ID-CONV " - " NM-CONV
+            DISPLAY "INFORME O NOVO NOME: "
+            ACCEPT WS-NM-CONV
+
+            MOVE   WS-NM-CONV      TO NM-CONV
+
+            REWRITE REG-CONV
+                    INVALID KEY
+                       DISPLAY "CONVENIO JA EXISTE"
+                    NOT INVALID KEY
+                       DISPLAY "CONVENIO ATUALIZADO COM SUCESSO!"
+            END-REWRITE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO GRAVAR O ARQUIVO DE CONVENIOS: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+            .
+       P010-FIM.
+
+       END PROGRAM PGMCONV02.
