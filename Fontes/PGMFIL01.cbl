@@ -0,0 +1,102 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: INCLUIR FILIAIS - INDEXADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMFIL01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILIAIS ASSIGN TO
+           WS-PATH-ARQFILIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-FILIAL
+           ALTERNATE RECORD KEY IS NM-FILIAL WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILIAIS.
+           COPY CPYFILIAL.
+
+       WORKING-STORAGE SECTION.
+       77 WS-EXIT            PIC X.
+          88 WS-EXIT-OK      VALUE 'F' FALSE 'N'.
+           COPY CPYFS.
+           COPY CPYPATHS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+           PERFORM P010-INCLUI    THRU P010-FIM UNTIL WS-EXIT-OK
+
+           GOBACK
+           .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQFILIAL_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQFILIAL
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-INCLUI.
+
+            OPEN I-O FILIAIS
+
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT FILIAIS
+            END-IF
+
+            IF NOT WS-FS-OK THEN
+               DISPLAY "ERRO CRIAR O ARQUIVO: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+               GOBACK
+            END-IF
+
+            CALL "PGMPROXFL" USING ID-FILIAL
+            DISPLAY "ID DA FILIAL: " ID-FILIAL
+            DISPLAY "INFORME O NOME DA FILIAL: "
+            ACCEPT NM-FILIAL
+
+            WRITE REG-FILIAL
+                  INVALID KEY
+                     DISPLAY
+                     "JA EXISTE FILIAL COM ESTE ID: " ID-FILIAL
+                  NOT INVALID KEY
+                     DISPLAY "FILIAL CADASTRADA COM SUCESSO"
+            END-WRITE
+
+            IF NOT WS-FS-OK AND WS-FS NOT EQUAL 22
+               DISPLAY "ERRO AO GRAVAR A FILIAL: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            DISPLAY "<ENTER> CONTINUAR OU <F> PARA FINALIZAR"
+            ACCEPT WS-EXIT
+
+            CLOSE FILIAIS
+
+            IF NOT WS-FS-OK
+               DISPLAY "ERRO AO FECHAR O ARQUIVO DE FILIAIS."
+            END-IF
+            .
+       P010-FIM.
+       END PROGRAM PGMFIL01.
