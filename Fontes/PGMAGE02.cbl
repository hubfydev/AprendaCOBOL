@@ -0,0 +1,227 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: REMARCAR AGENDAMENTOS - INDEXADO
+      * Manutencao: 09 AGO 2026 - A NOVA DATA PASSA POR VALIDACAO
+      *             (PGMVALDT) ANTES DE SEGUIR.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMAGE02.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENDA ASSIGN TO
+           WS-PATH-ARQAGE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS ID-AGE
+           ALTERNATE RECORD KEY IS DATA-AGE WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AGENDA.
+           COPY CPYAGE.
+
+       WORKING-STORAGE SECTION.
+           COPY CPYFS.
+       01 WS-REG-AGE.
+          03 WS-ID-AGE       PIC 9(04).
+          03 WS-DATA-AGE     PIC 9(06).
+          03 WS-HORA-AGE     PIC 9(04).
+       77 WS-DATA-OK          PIC X(01) VALUE 'N'.
+          88 DATA-OK          VALUE 'S'.
+       77 WS-CAND-ID-AGE       PIC 9(04).
+       77 WS-CAND-DATA         PIC 9(06).
+       77 WS-CAND-HORA         PIC 9(04).
+       77 WS-CAND-CLI          PIC 9(04).
+       77 WS-CAND-PROF         PIC X(20).
+       77 WS-CAND-OBS          PIC X(40).
+       77 WS-CAND-STATUS       PIC X(01).
+       77 WS-CAND-PROC         PIC 9(04).
+       77 WS-CAND-FAT          PIC X(01).
+       77 WS-CAND-FILIAL       PIC 9(02).
+       77 WS-CAND-ID-PROF      PIC 9(04).
+       77 WS-CAND-ID-SALA      PIC 9(02).
+       77 WS-CONFLITO          PIC X(01) VALUE 'N'.
+          88 HA-CONFLITO       VALUE 'S'.
+       77 WS-EOF-CONF          PIC 9      VALUE 0.
+          88 WS-EOF-CONF-OK    VALUE 1 FALSE 0.
+           COPY CPYPATHS.
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            INITIALIZE  WS-REG-AGE
+
+            OPEN I-O AGENDA
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+              DISPLAY
+              "ERRO NA ABERTURA DO ARQUIVO DE AGENDA: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+            END-IF
+
+            DISPLAY "INFORME O ID DO AGENDAMENTO: "
+            ACCEPT ID-AGE
+
+            READ AGENDA KEY IS ID-AGE
+                INVALID KEY
+                   DISPLAY "AGENDAMENTO NAO ENCONTRADO."
+                NOT INVALID KEY
+                    PERFORM P010-ATUALIZA THRU P010-FIM
+            END-READ
+
+            CLOSE AGENDA
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO FECHAR O ARQUIVO DE AGENDA: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQAGE_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQAGE
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-ATUALIZA.
+
+            MOVE ZEROS              TO WS-DATA-AGE WS-HORA-AGE
+
+            DISPLAY "AGENDAMENTO ATUAL: " ID-AGE " - " DATA-AGE
+                    " " HORA-AGE " - " PROFISSIONAL-AGE
+            PERFORM P015-ACEITA-DATA THRU P015-FIM
+            DISPLAY "INFORME A NOVA HORA (HHMM): "
+            ACCEPT WS-HORA-AGE
+
+            MOVE ID-AGE               TO WS-CAND-ID-AGE
+            MOVE WS-DATA-AGE          TO WS-CAND-DATA
+            MOVE WS-HORA-AGE          TO WS-CAND-HORA
+            MOVE ID-CLI-AGE           TO WS-CAND-CLI
+            MOVE PROFISSIONAL-AGE     TO WS-CAND-PROF
+            MOVE OBS-AGE              TO WS-CAND-OBS
+            MOVE STATUS-AGE           TO WS-CAND-STATUS
+            MOVE ID-PROC-AGE          TO WS-CAND-PROC
+            MOVE FATURADO-AGE         TO WS-CAND-FAT
+            MOVE FILIAL-AGE           TO WS-CAND-FILIAL
+            MOVE ID-PROF-AGE          TO WS-CAND-ID-PROF
+            MOVE ID-SALA-AGE          TO WS-CAND-ID-SALA
+
+            PERFORM P017-VERIFICA-CONFLITO THRU P017-FIM
+
+            IF HA-CONFLITO
+               DISPLAY "PROFISSIONAL OU SALA JA TEM AGENDAMENTO NESTA "
+                       "DATA E HORA. AGENDAMENTO NAO REMARCADO."
+            ELSE
+               MOVE WS-CAND-ID-AGE    TO ID-AGE
+               MOVE WS-CAND-DATA      TO DATA-AGE
+               MOVE WS-CAND-HORA      TO HORA-AGE
+               MOVE WS-CAND-CLI       TO ID-CLI-AGE
+               MOVE WS-CAND-PROF      TO PROFISSIONAL-AGE
+               MOVE WS-CAND-OBS       TO OBS-AGE
+               MOVE WS-CAND-STATUS    TO STATUS-AGE
+               MOVE WS-CAND-PROC      TO ID-PROC-AGE
+               MOVE WS-CAND-FAT       TO FATURADO-AGE
+               MOVE WS-CAND-FILIAL    TO FILIAL-AGE
+               MOVE WS-CAND-ID-PROF   TO ID-PROF-AGE
+               MOVE WS-CAND-ID-SALA   TO ID-SALA-AGE
+
+               REWRITE REG-AGE
+                       INVALID KEY
+                          DISPLAY "AGENDAMENTO JA EXISTE"
+                       NOT INVALID KEY
+                          DISPLAY "AGENDAMENTO REMARCADO COM SUCESSO!"
+               END-REWRITE
+
+               IF WS-FS NOT EQUAL ZEROS THEN
+                  DISPLAY
+                  "ERRO AO GRAVAR O ARQUIVO DE AGENDA: " WS-FS
+                  PERFORM P002-EXIBE-ERRO-FS
+               END-IF
+            END-IF
+            .
+       P010-FIM.
+      *----------------------------------------------------------------
+      *   CONFERE SE A NOVA DATA/HORA JA TEM ALGUM OUTRO AGENDAMENTO
+      *   ATIVO PARA O MESMO PROFISSIONAL OU A MESMA SALA (O PROPRIO
+      *   AGENDAMENTO SENDO REMARCADO E IGNORADO NA COMPARACAO)
+      *----------------------------------------------------------------
+       P017-VERIFICA-CONFLITO.
+
+            MOVE 'N'                  TO WS-CONFLITO
+            SET WS-EOF-CONF-OK        TO FALSE
+            MOVE WS-CAND-DATA         TO DATA-AGE
+
+            START AGENDA KEY IS = DATA-AGE
+                  INVALID KEY
+                     SET WS-EOF-CONF-OK TO TRUE
+            END-START
+
+            PERFORM P0171-LE-PROXIMO THRU P0171-FIM
+               UNTIL WS-EOF-CONF-OK OR HA-CONFLITO
+            .
+       P017-FIM.
+       P0171-LE-PROXIMO.
+
+            READ AGENDA NEXT RECORD
+                 AT END
+                    SET WS-EOF-CONF-OK TO TRUE
+                 NOT AT END
+                    IF DATA-AGE NOT EQUAL WS-CAND-DATA
+                       SET WS-EOF-CONF-OK TO TRUE
+                    ELSE
+                       IF ID-AGE NOT EQUAL WS-CAND-ID-AGE
+                          AND HORA-AGE EQUAL WS-CAND-HORA
+                          AND NOT AGE-CANCELADO
+                          AND (ID-PROF-AGE EQUAL WS-CAND-ID-PROF
+                               OR ID-SALA-AGE EQUAL WS-CAND-ID-SALA)
+                          SET HA-CONFLITO TO TRUE
+                       END-IF
+                    END-IF
+            END-READ
+            .
+       P0171-FIM.
+      *----------------------------------------------------------------
+      *   PEDE A NOVA DATA E SO SEGUE QUANDO FOR VALIDA
+      *----------------------------------------------------------------
+       P015-ACEITA-DATA.
+
+            MOVE 'N'                  TO WS-DATA-OK
+            PERFORM P016-PEDE-DATA THRU P016-FIM UNTIL DATA-OK
+            .
+       P015-FIM.
+       P016-PEDE-DATA.
+
+            DISPLAY "INFORME A NOVA DATA (AAMMDD): "
+            ACCEPT WS-DATA-AGE
+            CALL "PGMVALDT" USING WS-DATA-AGE, WS-DATA-OK
+            IF NOT DATA-OK
+               DISPLAY "DATA INVALIDA"
+            END-IF
+            .
+       P016-FIM.
+       END PROGRAM PGMAGE02.
