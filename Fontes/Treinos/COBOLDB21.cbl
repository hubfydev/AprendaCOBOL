@@ -9,6 +9,11 @@
       * ALUNO      :
       * REFERENCIA : JUNHO/2009.
       * OBJETIVO   : CARREGAR DADOS NA TABELA DE UF
+      * MANUTENCAO : 09/AGO/2026 - PONTO DE CONTROLE (CHECKPOINT) A
+      *              CADA WS-INTERVALO-CKPT REGISTROS LIDOS DE
+      *              CFP005E1, COM COMMIT E GRAVACAO DA POSICAO EM
+      *              CKP005; UMA CARGA INTERROMPIDA RETOMA A PARTIR
+      *              DAI EM VEZ DE REPROCESSAR O ARQUIVO INTEIRO.
       *--------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *--------------------------------------------------------------*
@@ -21,6 +26,14 @@
        FILE-CONTROL.
       *--------------------------------------------------------------*
            SELECT CFP005E1 ASSIGN TO UT-S-CFP005E1.
+      *--------------------------------------------------------------*
+      *   ARQUIVO DE CONTROLE DO PONTO DE CHECKPOINT DA CARGA
+      *--------------------------------------------------------------*
+           SELECT CKP005   ASSIGN TO UT-S-CKP005
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS CKP-CHAVE
+           FILE STATUS  IS WS-FS-CKP.
       *--------------------------------------------------------------*
        DATA DIVISION.
       *--------------------------------------------------------------*
@@ -31,6 +44,11 @@
            RECORD     042
            RECORDING  F.
        01  CFP005E1-REG       PIC  X(042).
+      *--------------------------------------------------------------*
+       FD  CKP005.
+       01  REG-CKP005.
+           03 CKP-CHAVE           PIC X(01).
+           03 CKP-ULT-LIDO        PIC 9(06).
       *--------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *--------------------------------------------------------------*
@@ -43,6 +61,14 @@
        77  DSP-GRAVADOS           PIC ZZZ.ZZ9 VALUE ZEROS.
        77  DSP-ATUALIZADOS        PIC ZZZ.ZZ9 VALUE ZEROS.
        77  WS-PARAGRAFO           PIC  X(050) VALUE SPACES.
+       77  WS-FS-CKP              PIC  9(002) VALUE ZEROS.
+       77  WS-ULT-LIDO-CKPT       PIC  9(006) VALUE ZEROS.
+       77  WS-DESDE-CKPT          PIC  9(006) VALUE ZEROS.
+       77  WS-INTERVALO-CKPT      PIC  9(006) VALUE 100.
+       77  WS-POSICAO-ATUAL       PIC  9(006) VALUE ZEROS.
+       77  WS-CONTADOR-PULA       PIC  9(006) VALUE ZEROS.
+       77  WS-TOTAL-PULADOS       PIC  9(006) VALUE ZEROS.
+       77  DSP-PULADOS            PIC ZZZ.ZZ9 VALUE ZEROS.
       ***** AREA DE TRABALHO DO ARQUIVO CFP005E1.
        COPY CFPK0005.
       ***** AREA DE DEFINICAO DO BANCO DE DADOS
@@ -77,13 +103,63 @@
        P1010-ABRIR-ARQUIVOS.
       *------------------------------------------------------*
            OPEN INPUT  CFP005E1
+
+           PERFORM P011-ABRE-CHECKPOINT
+           PERFORM P012-PULA-JA-LIDOS
+           .
+      *------------------------------------------------------*
+      *   ABRE (OU CRIA, NA PRIMEIRA EXECUCAO) O ARQUIVO DE CONTROLE
+      *   DO CHECKPOINT E RECUPERA A POSICAO GRAVADA NA EXECUCAO
+      *   ANTERIOR
+      *------------------------------------------------------*
+       P011-ABRE-CHECKPOINT.
+      *------------------------------------------------------*
+           OPEN I-O CKP005
+
+           IF WS-FS-CKP EQUAL 35
+              OPEN OUTPUT CKP005
+              CLOSE CKP005
+              OPEN I-O CKP005
+           END-IF
+
+           MOVE '1'                TO CKP-CHAVE
+
+           READ CKP005 KEY IS CKP-CHAVE
+               INVALID KEY
+                  MOVE ZEROS       TO CKP-ULT-LIDO
+                  WRITE REG-CKP005
+               NOT INVALID KEY
+                  MOVE CKP-ULT-LIDO TO WS-ULT-LIDO-CKPT
+           END-READ
+           .
+      *------------------------------------------------------*
+      *   NUMA RETOMADA, DESCARTA OS REGISTROS DE CFP005E1 JA
+      *   PROCESSADOS NA EXECUCAO ANTERIOR
+      *------------------------------------------------------*
+       P012-PULA-JA-LIDOS.
+      *------------------------------------------------------*
+           IF WS-ULT-LIDO-CKPT GREATER ZEROS
+              PERFORM VARYING WS-CONTADOR-PULA FROM 1 BY 1
+                      UNTIL WS-CONTADOR-PULA GREATER WS-ULT-LIDO-CKPT
+                         OR FIM-CFP005E1
+                  READ CFP005E1 INTO FD005-GR-ARQUIVO
+                      AT END
+                         MOVE 1    TO IN-FIM-CFP005E1
+                      NOT AT END
+                         ADD 1     TO WS-TOTAL-PULADOS
+                  END-READ
+              END-PERFORM
+              DISPLAY "PONTO DE CONTROLE ENCONTRADO. RETOMANDO APOS "
+                      "O REGISTRO " WS-ULT-LIDO-CKPT "."
+           END-IF
            .
       *------------------------------------------------------*
        P1020-LER-CFP005E1.
       *------------------------------------------------------*
            READ CFP005E1 INTO FD005-GR-ARQUIVO
                AT END
-                   IF CNT-LIDOS-CFP005E1 EQUAL ZEROS
+                   IF CNT-LIDOS-CFP005E1 EQUAL ZEROS AND
+                      WS-TOTAL-PULADOS  EQUAL ZEROS
                       DISPLAY '***********************************'
                       DISPLAY ' ARQUIVO CFP005E1 NAO POSSUI DADOS '
                       DISPLAY '***********************************'
@@ -99,6 +175,7 @@
        P1030-FECHAR-ARQUIVOS.
       *------------------------------------------------------*
            CLOSE CFP005E1
+           CLOSE CKP005
            .
       *------------------------------------------------------*
        P2000-PROCESSAR-CFP005E1.
@@ -126,6 +203,8 @@
                 WHEN OTHER
                      PERFORM P8000-TRATA-ERRO-SQL
            END-EVALUATE
+
+           PERFORM P016-ATUALIZA-CHECKPOINT
            .
       *------------------------------------------------------*
        P2010-ATUALIZA-UF.
@@ -177,6 +256,43 @@
               END-IF
            END-IF
            .
+      *------------------------------------------------------*
+      *   ATUALIZA O CONTADOR DE REGISTROS PROCESSADOS DESDE O
+      *   ULTIMO PONTO DE CONTROLE E GRAVA UM NOVO CHECKPOINT AO
+      *   ATINGIR O INTERVALO CONFIGURADO
+      *------------------------------------------------------*
+       P016-ATUALIZA-CHECKPOINT.
+      *------------------------------------------------------*
+           ADD 1                   TO WS-DESDE-CKPT
+
+           IF WS-DESDE-CKPT EQUAL WS-INTERVALO-CKPT
+              PERFORM P017-GRAVA-CHECKPOINT
+           END-IF
+           .
+      *------------------------------------------------------*
+      *   GRAVA A POSICAO ATUAL NO ARQUIVO DE CHECKPOINT E
+      *   CONFIRMA O TRABALHO REALIZADO ATE AQUI NO BANCO DE DADOS
+      *------------------------------------------------------*
+       P017-GRAVA-CHECKPOINT.
+      *------------------------------------------------------*
+           ADD WS-TOTAL-PULADOS, CNT-LIDOS-CFP005E1
+                                 GIVING WS-POSICAO-ATUAL
+           MOVE WS-POSICAO-ATUAL   TO CKP-ULT-LIDO
+           REWRITE REG-CKP005
+
+           EXEC SQL COMMIT WORK   END-EXEC
+
+           MOVE ZEROS              TO WS-DESDE-CKPT
+           .
+      *------------------------------------------------------*
+      *   AO TERMINAR COM SUCESSO A CARGA COMPLETA, ZERA O PONTO DE
+      *   CONTROLE PARA QUE A PROXIMA EXECUCAO COMECE DO INICIO
+      *------------------------------------------------------*
+       P018-ZERA-CHECKPOINT.
+      *------------------------------------------------------*
+           MOVE ZEROS              TO CKP-ULT-LIDO
+           REWRITE REG-CKP005
+           .
       *------------------------------------------------------*
        P8000-TRATA-ERRO-SQL.
       *------------------------------------------------------*
@@ -194,9 +310,12 @@
       *------------------------------------------------------*
        P9000-FINAIS.
       *------------------------------------------------------*
+           PERFORM P018-ZERA-CHECKPOINT
+
            MOVE CNT-LIDOS-CFP005E1      TO DSP-LIDOS-CFP005E1
            MOVE CNT-GRAVADOS            TO DSP-GRAVADOS
            MOVE CNT-ATUALIZADOS         TO DSP-ATUALIZADOS
+           MOVE WS-TOTAL-PULADOS        TO DSP-PULADOS
 
            DISPLAY 'NUMERO DE REGISTROS LIDOS...: '
                                            DSP-LIDOS-CFP005E1
@@ -204,6 +323,8 @@
                                            DSP-GRAVADOS
            DISPLAY 'NUMERO DE REGISTROS ATUALIZADOS: '
                                            DSP-ATUALIZADOS
+           DISPLAY 'NUMERO DE REGISTROS PULADOS (CHECKPOINT): '
+                                           DSP-PULADOS
            GOBACK
            .
       *------------------------------------------------------*
