@@ -9,6 +9,11 @@
       * ALUNO      :
       * REFERENCIA : JUNHO/2009.
       * OBJETIVO   : GERAR ARQUIVO DE CLIENTE DA TABELA
+      * MANUTENCAO : 09/AGO/2026 - PONTO DE CONTROLE (CHECKPOINT) A
+      *              CADA WS-INTERVALO-CKPT REGISTROS LIDOS DO CURSOR,
+      *              COM COMMIT E GRAVACAO DA POSICAO EM CKP001; UMA
+      *              CARGA INTERROMPIDA RETOMA A PARTIR DAI EM VEZ DE
+      *              REPROCESSAR A TABELA INTEIRA.
       *--------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *--------------------------------------------------------------*
@@ -21,6 +26,14 @@
        FILE-CONTROL.
       *--------------------------------------------------------------*
            SELECT CFP001S1 ASSIGN TO UT-S-CFP001S1.
+      *--------------------------------------------------------------*
+      *   ARQUIVO DE CONTROLE DO PONTO DE CHECKPOINT DA CARGA
+      *--------------------------------------------------------------*
+           SELECT CKP001   ASSIGN TO UT-S-CKP001
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS CKP-CHAVE
+           FILE STATUS  IS WS-FS-CKP.
       *--------------------------------------------------------------*
        DATA DIVISION.
       *--------------------------------------------------------------*
@@ -31,6 +44,11 @@
            RECORD     132
            RECORDING   F.
        01  CFP001S1-REG       PIC  X(132).
+      *--------------------------------------------------------------*
+       FD  CKP001.
+       01  REG-CKP001.
+           03 CKP-CHAVE           PIC X(01).
+           03 CKP-ULT-LIDO        PIC 9(06).
       *--------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *--------------------------------------------------------------*
@@ -42,6 +60,14 @@
        77  DSP-LIDOS-CFPTB001     PIC ZZZ.ZZ9 VALUE ZEROS.
        77  DSP-GRAVADOS           PIC ZZZ.ZZ9 VALUE ZEROS.
        77  WS-PARAGRAFO           PIC  X(050) VALUE SPACES.
+       77  WS-FS-CKP              PIC  9(002) VALUE ZEROS.
+       77  WS-ULT-LIDO-CKPT       PIC  9(006) VALUE ZEROS.
+       77  WS-DESDE-CKPT          PIC  9(006) VALUE ZEROS.
+       77  WS-INTERVALO-CKPT      PIC  9(006) VALUE 100.
+       77  WS-POSICAO-ATUAL       PIC  9(006) VALUE ZEROS.
+       77  WS-CONTADOR-PULA       PIC  9(006) VALUE ZEROS.
+       77  WS-TOTAL-PULADOS       PIC  9(006) VALUE ZEROS.
+       77  DSP-PULADOS            PIC ZZZ.ZZ9 VALUE ZEROS.
       ***** AREA DE TRABALHO DO ARQUIVO CFP001S1.
        COPY CFPK0001.
       ***** AREA DE DEFINICAO DO BANCO DE DADOS
@@ -86,8 +112,69 @@
       *------------------------------------------------------*
        1010-ABRIR-ARQUIVOS.
       *------------------------------------------------------*
-           OPEN OUTPUT CFP001S1
+           PERFORM P011-ABRE-CHECKPOINT
+
+           IF WS-ULT-LIDO-CKPT GREATER ZEROS
+              OPEN EXTEND CFP001S1
+              DISPLAY "PONTO DE CONTROLE ENCONTRADO. RETOMANDO APOS "
+                      "O REGISTRO " WS-ULT-LIDO-CKPT "."
+           ELSE
+              OPEN OUTPUT CFP001S1
+           END-IF
+
            EXEC SQL    OPEN C001         END-EXEC
+
+           PERFORM P012-PULA-JA-LIDOS
+           .
+      *------------------------------------------------------*
+      *   ABRE (OU CRIA, NA PRIMEIRA EXECUCAO) O ARQUIVO DE CONTROLE
+      *   DO CHECKPOINT E RECUPERA A POSICAO GRAVADA NA EXECUCAO
+      *   ANTERIOR
+      *------------------------------------------------------*
+       P011-ABRE-CHECKPOINT.
+      *------------------------------------------------------*
+           OPEN I-O CKP001
+
+           IF WS-FS-CKP EQUAL 35
+              OPEN OUTPUT CKP001
+              CLOSE CKP001
+              OPEN I-O CKP001
+           END-IF
+
+           MOVE '1'                TO CKP-CHAVE
+
+           READ CKP001 KEY IS CKP-CHAVE
+               INVALID KEY
+                  MOVE ZEROS       TO CKP-ULT-LIDO
+                  WRITE REG-CKP001
+               NOT INVALID KEY
+                  MOVE CKP-ULT-LIDO TO WS-ULT-LIDO-CKPT
+           END-READ
+           .
+      *------------------------------------------------------*
+      *   NUMA RETOMADA, DESCARTA OS REGISTROS DO CURSOR JA GRAVADOS
+      *   NA EXECUCAO ANTERIOR, SEM REPETI-LOS NO ARQUIVO DE SAIDA
+      *------------------------------------------------------*
+       P012-PULA-JA-LIDOS.
+      *------------------------------------------------------*
+           IF WS-ULT-LIDO-CKPT GREATER ZEROS
+              PERFORM VARYING WS-CONTADOR-PULA FROM 1 BY 1
+                      UNTIL WS-CONTADOR-PULA GREATER WS-ULT-LIDO-CKPT
+                         OR EOF
+                  EXEC SQL
+                      FETCH C001
+                          INTO :CFPK001D.DT-NASCIMENTO
+                              ,:CFPK001D.NO-ENDERECO
+                              ,:CFPK001D.NO-BAIRRO
+                              ,:CFPK001D.SG-UF-007
+                  END-EXEC
+                  IF SQLCODE EQUAL 100
+                     MOVE 1            TO IN-EOF
+                  ELSE
+                     ADD 1             TO WS-TOTAL-PULADOS
+                  END-IF
+              END-PERFORM
+           END-IF
            .
       *------------------------------------------------------*
        P1020-LER-CFPTB001.
@@ -107,6 +194,7 @@
       *------------------------------------------------------*
            CLOSE CFP001S1
            EXEC SQL   CLOSE C001         END-EXEC
+           CLOSE CKP001
            .
       *------------------------------------------------------*
        P2000-PROCESSAR-CFPTB001.
@@ -147,6 +235,34 @@
            WRITE CFP001S1-REG    FROM K0001-REGISTRO END-WRITE
 
            ADD 1                 TO CNT-GRAVADOS
+
+           PERFORM P016-ATUALIZA-CHECKPOINT
+           .
+      *------------------------------------------------------*
+      *   A CADA WS-INTERVALO-CKPT REGISTROS PROCESSADOS, GRAVA A
+      *   POSICAO ATUAL NO ARQUIVO DE CONTROLE, PARA QUE UMA CARGA
+      *   INTERROMPIDA POSSA SER REINICIADA A PARTIR DAQUI
+      *------------------------------------------------------*
+       P016-ATUALIZA-CHECKPOINT.
+      *------------------------------------------------------*
+           ADD 1                   TO WS-DESDE-CKPT
+
+           IF WS-DESDE-CKPT >= WS-INTERVALO-CKPT
+              PERFORM P017-GRAVA-CHECKPOINT
+           END-IF
+           .
+      *------------------------------------------------------*
+       P017-GRAVA-CHECKPOINT.
+      *------------------------------------------------------*
+           ADD WS-TOTAL-PULADOS, CNT-LIDOS-CFPTB001
+                                 GIVING WS-POSICAO-ATUAL
+
+           MOVE WS-POSICAO-ATUAL   TO CKP-ULT-LIDO
+           REWRITE REG-CKP001
+
+           EXEC SQL COMMIT WORK   END-EXEC
+
+           MOVE ZEROS              TO WS-DESDE-CKPT
            .
       *------------------------------------------------------*
        P2030-TESTA-FIM.
@@ -155,6 +271,7 @@
                                  TO WS-PARAGRAFO
 
            IF  CNT-LIDOS-CFPTB001    EQUAL ZEROS
+           AND WS-TOTAL-PULADOS      EQUAL ZEROS
                PERFORM P7000-TRATA-ERRO-VAZIO
            ELSE
                MOVE  1           TO IN-EOF
@@ -189,13 +306,27 @@
       *------------------------------------------------------*
        P9000-FINAIS.
       *------------------------------------------------------*
+           PERFORM P018-ZERA-CHECKPOINT
+
            MOVE CNT-LIDOS-CFPTB001      TO DSP-LIDOS-CFPTB001
            MOVE CNT-GRAVADOS            TO DSP-GRAVADOS
+           MOVE WS-TOTAL-PULADOS        TO DSP-PULADOS
 
            DISPLAY 'NUMERO DE REGISTROS LIDOS NA TABELA CFPTB001....: '
                                            DSP-LIDOS-CFPTB001
            DISPLAY 'NUMERO DE REGISTROS GRAVADOS NO ARQUIVO DE SAIDA: '
                                            DSP-GRAVADOS
+           DISPLAY 'REGISTROS PULADOS (RETOMADOS DE CHECKPOINT).....: '
+                                           DSP-PULADOS
            GOBACK
            .
       *------------------------------------------------------*
+      *   CARGA CONCLUIDA SEM INTERRUPCAO: ZERA O PONTO DE CONTROLE
+      *   PARA QUE A PROXIMA CARGA VOLTE A PROCESSAR DESDE O INICIO
+      *------------------------------------------------------*
+       P018-ZERA-CHECKPOINT.
+      *------------------------------------------------------*
+           MOVE ZEROS              TO CKP-ULT-LIDO
+           REWRITE REG-CKP001
+           .
+      *------------------------------------------------------*
