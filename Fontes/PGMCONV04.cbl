@@ -0,0 +1,166 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 09 AGO 2026
+      * Purpose: EXCLUI CONVENIOS - INDEXADO (EXCLUSAO LOGICA, COM
+      *          OPCAO DE REATIVAR UM CONVENIO INATIVO)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMCONV04.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONVENIOS ASSIGN TO
+           WS-PATH-ARQCONV
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS ID-CONV
+           ALTERNATE RECORD KEY IS NM-CONV WITH DUPLICATES
+           FILE STATUS  IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONVENIOS.
+           COPY CPYCONV.
+
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO           PIC 9      VALUE ZEROS.
+       77 WS-CONFIRMA        PIC A      VALUE SPACES.
+           COPY CPYFS.
+           COPY CPYPATHS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            DISPLAY "1 - EXCLUIR CONVENIO"
+            DISPLAY "2 - REATIVAR CONVENIO"
+            DISPLAY "ESCOLHA UMA DAS OPCOES: "
+            ACCEPT WS-OPCAO
+
+            OPEN I-O CONVENIOS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+              DISPLAY
+              "ERRO NA ABERTURA DO ARQUIVO DE CONVENIOS: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
+              GOBACK
+            END-IF
+
+            DISPLAY "INFORME O ID DO CONVENIO: "
+            ACCEPT ID-CONV
+
+            READ CONVENIOS KEY IS ID-CONV
+                 INVALID KEY
+                   DISPLAY "CONVENIO NAO ENCONTRADO."
+                 NOT INVALID KEY
+                   EVALUATE WS-OPCAO
+                       WHEN 1
+                          PERFORM P010-CONFIRMA-EXCLUI THRU P010-FIM
+                       WHEN 2
+                          PERFORM P020-CONFIRMA-REATIVA THRU P020-FIM
+                       WHEN OTHER
+                          DISPLAY "OPCAO INVALIDA."
+                   END-EVALUATE
+            END-READ
+
+            CLOSE CONVENIOS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY
+               "ERRO AO FECHAR O ARQUIVO DE CONVENIOS: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+
+            GOBACK
+            .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCONV_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQCONV
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            .
+       P002-FIM.
+       P010-CONFIRMA-EXCLUI.
+
+            IF CONV-INATIVO
+               DISPLAY "CONVENIO JA ESTA INATIVO."
+            ELSE
+               DISPLAY "EXCLUIR O CONVENIO: " ID-CONV " - " NM-CONV
+               DISPLAY "CONFIRMA? <S/N>"
+               ACCEPT WS-CONFIRMA
+               IF WS-CONFIRMA EQUAL "S" OR WS-CONFIRMA EQUAL "s" THEN
+                  PERFORM P011-EXCLUI THRU P011-FIM
+               ELSE
+                  DISPLAY "REGISTRO NAO EXCLUIDO!"
+               END-IF
+            END-IF
+            .
+       P010-FIM.
+       P011-EXCLUI.
+
+            SET CONV-INATIVO        TO TRUE
+
+            REWRITE REG-CONV
+                    INVALID KEY
+                       DISPLAY "ERRO AO EXCLUIR O CONVENIO."
+                    NOT INVALID KEY
+                       DISPLAY "CONVENIO EXCLUIDO COM SUCESSO!"
+            END-REWRITE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY "ERRO AO EXCLUIR O CONVENIO: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+            .
+       P011-FIM.
+       P020-CONFIRMA-REATIVA.
+
+            IF CONV-ATIVO
+               DISPLAY "CONVENIO JA ESTA ATIVO."
+            ELSE
+               DISPLAY "REATIVAR O CONVENIO: " ID-CONV " - " NM-CONV
+               DISPLAY "CONFIRMA? <S/N>"
+               ACCEPT WS-CONFIRMA
+               IF WS-CONFIRMA EQUAL "S" OR WS-CONFIRMA EQUAL "s" THEN
+                  PERFORM P021-REATIVA THRU P021-FIM
+               ELSE
+                  DISPLAY "REGISTRO NAO REATIVADO!"
+               END-IF
+            END-IF
+            .
+       P020-FIM.
+       P021-REATIVA.
+
+            SET CONV-ATIVO           TO TRUE
+
+            REWRITE REG-CONV
+                    INVALID KEY
+                       DISPLAY "ERRO AO REATIVAR O CONVENIO."
+                    NOT INVALID KEY
+                       DISPLAY "CONVENIO REATIVADO COM SUCESSO!"
+            END-REWRITE
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY "ERRO AO REATIVAR O CONVENIO: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
+            END-IF
+            .
+       P021-FIM.
+
+       END PROGRAM PGMCONV04.
