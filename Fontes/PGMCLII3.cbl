@@ -2,6 +2,21 @@
       * Author: ANDRE COSTA
       * Date: 04 FEV 2026
       * Purpose: ATUALIZAR CLIENTES - INDEXADO
+      * Manutencao: 09 AGO 2026 - REGISTRA A ATUALIZACAO NA TRILHA DE
+      *             AUDITORIA (PGMCLILOG).
+      * Manutencao: 09 AGO 2026 - FILE STATUS DE CLIENTES PASSA A TER UM
+      *             SEGUNDO CAMPO (WS-FS2), PARA CAPTURAR O STATUS
+      *             ESTENDIDO REPORTADO PELO RUNTIME (POR EXEMPLO,
+      *             CONFLITOS DE TRAVA DE REGISTRO EM AMBIENTE
+      *             MULTIUSUARIO).
+      * Manutencao: 09 AGO 2026 - A LEITURA E A GRAVACAO DO CLIENTE
+      *             PASSAM A RECONHECER O STATUS DE REGISTRO TRAVADO
+      *             (WS-FS = 99) E TENTAM NOVAMENTE ALGUMAS VEZES ANTES
+      *             DE AVISAR O OPERADOR, EM VEZ DE PRESUMIR QUE SO
+      *             EXISTE UM OPERADOR USANDO O ARQUIVO POR VEZ.
+      * Manutencao: 09 AGO 2026 - PASSA A LER A SESSAO GRAVADA PELO
+      *             PGMLOGIN PARA INFORMAR O LOGIN DO OPERADOR NA
+      *             TRILHA DE AUDITORIA (PGMCLILOG).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGMCLII3.
@@ -11,28 +26,60 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO
-           'C:\COBOL\Aulas\Fontes\Arquivo\ARQCLII.DAT'
+           WS-PATH-ARQCLII
            ORGANIZATION IS INDEXED
-           ACCESS MODE  IS RANDOM
+           ACCESS MODE  IS DYNAMIC
            RECORD KEY   IS ID-CLI
-           FILE STATUS  IS WS-FS.
+           ALTERNATE RECORD KEY IS NM-CLI WITH DUPLICATES
+           FILE STATUS  IS WS-FS WS-FS2.
+           SELECT SESSAO ASSIGN TO
+           WS-PATH-ARQSESSAO
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-SES.
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
-       01 REG-CLI.
-          03 ID-CLI          PIC 9(04).
-          03 NM-CLI          PIC X(20).
+           COPY CPYCLI.
+       FD SESSAO.
+           COPY CPYSESSAO.
 
        WORKING-STORAGE SECTION.
-       77 WS-FS              PIC 9(02)  VALUE ZEROS.
+           COPY CPYFS.
+       77 WS-FS2                  PIC X(02)  VALUE SPACES.
+           COPY CPYFS REPLACING WS-FS-MSG BY WS-FS-SES-MSG
+                          WS-FS-NAO-ENCONTRADO
+                             BY WS-FS-SES-NAO-ENCONTRADO
+                          WS-FS-DUPLICADO BY WS-FS-SES-DUPLICADO
+                          WS-FS-NAO-EXISTE BY WS-FS-SES-NAO-EXISTE
+                          WS-FS-EOF BY WS-FS-SES-EOF
+                          WS-FS-OK BY WS-FS-SES-OK
+                          WS-FS BY WS-FS-SES.
        01 WS-REG-CLI.
           03 WS-ID-CLI      PIC 9(04).
           03 WS-NM-CLI      PIC X(20).
+       77 WS-NM-ANTES        PIC X(20)  VALUE SPACES.
+       77 WS-NM-BUSCA        PIC X(20)  VALUE SPACES.
+       77 WS-LEN-BUSCA       PIC 9(02)  VALUE ZEROS.
+       77 WS-EOF-BUSCA       PIC X(01)  VALUE 'N'.
+          88 WS-EOF-BUSCA-OK VALUE 'S' FALSE 'N'.
+       77 WS-NM-OK           PIC X(01)  VALUE 'N'.
+          88 NM-OK           VALUE 'S'.
+       77 WS-TENTATIVAS      PIC 9(02)  VALUE ZEROS.
+       77 WS-MAX-TENTATIVAS  PIC 9(02)  VALUE 3.
+       77 WS-ACHOU-CLIENTE   PIC X(01)  VALUE 'N'.
+          88 WS-ACHOU-CLIENTE-OK VALUE 'S' FALSE 'N'.
+       77 WS-CONFIRMA         PIC A      VALUE SPACES.
+           COPY CPYPATHS.
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+            PERFORM P001-CARREGA-CAMINHOS THRU P001-FIM
+
+            PERFORM P003-VERIFICA-PERFIL THRU P003-FIM
+
             INITIALIZE  WS-REG-CLI
 
             OPEN I-O CLIENTES
@@ -40,48 +87,243 @@
             IF WS-FS NOT EQUAL ZEROS THEN
               DISPLAY
               "ERRO NA ABERTURA DO ARQUIVO DE CLIENTES: " WS-FS
+              PERFORM P002-EXIBE-ERRO-FS
               GOBACK
             END-IF
 
-            DISPLAY "INFORME O ID DO CLIENTE: "
+            DISPLAY "INFORME O ID DO CLIENTE (OU 0 PARA BUSCAR PELO"
+            DISPLAY "NOME): "
             ACCEPT ID-CLI
 
-            READ CLIENTES KEY IS ID-CLI
-                INVALID KEY
-                   DISPLAY "CLIENTE NAO ENCONTRADO."
-                NOT INVALID KEY
-                    PERFORM P010-ATUALIZA THRU P010-FIM
-            END-READ
+            IF ID-CLI EQUAL ZEROS
+               PERFORM P015-BUSCA-NOME THRU P015-FIM
+            END-IF
+
+            IF ID-CLI NOT EQUAL ZEROS
+               MOVE ZEROS              TO WS-TENTATIVAS
+               PERFORM P009-LE-CLIENTE THRU P009-FIM
+                  UNTIL WS-FS NOT EQUAL 99
+                     OR WS-TENTATIVAS >= WS-MAX-TENTATIVAS
+
+               IF WS-FS EQUAL 99
+                  DISPLAY "REGISTRO EM USO POR OUTRO OPERADOR."
+               ELSE
+                  IF WS-ACHOU-CLIENTE-OK
+                     PERFORM P010-ATUALIZA THRU P010-FIM
+                  ELSE
+                     DISPLAY "CLIENTE NAO ENCONTRADO."
+                  END-IF
+               END-IF
+            END-IF
 
             CLOSE CLIENTES
 
             IF WS-FS NOT EQUAL ZEROS THEN
                DISPLAY "ERRO AO FECHAR O ARQUIVO DE CLIENTES: " WS-FS
+               PERFORM P002-EXIBE-ERRO-FS
             END-IF
 
             GOBACK
             .
+      *----------------------------------------------------------------
+      *   PERMITE SUBSTITUIR O CAMINHO DO ARQUIVO POR UMA VARIAVEL DE
+      *   AMBIENTE, SEM PRECISAR RECOMPILAR O PROGRAMA
+      *----------------------------------------------------------------
+       P001-CARREGA-CAMINHOS.
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQCLII_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQCLII
+            END-IF
+
+            ACCEPT WS-PATH-ENV FROM ENVIRONMENT "ARQSESSAO_PATH"
+            IF WS-PATH-ENV NOT EQUAL SPACES
+               MOVE WS-PATH-ENV TO WS-PATH-ARQSESSAO
+            END-IF
+            .
+       P001-FIM.
+      *----------------------------------------------------------------
+      *   LE A SESSAO GRAVADA PELO PGMLOGIN PARA SABER O LOGIN DO
+      *   OPERADOR, USADO NA TRILHA DE AUDITORIA
+      *----------------------------------------------------------------
+       P003-VERIFICA-PERFIL.
+
+            OPEN INPUT SESSAO
+
+            IF WS-FS-SES-OK
+               READ SESSAO
+                   AT END
+                      CONTINUE
+               END-READ
+               CLOSE SESSAO
+            END-IF
+            .
+       P003-FIM.
+      *----------------------------------------------------------------
+      *   TRADUZ O CODIGO DE FILE STATUS NUMA MENSAGEM PARA O OPERADOR
+      *----------------------------------------------------------------
+       P002-EXIBE-ERRO-FS.
+
+            CALL "PGMFSMSG" USING WS-FS, WS-FS-MSG
+            DISPLAY WS-FS-MSG
+            IF WS-FS2 NOT EQUAL SPACES AND WS-FS2 NOT EQUAL "00"
+               DISPLAY "STATUS ESTENDIDO: " WS-FS2
+            END-IF
+            .
+       P002-FIM.
+      *----------------------------------------------------------------
+      *   LE O CLIENTE PELO ID. SE O REGISTRO ESTIVER TRAVADO POR
+      *   OUTRO OPERADOR (WS-FS = 99), A CHAMADORA REPETE A CHAMADA
+      *   DESTE PARAGRAFO ATE O LIMITE DE TENTATIVAS
+      *----------------------------------------------------------------
+       P009-LE-CLIENTE.
+
+            ADD 1                    TO WS-TENTATIVAS
+            SET WS-ACHOU-CLIENTE-OK  TO FALSE
+
+            READ CLIENTES KEY IS ID-CLI
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   SET WS-ACHOU-CLIENTE-OK TO TRUE
+            END-READ
+
+            IF WS-FS EQUAL 99 AND WS-TENTATIVAS < WS-MAX-TENTATIVAS
+               DISPLAY "REGISTRO EM USO POR OUTRO OPERADOR. NOVA "
+                       "TENTATIVA " WS-TENTATIVAS " DE "
+                       WS-MAX-TENTATIVAS "..."
+            END-IF
+            .
+       P009-FIM.
+      *----------------------------------------------------------------
+      *   BUSCA CLIENTES POR PARTE DO NOME, PELA CHAVE ALTERNATIVA
+      *----------------------------------------------------------------
+       P015-BUSCA-NOME.
+
+            DISPLAY "INFORME PARTE DO NOME: "
+            ACCEPT WS-NM-BUSCA
+
+            MOVE ZEROS TO WS-LEN-BUSCA
+            INSPECT WS-NM-BUSCA TALLYING WS-LEN-BUSCA
+                    FOR CHARACTERS BEFORE INITIAL SPACE
+
+            IF WS-LEN-BUSCA EQUAL ZEROS
+               DISPLAY "NOME NAO INFORMADO."
+            ELSE
+               MOVE SPACES TO NM-CLI
+               MOVE WS-NM-BUSCA(1:WS-LEN-BUSCA)
+                    TO NM-CLI(1:WS-LEN-BUSCA)
+               START CLIENTES KEY IS NOT LESS THAN NM-CLI
+                   INVALID KEY
+                      DISPLAY "NENHUM CLIENTE ENCONTRADO."
+                   NOT INVALID KEY
+                      PERFORM P016-EXIBE-ACHADOS THRU P016-FIM
+               END-START
+            END-IF
+            .
+       P015-FIM.
+       P016-EXIBE-ACHADOS.
+
+            SET WS-EOF-BUSCA-OK TO FALSE
+            PERFORM P017-LE-ACHADO THRU P017-FIM UNTIL WS-EOF-BUSCA-OK
+
+            DISPLAY "INFORME O ID DO CLIENTE DESEJADO (0 P/ CANCELAR): "
+            ACCEPT ID-CLI
+            .
+       P016-FIM.
+       P017-LE-ACHADO.
+
+            READ CLIENTES NEXT RECORD
+                AT END
+                   SET WS-EOF-BUSCA-OK TO TRUE
+                NOT AT END
+                   IF NM-CLI(1:WS-LEN-BUSCA) EQUAL
+                      WS-NM-BUSCA(1:WS-LEN-BUSCA)
+                      DISPLAY ID-CLI " - " NM-CLI
+                   ELSE
+                      SET WS-EOF-BUSCA-OK TO TRUE
+                   END-IF
+            END-READ
+            .
+       P017-FIM.
        P010-ATUALIZA.
 
             MOVE SPACES            TO WS-NM-CLI
+            MOVE NM-CLI            TO WS-NM-ANTES
 
             DISPLAY "NOME ATUAL DO CLIENTE: " ID-CLI " - " NM-CLI
-            DISPLAY "INFORME O NOME ATUAL CLIENTE: "
-            ACCEPT WS-NM-CLI
+            PERFORM P013-ACEITA-NOME THRU P013-FIM
 
             MOVE   WS-NM-CLI       TO NM-CLI
 
+            DISPLAY "CONFIRMA A ATUALIZACAO? <S/N>"
+            ACCEPT WS-CONFIRMA
+
+            IF WS-CONFIRMA EQUAL "S" OR WS-CONFIRMA EQUAL "s" THEN
+               MOVE ZEROS           TO WS-TENTATIVAS
+               PERFORM P012-GRAVA-CLIENTE THRU P012-FIM
+                  UNTIL WS-FS NOT EQUAL 99
+                     OR WS-TENTATIVAS >= WS-MAX-TENTATIVAS
+
+               IF WS-FS EQUAL 99
+                  DISPLAY "REGISTRO EM USO POR OUTRO OPERADOR. A "
+                          "ATUALIZACAO NAO FOI GRAVADA."
+               ELSE
+                  IF WS-FS NOT EQUAL ZEROS THEN
+                     DISPLAY "ERRO AO GRAVAR O ARQUIVO DE CLIENTES: "
+                             WS-FS
+                     PERFORM P002-EXIBE-ERRO-FS
+                  END-IF
+               END-IF
+            ELSE
+               DISPLAY "REGISTRO NAO ATUALIZADO!"
+            END-IF
+            .
+       P010-FIM.
+      *----------------------------------------------------------------
+      *   GRAVA A ATUALIZACAO. SE O REGISTRO ESTIVER TRAVADO POR
+      *   OUTRO OPERADOR (WS-FS = 99), A CHAMADORA REPETE A CHAMADA
+      *   DESTE PARAGRAFO ATE O LIMITE DE TENTATIVAS
+      *----------------------------------------------------------------
+       P012-GRAVA-CLIENTE.
+
+            ADD 1                   TO WS-TENTATIVAS
+
             REWRITE REG-CLI
                     INVALID KEY
                        DISPLAY "CLIENTE JA EXISTE"
                     NOT INVALID KEY
                        DISPLAY "CLIENTE ATUALIZADO COM SUCESSO!"
+                       CALL "PGMCLILOG" USING SESSAO-LOGIN, "A", ID-CLI,
+                            WS-NM-ANTES, NM-CLI
             END-REWRITE
 
-            IF WS-FS NOT EQUAL ZEROS THEN
-               DISPLAY "ERRO AO GRAVAR O ARQUIVO DE CLIENTES: " WS-FS
+            IF WS-FS EQUAL 99 AND WS-TENTATIVAS < WS-MAX-TENTATIVAS
+               DISPLAY "REGISTRO EM USO POR OUTRO OPERADOR. NOVA "
+                       "TENTATIVA " WS-TENTATIVAS " DE "
+                       WS-MAX-TENTATIVAS "..."
             END-IF
             .
-       P010-FIM.
+       P012-FIM.
+      *----------------------------------------------------------------
+      *   PEDE O NOME E SO SEGUE QUANDO NAO FOR DEIXADO EM BRANCO
+      *----------------------------------------------------------------
+       P013-ACEITA-NOME.
+
+            MOVE 'N'                  TO WS-NM-OK
+            PERFORM P014-PEDE-NOME THRU P014-FIM UNTIL NM-OK
+            .
+       P013-FIM.
+       P014-PEDE-NOME.
+
+            DISPLAY "INFORME O NOVO NOME DO CLIENTE: "
+            ACCEPT WS-NM-CLI
+            IF WS-NM-CLI EQUAL SPACES
+               DISPLAY "NOME NAO PODE FICAR EM BRANCO."
+            ELSE
+               MOVE 'S'               TO WS-NM-OK
+            END-IF
+            .
+       P014-FIM.
 
        END PROGRAM PGMCLII3.
